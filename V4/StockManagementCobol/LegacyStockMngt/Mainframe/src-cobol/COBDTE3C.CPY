@@ -21,7 +21,7 @@
 000021         05  WRK-DATE-DDD-NUM      PIC 999.                       00000021
 000022                                                                  00000022
 000023     03  WRK-YEAR-YYYY.                                           00000023
-000024         05  WRK-YEAR-19           PIC XX  VALUE "19".            00000024
+000024         05  WRK-YEAR-19           PIC XX.                        00000024
 000025         05  WRK-YEAR-YY           PIC XX.                        00000025
 000026     03  WRK-YEAR-YYYY-NUM REDEFINES WRK-YEAR-YYYY PIC 9(4).      00000026
 000027     03  WRK-LEAP                  PIC 9.                         00000027
@@ -43,4 +43,15 @@
 000043     03  WRK-MONTH-DAYS            PIC X(24)  VALUE               00000043
 000044         "312831303130313130313031".                              00000044
 000045     03  WRK-MTH-DAYS REDEFINES WRK-MONTH-DAYS PIC 99 OCCURS 12.  00000045
-
\ No newline at end of file
+000046                                                                  00000046
+000047*   PIVOT-YEAR RULE: A FULL 4-DIGIT YEAR GIVEN ON INPUT (CCYYMMDD)00000047
+000048*   IS KEPT AS-IS. A 2-DIGIT YEAR IS CENTURY-ASSIGNED BY 100-CALC-00000048
+000049*   LEAP-DAYS INSTEAD OF ALWAYS BEING FORCED INTO THE 1900S.      00000049
+000050     03  WRK-DATE-CCYYMMDD.                                       00000050
+000051         05  WRK-DATE-CC           PIC XX.                        00000051
+000052         05  WRK-DATE-CCYY-YY      PIC XX.                        00000052
+000053         05  WRK-DATE-CCYY-MM      PIC XX.                        00000053
+000054         05  WRK-DATE-CCYY-DD      PIC XX.                        00000054
+000055                                                                  00000055
+000056     03  WS-CENTURY-SWITCH         PIC X      VALUE "N".          00000056
+000057         88  CENTURY-KNOWN                    VALUE "Y".          00000057
