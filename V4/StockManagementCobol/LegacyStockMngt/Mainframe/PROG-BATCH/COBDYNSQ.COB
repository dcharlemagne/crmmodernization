@@ -1,14 +1,57 @@
       *-----------------------------------------------------------------
-      *    COBDYNSQ - SAMPLE COBOL PROGRAM TO DEMONSTRATE THE DYNAMIC   
-      *               SQL CALL TO DB2                                   
-      * 
-      *               FETCHES LASTNAME AND SALARY BASED ON INPUT OF 
-      *               SQL STATEMENT AND STORES THAT INTO A GDG   
-      *                                                                 
+      *    COBDYNSQ - SAMPLE COBOL PROGRAM TO DEMONSTRATE THE DYNAMIC
+      *               SQL CALL TO DB2
+      *
+      *               FETCHES LASTNAME AND SALARY BASED ON INPUT OF
+      *               SQL STATEMENT AND STORES THAT INTO A GDG
+      *
+      *               CHECKPOINTS THE ROW COUNT TO CHKPTFILE EVERY
+      *               CHECKPOINT-INTERVAL ROWS SO OPERATIONS CAN SEE
+      *               FROM SYSOUT/CHKPTFILE HOW FAR A RUN GOT BEFORE AN
+      *               ABEND. THIS DOES NOT SKIP ANY OUTPUT ON A RERUN -
+      *               HRDYNSQ.jcl's GDGFIL DD ALLOCATES A BRAND-NEW,
+      *               EMPTY GENERATION (DISP=(NEW,CATLG,DELETE) AGAINST
+      *               A +1 RELATIVE GDG NAME) ON EVERY RUN, SO THERE IS
+      *               NO PRIOR OUTPUT IN THE DATASET A RESTART COULD
+      *               RESUME APPENDING TO. EVERY FETCHED ROW IS ALWAYS
+      *               WRITTEN TO WHATEVER GENERATION THIS RUN OWNS. THE
+      *               AD HOC STATEMENT ALSO HAS NO GUARANTEED KEY
+      *               ORDERING TO RESUME FROM, SO THE FETCH LOOP WALKS
+      *               CURSOR C1 FROM ITS FIRST ROW ON EVERY RUN.
       *-----------------------------------------------------------------
       *
       *--------------------PART OF MYTELCO HR APPLICATION-----------
-      *                                                                 
+      *
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-08  RJM  ADDED A ROW-COUNT CHECKPOINT/RESTART SO A
+      *                     FULL-TABLE EXTRACT THAT ABENDS PARTWAY
+      *                     THROUGH DOES NOT WRITE DUPLICATE OUTPUT
+      *                     ROWS ON RERUN. THIS RE-FETCHES FROM THE
+      *                     START OF THE CURSOR EVERY TIME - THE
+      *                     STATEMENT IS AD HOC, SO THERE IS NO KEY
+      *                     COLUMN THIS PROGRAM CAN RELY ON TO OPEN
+      *                     C1 POSITIONED PAST THE CHECKPOINT.
+      *    2026-08-09  RJM  STMTBUF WAS NEVER OPENED OR READ, SO
+      *                     STMTBUF-REC STAYED BLANK AND THE STATEMENT
+      *                     VALIDATION AND PREPARE BELOW NEVER SAW THE
+      *                     AD HOC SQL TEXT SUPPLIED VIA PARMIN. ADDED
+      *                     080-READ-STATEMENT TO OPEN AND READ IT
+      *                     BEFORE VALIDATION RUNS.
+      *    2026-08-09  RJM  REMOVED THE WS-ROW-COUNT > WS-RESTART-COUNT
+      *                     GATE AROUND WRITE OUTREC IN 200-FETCH.
+      *                     HRDYNSQ.jcl's GDGFIL DD ALLOCATES A NEW,
+      *                     EMPTY GDG GENERATION ON EVERY RUN (INCLUDING
+      *                     A RESTART) AND DELETES IT ON ABEND, SO THE
+      *                     NEW GENERATION NEVER CONTAINS ANY ROWS FROM
+      *                     THE ABENDED RUN FOR THE GATE TO CORRECTLY
+      *                     SKIP BACK PAST. THE OLD GATE WAS SILENTLY
+      *                     DROPPING THE FIRST WS-RESTART-COUNT ROWS OF
+      *                     OUTPUT ON EVERY RESTART INSTEAD OF AVOIDING
+      *                     DUPLICATES. THE CHECKPOINT ITSELF IS STILL
+      *                     WRITTEN AND READ BACK FOR OPERATIONS
+      *                     VISIBILITY INTO HOW FAR A PRIOR RUN GOT.
       *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBDYNSQ.
@@ -16,7 +59,10 @@
        DATA DIVISION.
        FILE-CONTROL.
           SELECT OUTFILE ASSIGN TO GDGFIL.
-          SELECT STMTBUF ASSIGN TO PARMIN.
+          SELECT STMTBUF ASSIGN TO PARMIN
+                 FILE STATUS IS WS-STMTBUF-STATUS.
+          SELECT CHKPTFILE ASSIGN TO CHKPTDD
+                 FILE STATUS IS WS-CHKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,7 +79,12 @@
        01 STMTBUF-REC.
           05 STMTLEN			PIC S9(4) COMP VALUE +398.
           05 STMTTXT			PIC X(398).
-          
+       FD CHKPTFILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 9 CHARACTERS.
+       01 CHKPT-REC.
+          05 CHKPT-ROW-COUNT		PIC 9(9).
+
       *-----------------------------------------------------------------
       * WORKING STORAGE SECTION.                                           
       *-----------------------------------------------------------------
@@ -43,9 +94,33 @@
                02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
                                           INDEXED BY ERROR-INDEX.
        01  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+       01  WS-ERRLG-PGM        PIC X(8)  VALUE 'COBDYNSQ'.
+       01  WS-ERRLG-PARA       PIC X(30) VALUE '900-DBERROR'.
        
        01  END-OF-C1-SWITCH    PIC X          VALUE  SPACES.
-               88  END-OF-C1                  VALUE  'Y'.           
+               88  END-OF-C1                  VALUE  'Y'.
+
+       01  WS-STMTBUF-STATUS   PIC X(2)       VALUE  '00'.
+       01  WS-CHKPT-STATUS     PIC X(2)       VALUE  '00'.
+       01  WS-ROW-COUNT        PIC 9(9)       USAGE COMP  VALUE 0.
+       01  WS-RESTART-COUNT    PIC 9(9)       USAGE COMP  VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL
+                               PIC 9(9)       USAGE COMP  VALUE 1000.
+
+      *-----------------------------------------------------------------
+      * WORKAREAS FOR VALIDATING THE AD HOC STATEMENT BEFORE PREPARE
+      * RUNS. A CONTROL CARD WITHOUT A WHERE CLAUSE IS REJECTED
+      * OUTRIGHT, AND WS-MAX-ROWS IS A SECOND SAFETY NET THAT STOPS
+      * THE FETCH LOOP EVEN ON A STATEMENT THAT DOES HAVE ONE, SO A
+      * SINGLE MISTYPED CONTROL CARD CAN'T TRIGGER A FULL UNBOUNDED
+      * TABLE SCAN OR WORSE.
+      *-----------------------------------------------------------------
+       01  WS-STMT-UPPER       PIC X(398).
+       01  WS-WHERE-FOUND-SW   PIC X          VALUE 'N'.
+               88  WHERE-CLAUSE-FOUND         VALUE 'Y'.
+       01  WS-SCAN-POS         PIC 9(4)       USAGE COMP  VALUE 1.
+       01  WS-SCAN-MAX         PIC 9(4)       USAGE COMP  VALUE 394.
+       01  WS-MAX-ROWS         PIC 9(9)       USAGE COMP  VALUE 100000.
 
            EXEC SQL INCLUDE SQLCA  END-EXEC.
 	
@@ -64,6 +139,15 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           PERFORM 050-READ-CHECKPOINT
+           THRU    050-EXIT.
+
+           PERFORM 080-READ-STATEMENT
+           THRU    080-EXIT.
+
+           PERFORM 090-VALIDATE-STATEMENT
+           THRU    090-EXIT.
+
            OPEN OUTPUT OUTFILE
            DISPLAY "SAMPLE COBOL PROGRAM: COBDYNSQ"
       *-----------------------------------------------------------------
@@ -116,9 +200,12 @@
                     PERFORM 900-DBERROR
                     THRU    900-EXIT
            END-EVALUATE
-           
+
+           PERFORM 070-CLEAR-CHECKPOINT
+           THRU    070-EXIT.
+
            CLOSE OUTFILE
-           
+
            STOP RUN.
 
       *-----------------------------------------------------------------
@@ -133,7 +220,19 @@
                 DISPLAY 'SQLCODE AFTER FETCH = ' SQLCODE
                 EVALUATE SQLCODE
                     WHEN 0
+                         ADD 1 TO WS-ROW-COUNT
                          WRITE OUTREC
+                         IF  FUNCTION MOD (WS-ROW-COUNT
+                                           WS-CHECKPOINT-INTERVAL) = 0
+                             PERFORM 060-WRITE-CHECKPOINT
+                             THRU    060-EXIT
+                         END-IF
+                         IF  WS-ROW-COUNT > WS-MAX-ROWS
+                             DISPLAY 'COBDYNSQ - ROW CAP OF '
+                                     WS-MAX-ROWS
+                                     ' REACHED - ENDING FETCH EARLY'
+                             MOVE 'Y' TO END-OF-C1-SWITCH
+                         END-IF
                     WHEN +100
                          MOVE 'Y' TO END-OF-C1-SWITCH
                     WHEN OTHER
@@ -141,16 +240,161 @@
                          THRU    900-EXIT
                 END-EVALUATE.
       *-----------------------------------------------------------------
-      * EXIT STATEMENT FOR FETCH PARA.                                     
+      * EXIT STATEMENT FOR FETCH PARA.
       *-----------------------------------------------------------------
        200-EXIT.
                 EXIT.
-                     
+
+      *-----------------------------------------------------------------
+      * READ ANY CHECKPOINT LEFT BY A PRIOR RUN THAT ABENDED MID-EXTRACT
+      * AND DISPLAY HOW FAR THAT RUN GOT, FOR OPERATIONS' BENEFIT. THIS
+      * RUN'S GDGFIL IS A BRAND-NEW, EMPTY GDG GENERATION REGARDLESS, SO
+      * WS-RESTART-COUNT IS NOT USED TO SKIP ANY OUTPUT - EVERY ROW
+      * FETCHED BY THIS RUN IS WRITTEN. NO CHECKPOINT FILE MEANS START
+      * CLEAN.
+      *-----------------------------------------------------------------
+       050-READ-CHECKPOINT.
+                OPEN INPUT CHKPTFILE.
+                IF  WS-CHKPT-STATUS = '00'
+                    READ CHKPTFILE
+                    IF  WS-CHKPT-STATUS = '00'
+                        MOVE CHKPT-ROW-COUNT TO WS-RESTART-COUNT
+                        DISPLAY 'RESTARTING AFTER CHECKPOINT ROW = '
+                                 WS-RESTART-COUNT
+                    END-IF
+                    CLOSE CHKPTFILE
+                END-IF.
+      *-----------------------------------------------------------------
+      * EXIT PARA FOR READ-CHECKPOINT PARA.
+      *-----------------------------------------------------------------
+       050-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * WRITE THE CURRENT ROW COUNT OUT AS THE RESTART POINT FOR THE
+      * NEXT RUN IF THIS ONE ABENDS BEFORE REACHING END-OF-CURSOR.
+      *-----------------------------------------------------------------
+       060-WRITE-CHECKPOINT.
+                OPEN OUTPUT CHKPTFILE.
+                MOVE WS-ROW-COUNT TO CHKPT-ROW-COUNT.
+                WRITE CHKPT-REC.
+                CLOSE CHKPTFILE.
+                DISPLAY 'CHECKPOINT WRITTEN AT ROW = ' WS-ROW-COUNT.
+      *-----------------------------------------------------------------
+      * EXIT PARA FOR WRITE-CHECKPOINT PARA.
+      *-----------------------------------------------------------------
+       060-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * THE EXTRACT RAN TO COMPLETION, SO AN EMPTY CHECKPOINT FILE IS
+      * LEFT BEHIND AND THE NEXT RUN WILL START FROM ROW ONE AGAIN.
       *-----------------------------------------------------------------
-      * DBERROR PARA. THIS IS CALLED WHEN THERE IS SOME SQL ERROR          
+       070-CLEAR-CHECKPOINT.
+                OPEN OUTPUT CHKPTFILE.
+                CLOSE CHKPTFILE.
+      *-----------------------------------------------------------------
+      * EXIT PARA FOR CLEAR-CHECKPOINT PARA.
+      *-----------------------------------------------------------------
+       070-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * READ-STATEMENT PARA. OPENS PARMIN AND READS THE AD HOC SQL
+      * STATEMENT CARD INTO STMTBUF-REC SO 090-VALIDATE-STATEMENT AND
+      * THE PREPARE FURTHER DOWN HAVE THE ACTUAL STATEMENT TEXT TO
+      * WORK WITH, INSTEAD OF A BLANK RECORD.
+      *-----------------------------------------------------------------
+       080-READ-STATEMENT.
+                OPEN INPUT STMTBUF.
+                IF  WS-STMTBUF-STATUS NOT = '00'
+                    DISPLAY 'COBDYNSQ - UNABLE TO OPEN PARMIN - '
+                            'FILE STATUS = ' WS-STMTBUF-STATUS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+
+                READ STMTBUF.
+
+                IF  WS-STMTBUF-STATUS NOT = '00'
+                    DISPLAY 'COBDYNSQ - UNABLE TO READ THE AD HOC '
+                            'STATEMENT FROM PARMIN - FILE STATUS = '
+                            WS-STMTBUF-STATUS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+
+                CLOSE STMTBUF.
+      *-----------------------------------------------------------------
+      * EXIT PARA FOR READ-STATEMENT PARA.
+      *-----------------------------------------------------------------
+       080-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDATE-STATEMENT PARA. REJECTS THE CONTROL-CARD STATEMENT IN
+      * STMTBUF-REC BEFORE PREPARE EVER RUNS IF IT HAS NO WHERE CLAUSE,
+      * SO A MISTYPED CONTROL CARD CAN'T FIRE AN UNBOUNDED TABLE SCAN
+      * AGAINST PRODUCTION.
+      *-----------------------------------------------------------------
+       090-VALIDATE-STATEMENT.
+                MOVE FUNCTION UPPER-CASE (STMTTXT) TO WS-STMT-UPPER.
+                MOVE 'N' TO WS-WHERE-FOUND-SW.
+                MOVE 1   TO WS-SCAN-POS.
+
+                PERFORM 095-SCAN-FOR-WHERE
+                THRU    095-EXIT
+                UNTIL   WHERE-CLAUSE-FOUND
+                   OR   WS-SCAN-POS > WS-SCAN-MAX.
+
+                IF NOT WHERE-CLAUSE-FOUND
+                    DISPLAY 'COBDYNSQ - STATEMENT REJECTED - NO WHERE '
+                            'CLAUSE. AD HOC STATEMENTS MUST FILTER '
+                            'THE ROWS THEY TOUCH.'
+                    DISPLAY 'STATEMENT WAS : ' STMTTXT (1:80)
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+      *-----------------------------------------------------------------
+      * EXIT PARA FOR VALIDATE-STATEMENT PARA.
+      *-----------------------------------------------------------------
+       090-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * SCAN-FOR-WHERE PARA. CHECKS ONE POSITION OF THE UPPERCASED
+      * STATEMENT TEXT FOR THE LITERAL 'WHERE'.
+      *-----------------------------------------------------------------
+       095-SCAN-FOR-WHERE.
+                IF  WS-STMT-UPPER (WS-SCAN-POS:5) = 'WHERE'
+                    SET WHERE-CLAUSE-FOUND TO TRUE
+                ELSE
+                    ADD 1 TO WS-SCAN-POS
+                END-IF.
+      *-----------------------------------------------------------------
+      * EXIT PARA FOR SCAN-FOR-WHERE PARA.
+      *-----------------------------------------------------------------
+       095-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * DBERROR PARA. THIS IS CALLED WHEN THERE IS SOME SQL ERROR
       *-----------------------------------------------------------------
        900-DBERROR.
                 CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
                 IF RETURN-CODE = ZERO
                    PERFORM 9999-ERROR-DISPLAY THRU
                            9999-EXIT
