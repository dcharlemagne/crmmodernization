@@ -0,0 +1,35 @@
+      ******************************************************************
+      * DCLGEN TABLE(HR_DB.EMP_SAL_HIST)                              *
+      *        LIBRARY(HR_DB.TEST.SOURCE(EMPSALH))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE HR_DB.EMP_SAL_HIST TABLE
+           ( EMPNO          CHAR(6)       NOT NULL,
+             EFFDATE        DATE          NOT NULL,
+             FIRSTNME       VARCHAR(12)   NOT NULL,
+             MIDINIT        CHAR(1),
+             LASTNAME       VARCHAR(15)   NOT NULL,
+             WORKDEPT       CHAR(3),
+             SALARY         DECIMAL(9,2)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE HR_DB.EMP_SAL_HIST                *
+      ******************************************************************
+       01  DCLEMPSALH.
+           10 EMPNO                  PIC X(6).
+           10 EFFDATE                PIC X(10).
+           10 FIRSTNME.
+               49 FIRSTNME-LEN       PIC S9(4) COMP.
+               49 FIRSTNME-TEXT      PIC X(12).
+           10 MIDINIT                PIC X(1).
+           10 LASTNAME.
+               49 LASTNAME-LEN       PIC S9(4) COMP.
+               49 LASTNAME-TEXT      PIC X(15).
+           10 WORKDEPT               PIC X(3).
+           10 SALARY                 PIC S9(7)V9(2) COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
