@@ -0,0 +1,54 @@
+      ******************************************************************
+      * BMS MAPSET CASTMHDT, MAP CASTMHDT                              *
+      *        SCREEN FOR THE HIRE-DATE-LOOKUP TRANSACTION BEHIND      *
+      *        COBHDAT1 - THE OPERATOR KEYS IN A HIRE-DATE RANGE AND A *
+      *        ROW COUNT, AND THE SCREEN LISTS THE MATCHING EMPLOYEES  *
+      *        RETURNED IN CASTMEMPDETAILSO. A BLANK END DATE MEANS    *
+      *        "ON OR AFTER" THE START DATE WITH NO UPPER BOUND, JUST  *
+      *        AS COBHDAT1 ITSELF TREATS IT.                           *
+      ******************************************************************
+000001 01  CASTMHDTSI.
+000002     02  FILLER 		PIC X(12).
+000003     02  CASTMHDATEL    	COMP  PIC  S9(4).
+000004     02  CASTMHDATEF    	PICTURE X.
+000005     02  FILLER REDEFINES CASTMHDATEF.
+000006       03 CASTMHDATEA   	PICTURE X.
+000008     02  CASTMHDATEI  	PIC X(8).
+000009     02  CASTMHDATE2L 	COMP  PIC  S9(4).
+000010     02  CASTMHDATE2F 	PICTURE X.
+000011     02  FILLER REDEFINES CASTMHDATE2F.
+000012       03 CASTMHDATE2A    PICTURE X.
+000014     02  CASTMHDATE2I 	PIC X(8).
+000015     02  CASTMROWSL 	COMP  PIC  S9(4).
+000016     02  CASTMROWSF 	PICTURE X.
+000017     02  FILLER REDEFINES CASTMROWSF.
+000018       03 CASTMROWSA     PICTURE X.
+000020     02  CASTMROWSI  	PIC S9(4) COMP.
+000022     02  FILLER          PIC X(2900).
+000069     02  CASTMHDTMSGL  	COMP  PIC  S9(4).
+000070     02  CASTMHDTMSGF  	PICTURE X.
+000071     02  FILLER REDEFINES CASTMHDTMSGF.
+000072       03 CASTMHDTMSGA 	PICTURE X.
+000074     02  CASTMHDTMSGI 	PIC X(57).
+000075 01  CASTMHDTSO REDEFINES CASTMHDTSI.
+000076     02  FILLER 		PIC X(12).
+000077     02  FILLER 		PICTURE X(3).
+000078     02  CASTMHDATEH	PICTURE X.
+000079     02  FILLER 		PIC X(8).
+000080     02  FILLER 		PICTURE X(3).
+000081     02  CASTMHDATE2H    PICTURE X.
+000082     02  FILLER 		PIC X(8).
+000083     02  FILLER 		PICTURE X(3).
+000084     02  CASTMROWSH      PICTURE X.
+000085     02  FILLER 	 	PIC X(4).
+000086     02  CASTMEMPDETAILSO OCCURS 50 TIMES.
+000087       03  FILLER 	PICTURE X(3).
+000088       03  CASTMEMPO       PIC X(6).
+000089       03  FILLER 	PICTURE X(3).
+000090       03  CASTMNAMEO      PIC X(30).
+000091       03  FILLER 	PICTURE X(3).
+000092       03  CASTMHDATEO     PIC X(8).
+000093       03  FILLER          PIC X(1).
+000110     02  FILLER 		PICTURE X(3).
+000111     02  CASTMHDTMSGH 	PICTURE X.
+000112     02  CASTMHDTMSGO 	PIC X(57).
