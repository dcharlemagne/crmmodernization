@@ -0,0 +1,20 @@
+      ******************************************************************
+      * DCLGEN TABLE(HR_DB.PART)                                       *
+      *        LIBRARY(HR_DB.TEST.SOURCE(PARTA))                       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE HR_DB.PART TABLE
+           ( PARTNO                         CHAR(6)  NOT NULL,
+             PARTNAME                       CHAR(30) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE HR_DB.PART                         *
+      ******************************************************************
+       01  W-PART-NO                PIC X(6).
+       01  W-PART-NAME              PIC X(30).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
