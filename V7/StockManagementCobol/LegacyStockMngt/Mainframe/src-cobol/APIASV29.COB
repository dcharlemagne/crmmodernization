@@ -1,64 +1,147 @@
-      *-----------------------------------------------------------------
-      *  APIASV29 - TECHNICAL PROGRAM TO ACCESS DATA NEEDED BY COBASV29.
-      *-----------------------------------------------------------------
-      *                                                                 
-      *--------------------PART OF MYTELCO HR APPLICATION-----------
-      *                                                                 
-      *-----------------------------------------------------------------
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID.   APIASV29.                                          
-       AUTHOR.       CAST SOFTWARE                                      
-       DATE-WRITTEN. FEBRUARY 2012.                                       
-                                                                        
-       EJECT                                                            
-       ENVIRONMENT DIVISION.                                            
-       DATA DIVISION.                                                   
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-           EXEC SQL 
-               INCLUDE PARTA                                         
-           END-EXEC.                                                    
-
-           EXEC SQL 
-               INCLUDE SQLCA  
-           END-EXEC.                       
-                                                                        
-       LINKAGE SECTION.
-       01 CMD-CODE  PIC 99.
-       01 RESP-CODE PIC 99.
-       01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
-      *-----------------------------------------------------------------
-      * PROCEDURE DIVISION.
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.               
-      * MAIN PROCESS
-       MAIN.
-           EVALUATE CMD-CODE
-               WHEN 1
-                   PERFORM CMD-01
-               WHEN OTHER
-                   MOVE 99 TO RESP-CODE
-           END-EVALUATE.
-           GOBACK.           
-       CMD-01.
-           MOVE DATA-IN TO DCLEMP.
-           
-           EXEC SQL                                                
-                  SELECT                                                
-                       PARTNAME                                          
-                  INTO                                                  
-                      :PFIRSTNME                                        
-                  FROM PART                                              
-                  WHERE PARTNO = :WS-EMPNO                               
-           END-EXEC.                                               
-                                                                        
-           EVALUATE SQLCODE                                        
-               WHEN 0                                              
-                   MOVE DCLEMP                  TO DATA-OUT                                       
-                   MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
-                   MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+      *-----------------------------------------------------------------
+      *  APIASV29 - TECHNICAL PROGRAM TO ACCESS DATA NEEDED BY COBASV29.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   APIASV29.
+       AUTHOR.       CAST SOFTWARE
+       DATE-WRITTEN. FEBRUARY 2012.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * --------------------
+      * 2026-08-09  RJM  CMD-01 WAS REFERENCING UNDECLARED EMP-STYLE
+      *                  HOST VARIABLES LEFT OVER FROM THE TEMPLATE THIS
+      *                  PROGRAM WAS CLONED FROM. FIXED TO USE THE PART
+      *                  DCLGEN, AND ADDED CMD-02/03/04 SO THE PART
+      *                  CATALOG CAN BE INSERTED, UPDATED AND DELETED
+      *                  THROUGH THIS SAME DISPATCH POINT.
+      *-----------------------------------------------------------------
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE PARTA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01 CMD-CODE  PIC 99.
+       01 RESP-CODE PIC 99.
+       01 DATA-IN   PIC X(512).
+       01 DATA-OUT  PIC X(2048).
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+      * MAIN PROCESS
+       MAIN.
+           EVALUATE CMD-CODE
+               WHEN 1
+                   PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
+               WHEN 3
+                   PERFORM CMD-03
+               WHEN 4
+                   PERFORM CMD-04
+               WHEN OTHER
+                   MOVE 99 TO RESP-CODE
+           END-EVALUATE.
+           GOBACK.
+      *-----------------------------------------------------------------
+      * CMD-01 - LOOK UP A PART BY PART NUMBER.
+      *-----------------------------------------------------------------
+       CMD-01.
+           MOVE DATA-IN TO W-PART-NO.
+
+           EXEC SQL
+                  SELECT
+                       PARTNAME
+                  INTO
+                      :W-PART-NAME
+                  FROM PART
+                  WHERE PARTNO = :W-PART-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE W-PART-NAME             TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - INSERT A NEW PART. DATA-IN CARRIES THE PART NUMBER
+      * FOLLOWED BY THE PART NAME.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE DATA-IN(1:6)   TO W-PART-NO.
+           MOVE DATA-IN(7:30)  TO W-PART-NAME.
+
+           EXEC SQL
+                INSERT INTO PART
+                     (PARTNO, PARTNAME)
+                VALUES
+                     (:W-PART-NO, :W-PART-NAME)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-03 - UPDATE THE NAME OF AN EXISTING PART. DATA-IN CARRIES
+      * THE PART NUMBER FOLLOWED BY THE NEW PART NAME.
+      *-----------------------------------------------------------------
+       CMD-03.
+           MOVE DATA-IN(1:6)   TO W-PART-NO.
+           MOVE DATA-IN(7:30)  TO W-PART-NAME.
+
+           EXEC SQL
+                UPDATE PART
+                   SET PARTNAME = :W-PART-NAME
+                 WHERE PARTNO   = :W-PART-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-04 - DELETE A PART BY PART NUMBER.
+      *-----------------------------------------------------------------
+       CMD-04.
+           MOVE DATA-IN TO W-PART-NO.
+
+           EXEC SQL
+                DELETE FROM PART
+                 WHERE PARTNO = :W-PART-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
