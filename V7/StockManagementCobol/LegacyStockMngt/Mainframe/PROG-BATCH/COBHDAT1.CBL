@@ -1,292 +1,359 @@
-      *-----------------------------------------------------------------
-      *    COBHDAT1 - SAMPLE COBOL PROGRAM TO DEMONSTRATE CICS CALLS
-      *                                                                 
-      *    FUNCTIONALITY - READS EMPLOYEE DATA FROM DATABASE. THIS PROGRAM    
-      *                    FETCHS DETAILS OF TOP 10 EMPLOYEES WHO HAVE BEEN 
-      *                    HIRED AFTER OR ON THE DATE ENETRED BY USER ON CICS SCREEN. 
-      *                                                                 
-      *-----------------------------------------------------------------
-      *                                                                 
-      *--------------------PART OF MYTELCO HR APPLICATION-----------
-      *                                                                 
-      *-----------------------------------------------------------------
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID.   COBHDAT1.                                          
-       AUTHOR.       CAST SOFTWARE.                                      
-       DATE-WRITTEN. OCT 2005.                                         
-                                                                        
-       EJECT                                                            
-       ENVIRONMENT DIVISION.                                            
-       DATA DIVISION.                                                   
-                                                                        
-      *-----------------------------------------------------------------
-      * WORKING STORAGE SECTION                                         
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-                                                                        
-       01  PEMPNO                          PIC X(6).                    
-       01  PEMPNAME                                                     
-           05 PFIRSTNME.                                                
-              49  PFIRSTNME-LEN            PIC S9(4) COMP.              
-              49  PFIRSTNME-TEXT           PIC X(12).                   
-           05 PMIDINIT                     PIC X(1).                    
-           05 PLASTNAME.                                                
-              49  PLASTNAME-LEN            PIC S9(4) COMP.              
-              49  PLASTNAME-TEXT           PIC X(15).                   
-       01  PWORKDEPT                       PIC X(4).                    
-       01  PPHONENO                        PIC X(30).                   
-       01  PHIREDATE                       PIC X(8).                    
-       01  PBIRTHDATE                      PIC X(8).                    
-       01  PJOB                            PIC X(8).                    
-       01  PEDLEVEL                        PIC X(8).                    
-       01  PSEX                            PIC X(1)                     
-       01  PBONUS                          PIC X(1)                     
-       01  PCOMM                           PIC X(1)                     
-       01  PSALARY                         PIC S9(7)V9(2) COMP-3.       
-       01  PSQLCODE                        PIC S9(9) COMP.              
-       01  PSQLSTATE                       PIC X(5).                    
-       01  PSQLERRMC.                                                   
-           49  PSQLERRMC-LEN               PIC S9(4) COMP.              
-           49  PSQLERRMC-TEXT              PIC X(250).                  
-      
-                                                                        
-      *-----------------------------------------------------------------
-      * WORKAREAS                                                       
-      *-----------------------------------------------------------------
-       01  WS-WORKING-VARS.                                                 
-               02  WS-EMPNO                PIC X(06).                     
-               02  WS-EMPNAME              PIC X(36).                                                                        
-               02  WS-HIREDATE             PIC X(8).                                                                        
-               02  WS-EMP-HIREDATE         PIC X(8).                                                                        
-               02  WS-COUNTER              PIC S9(2).       
-               02  WS-FETCH-COUNT          PIC S9(2).       
-               02  WS-TOTAL-EMPLOYEE       PIC S9(9) VALUE 10.
-      *-----------------------------------------------------------------
-      * VARIABLES FOR ERROR-HANDLING                                    
-      *-----------------------------------------------------------------
-       01  ERROR-MESSAGE.                                               
-               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
-               02  ERROR-TEXT  PIC X(80)  OCCURS 12 TIMES                
-                                          INDEXED BY ERROR-INDEX.       
-       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
-                                                                        
-      /                                                                 
-      *-----------------------------------------------------------------
-      * SQLCA                                     
-      *-----------------------------------------------------------------
-           EXEC SQL                                                     
-               INCLUDE SQLCA                                            
-           END-EXEC.                                                    
-                                                                        
-      *-----------------------------------------------------------------
-      * DCLGENS FOR TABLES                                    
-      *-----------------------------------------------------------------
-           EXEC SQL                                                     
-               INCLUDE EMP                                              
-           END-EXEC.                                                    
-                                                                        
-      *-----------------------------------------------------------------
-      * DECLARE CURSOR FOR GETTING EMPLOYEE WHO HAVE BEEN HIRED ON  
-      * OR AFTER THE GIVEN DATE.                                    
-      *-----------------------------------------------------------------
-           EXEC SQL
-           
-                 DECLARE EMPHDATE-CUR Cursor for
-
-                  SELECT   
-                      EMPNO
-                    , CONCAT (FIRSTNME | ' ' | MIDINIT | ' ' | LASTNAME) AS EMPNAME
-                    , HIREDATE                                            
-                  INTO                                                  
-                      :WS-EMPNO                                     
-                    , :WS-EMPNAME                                         
-                    , :WS-HIREDATE                                          
-                  FROM 
-                       EMP                                              
-                  WHERE 
-                       HIREDATE >= :WS-EMP-HIREDATE
-                  ORDER BY 
-                       HIREDATE
-                  FETCH FIRST 10 RECORDS ONLY
-
-           END-EXEC.
-
-
-      /                                                                 
-       LINKAGE SECTION.                                                 
-                                                                        
-       01  CASTMHDATEI          PIC X(8).                                   
-       01  CASTMEMPDETAILSO     PIC X(45) OCCURS WS-TOTAL-EMPLOYEE TIMES.                                  
-          03  CASTMEMPO         PIC X(6)                                   
-          03  CASTMNAMEO        PIC X(30)                                  
-          03  CASTMHDATEO       PIC X(8)                                  
-          03  FILLER            PIC X(1)                                  
-                                                                        
-           EJECT                                                        
-
-      *-----------------------------------------------------------------                                                                  
-      * PROCEDURE DIVISION                                                                                                               
-      *-----------------------------------------------------------------                                                                  
-       PROCEDURE DIVISION USING CASTMHDATEI, CASTMEMPDETAILSO. 
-                                                                        
-              PERFORM 2000-EMPHDATE-OPEN-CURSOR.                      
-                                                                        
-              PERFORM 3000-FETCH-EMPLOYEE-RECORD 
-                      VARYING WS-FETCH-COUNT FROM 1 BY 1 
-                      UNTIL WS-FETCH-COUNT > WS-TOTAL-EMPLOYEE.       
-              
-              PERFORM 4000-EMPHDATE-CLOSE-CURSOR.                      
-                                                                        
-      *-----------------------------------------------------------------                                                                  
-      * OPEN EMPLOYEE SALARY CURSOR                                                                               
-      *-----------------------------------------------------------------                                                                  
-       2000-EMPHDATE-OPEN-CURSOR.
-       
-           MOVE CASTMHDATEI          TO WS-EMP-HIREDATE.                           
-
-           DISPLAY 'WS-EMP-HIREDATE = ' WS-EMP-HIREDATE.                         
-
-           EXEC SQL 
-               OPEN EMPHDATE-CUR 
-           END-EXEC
-
-           DISPLAY '++ SQLCODE AFTER OPEN CURSOR = ' SQLCODE.           
-
-           MOVE SQLCODE  TO PSQLCODE.                              
-           MOVE SQLSTATE TO PSQLSTATE.                             
-           MOVE SQLERRMC TO PSQLERRMC.                             
-
-           EVALUATE SQLCODE
-           
-             WHEN 0 
-                 CONTINUE
-
-             WHEN +100
-                 DISPLAY '* FINISHED: END-OF-DATA'
-
-             WHEN OTHER
-             
-                 DISPLAY  '* ABENDING: '
-                 DISPLAY  '* SQLCODE:  ' SQLCODE
-                 DISPLAY  ' ERROR OPEN EMPHDATE-CUR'
-               
-
-		 PERFORM VARYING WS-COUNTER 
-			 FROM 1 BY 1 
-			 UNTIL WS-COUNTER > WS-TOTAL-EMPLOYEE
-			 
-		   MOVE SPACES    TO CASTMEMPO(WS-COUNTER)
-		   MOVE SPACES    TO CASTMNAMEO(WS-COUNTER)
-		   MOVE SPACES    TO CASTMHDATEO(WS-COUNTER)
-		   
-		 END-PERFORM
-
-		 PERFORM 9000-DBERROR THRU 9000-EXIT                           
-                 
-               
-           END-EVALUATE
-           
-        EXIT.
-
-
-      *-----------------------------------------------------------------                                                                  
-      * READ EMPLOYEE RECORDS BY MAKING A CALL TO DB2 TABLE                                                                              
-      *-----------------------------------------------------------------                                                                  
-       3000-FETCH-EMPLOYEE-RECORD.                                       
-                                                                        
-           	EXEC SQL 
-           	   FETCH EMPHDATE-CUR INTO 
-               	     :WS-EMPNO
-                   , :WS-EMPNAME
-                   , :WS-HIREDATE
-           	END-EXEC
-           	
-                EVALUATE SQLCODE
-           
-                  WHEN 0 
- 			 
-		      MOVE WS-EMPNO       TO CASTMEMPO(WS-FETCH-COUNT)
-		      MOVE WS-EMPNAME     TO CASTMNAMEO(WS-FETCH-COUNT)
-		      MOVE WS-HIREDATE    TO CASTMHDATEO(WS-FETCH-COUNT)
-
-                      CONTINUE
-
-                  WHEN +100
-                      DISPLAY '* FINISHED: END-OF-DATA'
-    
-                  WHEN OTHER
-                  
-                      DISPLAY  '* ABENDING: '
-                      DISPLAY  '* SQLCODE:  ' SQLCODE
-                      DISPLAY  ' ERROR FETCHING EMPHDATE-CUR'
-               
- 			 
-		      MOVE SPACES    TO CASTMEMPO(WS-FETCH-COUNT)
-		      MOVE SPACES    TO CASTMNAMEO(WS-FETCH-COUNT)
-		      MOVE SPACES    TO CASTMHDATEO(WS-FETCH-COUNT)
-
-		      PERFORM 9000-DBERROR THRU 9000-EXIT                           
-                 
-                END-EVALUATE
-
-        EXIT.
-           
-                
-      *-----------------------------------------------------------------                                                                  
-      * CLOSE EMPLOYEE SALARY CURSOR                                                                               
-      *-----------------------------------------------------------------                                                                  
-       4000-EMPHDATE-CLOSE-CURSOR.
-       
-           EXEC SQL 
-               CLOSE EMPHDATE-CUR 
-           END-EXEC
-
-           DISPLAY '++ SQLCODE AFTER CLOSE CURSOR = ' SQLCODE.           
-
-           MOVE SQLCODE  TO PSQLCODE.                              
-           MOVE SQLSTATE TO PSQLSTATE.                             
-           MOVE SQLERRMC TO PSQLERRMC.                             
-
-           EVALUATE SQLCODE
-           
-             WHEN 0 
-                 CONTINUE
-
-             WHEN +100
-                 DISPLAY '* FINISHED: END-OF-DATA'
-
-             WHEN OTHER
-             
-                 DISPLAY  '* ABENDING: '
-                 DISPLAY  '* SQLCODE:  ' SQLCODE
-                 DISPLAY  ' ERROR CLOSE EMPHDATE-CUR'
-               
-		 PERFORM 9000-DBERROR THRU 9000-EXIT                           
-                 
-               
-           END-EVALUATE
-           
-        EXIT.
-
-      *-----------------------------------------------------------------
-      * 9000-DBERROR - GET ERROR MESSAGE                                
-      *-----------------------------------------------------------------
-       9000-DBERROR.                                                    
-                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
-                IF RETURN-CODE = ZERO                                   
-                   PERFORM 9999-ERROR-DISPLAY THRU                      
-                           9999-EXIT                                    
-                   VARYING ERROR-INDEX                                  
-                   FROM    1 BY 1                                       
-                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
-       9000-EXIT.                                                       
-                EXIT.
-      *-----------------------------------------------------------------
-      * 9999-ERROR-DISPLAY                                              
-      *-----------------------------------------------------------------
-       9999-ERROR-DISPLAY.                                              
-                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
-       9999-EXIT.                                                       
-                EXIT.                                                   
+      *-----------------------------------------------------------------
+      *    COBHDAT1 - SAMPLE COBOL PROGRAM TO DEMONSTRATE CICS CALLS
+      *
+      *    FUNCTIONALITY - READS EMPLOYEE DATA FROM DATABASE. THIS PROGRAM
+      *                    FETCHS DETAILS OF THE TOP N EMPLOYEES WHO HAVE
+      *                    BEEN HIRED ON OR BETWEEN THE TWO DATES ENTERED
+      *                    BY THE USER ON THE CICS SCREEN, WHERE N IS
+      *                    ALSO ENTERED ON THE SCREEN (UP TO
+      *                    WS-MAX-EMPLOYEE). A BLANK END DATE STILL
+      *                    MEANS "HIRED ON OR AFTER" THE START DATE,
+      *                    WITH NO UPPER BOUND.
+      *
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-08  RJM  CASTMROWSI LETS THE CALLER ASK FOR ANY
+      *                     NUMBER OF ROWS UP TO WS-MAX-EMPLOYEE
+      *                     INSTEAD OF ALWAYS GETTING BACK THE TOP 10.
+      *    2026-08-08  RJM  ADDED CASTMHDATE2I SO THE CALLER CAN BOUND
+      *                     THE HIRE-DATE SEARCH AT BOTH ENDS INSTEAD
+      *                     OF ONLY "ON OR AFTER" ONE DATE.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBHDAT1.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. OCT 2005.
+
+       EJECT
+       ENVIRONMENT DIVISION.                                            
+       DATA DIVISION.                                                   
+                                                                        
+      *-----------------------------------------------------------------
+      * WORKING STORAGE SECTION                                         
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.                                         
+                                                                        
+                                                                        
+       01  PEMPNO                          PIC X(6).
+       01  PEMPNAME.
+           05 PFIRSTNME.
+              49  PFIRSTNME-LEN            PIC S9(4) COMP.              
+              49  PFIRSTNME-TEXT           PIC X(12).                   
+           05 PMIDINIT                     PIC X(1).                    
+           05 PLASTNAME.                                                
+              49  PLASTNAME-LEN            PIC S9(4) COMP.              
+              49  PLASTNAME-TEXT           PIC X(15).                   
+       01  PWORKDEPT                       PIC X(4).                    
+       01  PPHONENO                        PIC X(30).                   
+       01  PHIREDATE                       PIC X(8).                    
+       01  PBIRTHDATE                      PIC X(8).                    
+       01  PJOB                            PIC X(8).                    
+       01  PEDLEVEL                        PIC X(8).                    
+       01  PSEX                            PIC X(1)                     
+       01  PBONUS                          PIC X(1)                     
+       01  PCOMM                           PIC X(1)                     
+       01  PSALARY                         PIC S9(7)V9(2) COMP-3.       
+       01  PSQLCODE                        PIC S9(9) COMP.              
+       01  PSQLSTATE                       PIC X(5).                    
+       01  PSQLERRMC.                                                   
+           49  PSQLERRMC-LEN               PIC S9(4) COMP.              
+           49  PSQLERRMC-TEXT              PIC X(250).                  
+      
+                                                                        
+      *-----------------------------------------------------------------
+      * WORKAREAS                                                       
+      *-----------------------------------------------------------------
+       01  WS-WORKING-VARS.                                                 
+               02  WS-EMPNO                PIC X(06).                     
+               02  WS-EMPNAME              PIC X(36).                                                                        
+               02  WS-HIREDATE             PIC X(8).
+               02  WS-EMP-HIREDATE         PIC X(8).
+               02  WS-EMP-HIREDATE2        PIC X(8).
+               02  WS-COUNTER              PIC S9(2).
+               02  WS-FETCH-COUNT          PIC S9(2).
+               02  WS-TOTAL-EMPLOYEE       PIC S9(9) VALUE 10.
+               02  WS-MAX-EMPLOYEE         PIC S9(9) VALUE 50.
+      *-----------------------------------------------------------------
+      * VARIABLES FOR ERROR-HANDLING                                    
+      *-----------------------------------------------------------------
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBHDAT1'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.                                               
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
+               02  ERROR-TEXT  PIC X(80)  OCCURS 12 TIMES                
+                                          INDEXED BY ERROR-INDEX.       
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
+                                                                        
+      /                                                                 
+      *-----------------------------------------------------------------
+      * SQLCA                                     
+      *-----------------------------------------------------------------
+           EXEC SQL                                                     
+               INCLUDE SQLCA                                            
+           END-EXEC.                                                    
+                                                                        
+      *-----------------------------------------------------------------
+      * DCLGENS FOR TABLES                                    
+      *-----------------------------------------------------------------
+           EXEC SQL                                                     
+               INCLUDE EMP                                              
+           END-EXEC.                                                    
+                                                                        
+      *-----------------------------------------------------------------
+      * DECLARE CURSOR FOR GETTING EMPLOYEE WHO HAVE BEEN HIRED ON  
+      * OR AFTER THE GIVEN DATE.                                    
+      *-----------------------------------------------------------------
+           EXEC SQL
+           
+                 DECLARE EMPHDATE-CUR Cursor for
+
+                  SELECT   
+                      EMPNO
+                    , CONCAT (FIRSTNME | ' ' | MIDINIT | ' ' | LASTNAME) AS EMPNAME
+                    , HIREDATE                                            
+                  INTO                                                  
+                      :WS-EMPNO                                     
+                    , :WS-EMPNAME                                         
+                    , :WS-HIREDATE                                          
+                  FROM 
+                       EMP                                              
+                  WHERE
+                       HIREDATE BETWEEN :WS-EMP-HIREDATE
+                                AND     :WS-EMP-HIREDATE2
+                  ORDER BY
+                       HIREDATE
+                  FETCH FIRST :WS-TOTAL-EMPLOYEE RECORDS ONLY
+
+           END-EXEC.
+
+
+      /                                                                 
+       LINKAGE SECTION.                                                 
+                                                                        
+       01  CASTMHDATEI          PIC X(8).
+       01  CASTMHDATE2I         PIC X(8).
+       01  CASTMROWSI           PIC S9(4) USAGE COMP.
+       01  CASTMEMPDETAILSO     OCCURS 50 TIMES.
+          03  CASTMEMPO         PIC X(6).
+          03  CASTMNAMEO        PIC X(30).
+          03  CASTMHDATEO       PIC X(8).
+          03  FILLER            PIC X(1).
+
+           EJECT
+
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING CASTMHDATEI, CASTMHDATE2I, CASTMROWSI,
+                                 CASTMEMPDETAILSO.
+
+              PERFORM 1000-VALIDATE-ROWCOUNT.
+
+              PERFORM 2000-EMPHDATE-OPEN-CURSOR.
+                                                                        
+              PERFORM 3000-FETCH-EMPLOYEE-RECORD 
+                      VARYING WS-FETCH-COUNT FROM 1 BY 1 
+                      UNTIL WS-FETCH-COUNT > WS-TOTAL-EMPLOYEE.       
+              
+              PERFORM 4000-EMPHDATE-CLOSE-CURSOR.
+
+              GOBACK.
+
+      *-----------------------------------------------------------------
+      * VALIDATE THE CALLER-SUPPLIED ROW COUNT. A BLANK/ZERO/NEGATIVE
+      * VALUE DEFAULTS TO THE OLD HARDCODED TOP-10 BEHAVIOR, AND
+      * ANYTHING OVER WS-MAX-EMPLOYEE IS CAPPED TO IT SINCE THAT IS
+      * ALL CASTMEMPDETAILSO HAS ROOM FOR.
+      *-----------------------------------------------------------------
+       1000-VALIDATE-ROWCOUNT.
+
+              MOVE CASTMROWSI TO WS-TOTAL-EMPLOYEE.
+
+              IF WS-TOTAL-EMPLOYEE NOT GREATER THAN ZERO
+                 MOVE 10 TO WS-TOTAL-EMPLOYEE
+              END-IF.
+
+              IF WS-TOTAL-EMPLOYEE GREATER THAN WS-MAX-EMPLOYEE
+                 MOVE WS-MAX-EMPLOYEE TO WS-TOTAL-EMPLOYEE
+              END-IF.
+
+       1000-EXIT.
+              EXIT.
+
+      *-----------------------------------------------------------------
+      * OPEN EMPLOYEE SALARY CURSOR
+      *-----------------------------------------------------------------                                                                  
+       2000-EMPHDATE-OPEN-CURSOR.
+       
+           MOVE CASTMHDATEI          TO WS-EMP-HIREDATE.
+
+           IF CASTMHDATE2I = SPACES OR CASTMHDATE2I = LOW-VALUES
+              MOVE '99999999'        TO WS-EMP-HIREDATE2
+           ELSE
+              MOVE CASTMHDATE2I      TO WS-EMP-HIREDATE2
+           END-IF.
+
+           DISPLAY 'WS-EMP-HIREDATE = ' WS-EMP-HIREDATE.
+           DISPLAY 'WS-EMP-HIREDATE2 = ' WS-EMP-HIREDATE2.
+
+           EXEC SQL 
+               OPEN EMPHDATE-CUR 
+           END-EXEC
+
+           DISPLAY '++ SQLCODE AFTER OPEN CURSOR = ' SQLCODE.           
+
+           MOVE SQLCODE  TO PSQLCODE.                              
+           MOVE SQLSTATE TO PSQLSTATE.                             
+           MOVE SQLERRMC TO PSQLERRMC.                             
+
+           EVALUATE SQLCODE
+           
+             WHEN 0 
+                 CONTINUE
+
+             WHEN +100
+                 DISPLAY '* FINISHED: END-OF-DATA'
+
+             WHEN OTHER
+             
+                 DISPLAY  '* ABENDING: '
+                 DISPLAY  '* SQLCODE:  ' SQLCODE
+                 DISPLAY  ' ERROR OPEN EMPHDATE-CUR'
+               
+
+		 PERFORM VARYING WS-COUNTER 
+			 FROM 1 BY 1 
+			 UNTIL WS-COUNTER > WS-TOTAL-EMPLOYEE
+			 
+		   MOVE SPACES    TO CASTMEMPO(WS-COUNTER)
+		   MOVE SPACES    TO CASTMNAMEO(WS-COUNTER)
+		   MOVE SPACES    TO CASTMHDATEO(WS-COUNTER)
+		   
+		 END-PERFORM
+
+		 PERFORM 9000-DBERROR THRU 9000-EXIT                           
+                 
+               
+           END-EVALUATE
+           
+        EXIT.
+
+
+      *-----------------------------------------------------------------                                                                  
+      * READ EMPLOYEE RECORDS BY MAKING A CALL TO DB2 TABLE                                                                              
+      *-----------------------------------------------------------------                                                                  
+       3000-FETCH-EMPLOYEE-RECORD.                                       
+                                                                        
+           	EXEC SQL 
+           	   FETCH EMPHDATE-CUR INTO 
+               	     :WS-EMPNO
+                   , :WS-EMPNAME
+                   , :WS-HIREDATE
+           	END-EXEC
+           	
+                EVALUATE SQLCODE
+           
+                  WHEN 0 
+ 			 
+		      MOVE WS-EMPNO       TO CASTMEMPO(WS-FETCH-COUNT)
+		      MOVE WS-EMPNAME     TO CASTMNAMEO(WS-FETCH-COUNT)
+		      MOVE WS-HIREDATE    TO CASTMHDATEO(WS-FETCH-COUNT)
+
+                      CONTINUE
+
+                  WHEN +100
+                      DISPLAY '* FINISHED: END-OF-DATA'
+    
+                  WHEN OTHER
+                  
+                      DISPLAY  '* ABENDING: '
+                      DISPLAY  '* SQLCODE:  ' SQLCODE
+                      DISPLAY  ' ERROR FETCHING EMPHDATE-CUR'
+               
+ 			 
+		      MOVE SPACES    TO CASTMEMPO(WS-FETCH-COUNT)
+		      MOVE SPACES    TO CASTMNAMEO(WS-FETCH-COUNT)
+		      MOVE SPACES    TO CASTMHDATEO(WS-FETCH-COUNT)
+
+		      PERFORM 9000-DBERROR THRU 9000-EXIT                           
+                 
+                END-EVALUATE
+
+        EXIT.
+           
+                
+      *-----------------------------------------------------------------                                                                  
+      * CLOSE EMPLOYEE SALARY CURSOR                                                                               
+      *-----------------------------------------------------------------                                                                  
+       4000-EMPHDATE-CLOSE-CURSOR.
+       
+           EXEC SQL 
+               CLOSE EMPHDATE-CUR 
+           END-EXEC
+
+           DISPLAY '++ SQLCODE AFTER CLOSE CURSOR = ' SQLCODE.           
+
+           MOVE SQLCODE  TO PSQLCODE.                              
+           MOVE SQLSTATE TO PSQLSTATE.                             
+           MOVE SQLERRMC TO PSQLERRMC.                             
+
+           EVALUATE SQLCODE
+           
+             WHEN 0 
+                 CONTINUE
+
+             WHEN +100
+                 DISPLAY '* FINISHED: END-OF-DATA'
+
+             WHEN OTHER
+             
+                 DISPLAY  '* ABENDING: '
+                 DISPLAY  '* SQLCODE:  ' SQLCODE
+                 DISPLAY  ' ERROR CLOSE EMPHDATE-CUR'
+               
+		 PERFORM 9000-DBERROR THRU 9000-EXIT                           
+                 
+               
+           END-EVALUATE
+           
+        EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-DBERROR - GET ERROR MESSAGE                                
+      *-----------------------------------------------------------------
+       9000-DBERROR.                                                    
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO                                   
+                   PERFORM 9999-ERROR-DISPLAY THRU                      
+                           9999-EXIT                                    
+                   VARYING ERROR-INDEX                                  
+                   FROM    1 BY 1                                       
+                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
+       9000-EXIT.                                                       
+                EXIT.
+      *-----------------------------------------------------------------
+      * 9999-ERROR-DISPLAY                                              
+      *-----------------------------------------------------------------
+       9999-ERROR-DISPLAY.                                              
+                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
+       9999-EXIT.                                                       
+                EXIT.                                                   
                                                                         
\ No newline at end of file
