@@ -0,0 +1,57 @@
+      *-----------------------------------------------------------------
+      *     COBB120 - NIGHTLY BATCH DRIVER FOR COBRPT30. READS THE
+      *               BONUS THRESHOLD OFF SYSIN AND CALLS COBRPT30
+      *               WITH IT SO HRNIGHT CAN INVOKE COBRPT30 AS AN
+      *               EXEC PGM STEP.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBB120.
+       AUTHOR.        CAST SOFTWARE.
+       DATE-WRITTEN.  AUG  2026.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       01  WS-BONUSTHRESHOLD-ED PIC 9(9).
+       01  WS-BONUSTHRESHOLD   PIC S9(9) USAGE COMP.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                ACCEPT WS-BONUSTHRESHOLD-ED.
+
+                MOVE WS-BONUSTHRESHOLD-ED TO WS-BONUSTHRESHOLD.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+      *         CALL COBRPT30 WITH THE PARAMETER READ FROM SYSIN
+                CALL "COBRPT30" USING WS-BONUSTHRESHOLD.
+
+       2000-EXIT.
+                EXIT.
