@@ -0,0 +1,27 @@
+      ******************************************************************
+      * DCLGEN TABLE(HR_DB.SALARY_AUDIT)                               *
+      *        LIBRARY(HR_DB.TEST.SOURCE(SALAUDIT))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE HR_DB.SALARY_AUDIT TABLE
+           ( EMPNO          CHAR(6)        NOT NULL,
+             OLDSALARY      DECIMAL(9,2)   NOT NULL,
+             NEWSALARY      DECIMAL(9,2)   NOT NULL,
+             CHANGE_TS      TIMESTAMP      NOT NULL,
+             CHANGED_BY     CHAR(8)        NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE HR_DB.SALARY_AUDIT                *
+      ******************************************************************
+       01  DCLSALAUDIT.
+           10 EMPNO                 PIC X(6).
+           10 OLDSALARY             PIC S9(7)V9(2) USAGE COMP-3.
+           10 NEWSALARY             PIC S9(7)V9(2) USAGE COMP-3.
+           10 CHANGE-TS             PIC X(26).
+           10 CHANGED-BY            PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5        *
+      ******************************************************************
