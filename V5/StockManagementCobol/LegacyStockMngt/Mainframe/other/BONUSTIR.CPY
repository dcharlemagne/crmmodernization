@@ -0,0 +1,21 @@
+      ******************************************************************
+      * DCLGEN TABLE(HR_DB.BONUS_TIER)                                *
+      *        LIBRARY(HR_DB.TEST.SOURCE(BONUSTIR))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE HR_DB.BONUS_TIER TABLE
+           ( TIER_MAX       DECIMAL(9,2)  NOT NULL,
+             BONUS_PERCENT  SMALLINT      NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE HR_DB.BONUS_TIER                  *
+      ******************************************************************
+       01  DCLBONUSTIR.
+           10 TIER-MAX               PIC S9(7)V9(2) USAGE COMP-3.
+           10 BONUS-PERCENT          PIC S9(4) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
