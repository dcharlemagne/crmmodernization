@@ -1,30 +1,56 @@
       *-----------------------------------------------------------------
-      *    COBFUNC2 - SAMPLE COBOL PROGRAM TO DEMONSTRATE MERGE 
-      *               FUNCTIONALITY   
-      * 
-      *               READS EMPLOYEE DATA FROM FOR TWO DEPARTEMNTS AND 
-      *               MERGE THEM INTO OUTPUT FILE. ALSO COUNTS NUMBER 
-      *               OF EMPLOYEES HAVING BONUS MORE THAN $10,000
-      *                                                                 
+      *    COBFUNC2 - SAMPLE COBOL PROGRAM TO DEMONSTRATE MERGE
+      *               FUNCTIONALITY
+      *
+      *               READS EMPLOYEE DATA FROM UP TO SIX DEPARTMENT
+      *               EXTRACTS AND MERGES THEM INTO AN OUTPUT FILE.
+      *               ALSO COUNTS NUMBER OF EMPLOYEES HAVING BONUS
+      *               MORE THAN $10,000, OVER EVERY DEPARTMENT READ,
+      *               NOT JUST THE FIRST TWO.
+      *
       *-----------------------------------------------------------------
       *
       *--------------------PART OF MYTELCO HR APPLICATION-----------
-      *                                                                 
+      *
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-08  RJM  FIXED SELECT DEPTDATA1 BEING WIRED TWICE
+      *                     (THE SECOND COPY NOW POINTS AT DEPTDATA2
+      *                     AS IT SHOULD HAVE ALL ALONG) AND ADDED
+      *                     DEPTDATA3 THRU DEPTDATA6 SO THE MERGE
+      *                     CAN COVER MORE THAN TWO DEPARTMENT
+      *                     EXTRACTS. A CONTROL CARD (CTLCARD) NOW
+      *                     TELLS 100-MAIN-MODULE HOW MANY OF THE
+      *                     SIX DD'S ARE ACTUALLY POPULATED THIS RUN;
+      *                     THE REST ARE EXPECTED TO BE EMPTY/DUMMY
+      *                     DATASETS SO THE MERGE STILL SEES ALL SIX.
       *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBFUNC2.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+          SELECT CTLCARD   ASSIGN TO SYSIN.
           SELECT DEPTDATA1 ASSIGN TO SEQM1.
-          SELECT DEPTDATA1 ASSIGN TO SEQM2.
+          SELECT DEPTDATA2 ASSIGN TO SEQM2.
+          SELECT DEPTDATA3 ASSIGN TO SEQM3.
+          SELECT DEPTDATA4 ASSIGN TO SEQM4.
+          SELECT DEPTDATA5 ASSIGN TO SEQM5.
+          SELECT DEPTDATA6 ASSIGN TO SEQM6.
           SELECT OUTFILE ASSIGN TO MERGED.
           SELECT MERGE-FILE ASSIGN TO SORT01.
 
        DATA DIVISION.
        FILE SECTION.
+       FD CTLCARD
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS.
+       01 CTLCARD-REC.
+          05 CTL-NUM-DEPT-FILES		PIC 9(02).
+          05 FILLER			PIC X(78).
        FD DEPTDATA1
           LABEL RECORDS ARE STANDARD
           RECORD CONTAINS 120 CHARACTERS.
@@ -47,12 +73,56 @@
           05 DEPTDATA2-SALARY 		PIC S9(7)V9(2) USAGE COMP-3.
           05 DEPTDATA2-BONUS		PIC S9(7)V9(2) USAGE COMP-3.
           05 DEPTDATA2-RESTOFREC	PIC X(31).
+       FD DEPTDATA3
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 120 CHARACTERS.
+       01 DEPTDATA3-REC.
+          05 DEPTDATA3-EMPNO		PIC X(06).
+          05 DEPTDATA3-NAME		PIC X(34).
+          05 DEPTDATA3-WORKDEPT		PIC X(03).
+          05 DEPTDATA3-OTHDETAILS	PIC X(36).
+          05 DEPTDATA3-SALARY 		PIC S9(7)V9(2) USAGE COMP-3.
+          05 DEPTDATA3-BONUS		PIC S9(7)V9(2) USAGE COMP-3.
+          05 DEPTDATA3-RESTOFREC	PIC X(31).
+       FD DEPTDATA4
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 120 CHARACTERS.
+       01 DEPTDATA4-REC.
+          05 DEPTDATA4-EMPNO		PIC X(06).
+          05 DEPTDATA4-NAME		PIC X(34).
+          05 DEPTDATA4-WORKDEPT		PIC X(03).
+          05 DEPTDATA4-OTHDETAILS	PIC X(36).
+          05 DEPTDATA4-SALARY 		PIC S9(7)V9(2) USAGE COMP-3.
+          05 DEPTDATA4-BONUS		PIC S9(7)V9(2) USAGE COMP-3.
+          05 DEPTDATA4-RESTOFREC	PIC X(31).
+       FD DEPTDATA5
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 120 CHARACTERS.
+       01 DEPTDATA5-REC.
+          05 DEPTDATA5-EMPNO		PIC X(06).
+          05 DEPTDATA5-NAME		PIC X(34).
+          05 DEPTDATA5-WORKDEPT		PIC X(03).
+          05 DEPTDATA5-OTHDETAILS	PIC X(36).
+          05 DEPTDATA5-SALARY 		PIC S9(7)V9(2) USAGE COMP-3.
+          05 DEPTDATA5-BONUS		PIC S9(7)V9(2) USAGE COMP-3.
+          05 DEPTDATA5-RESTOFREC	PIC X(31).
+       FD DEPTDATA6
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 120 CHARACTERS.
+       01 DEPTDATA6-REC.
+          05 DEPTDATA6-EMPNO		PIC X(06).
+          05 DEPTDATA6-NAME		PIC X(34).
+          05 DEPTDATA6-WORKDEPT		PIC X(03).
+          05 DEPTDATA6-OTHDETAILS	PIC X(36).
+          05 DEPTDATA6-SALARY 		PIC S9(7)V9(2) USAGE COMP-3.
+          05 DEPTDATA6-BONUS		PIC S9(7)V9(2) USAGE COMP-3.
+          05 DEPTDATA6-RESTOFREC	PIC X(31).
        FD OUTFILE
           LABEL RECORDS ARE STANDARD
-          RECORD CONTAINS 120 CHARACTERS. 
+          RECORD CONTAINS 120 CHARACTERS.
        01 OUTREC 			PIC X(120).
        SD MERGE-FILE.
-       01 MERGE-REC.			PIC X(120).
+       01 MERGE-REC.
           05 MERGE-EMPNO		PIC X(06).
           05 MERGE-NAME			PIC X(34).
           05 MERGE-FIRSTIGREC           PIC X(44).
@@ -60,32 +130,61 @@
           05 MERGE-RESTOFREC		PIC X(31).
 
       *-----------------------------------------------------------------
-      * WORKING STORAGE SECTION.                                             
+      * WORKING STORAGE SECTION.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 MORE-RECS 			PIC X(03) VALUE 'YES'.
        01 OVER-10000-CTR		PIC 9(05) VALUE ZERO.
-                      
+       01 WS-NUM-DEPT-FILES		PIC 9(02) VALUE 2.
+
       *-----------------------------------------------------------------
-      * PROCEDURE DIVISION.                                                  
+      * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-      * THE MAIN MODULE MERGES THE EMPLOYEE DATA AS RECEIVED FROM          
-      * TWO DIFFERENT EMPLOYEE RECORD FILES.
+      * THE MAIN MODULE MERGES THE EMPLOYEE DATA AS RECEIVED FROM
+      * HOWEVER MANY DEPARTMENT EXTRACTS THE CONTROL CARD SAYS ARE
+      * POPULATED THIS RUN (UP TO SIX). JCL SUPPLIES A DUMMY/EMPTY
+      * DATASET FOR ANY DEPTDATAn SLOT NOT IN USE, SO THE MERGE CAN
+      * ALWAYS NAME ALL SIX AND STILL PRODUCE THE RIGHT RESULT.
       *-----------------------------------------------------------------
        100-MAIN-MODULE.
+           PERFORM 050-READ-CONTROL-CARD
+               THRU 050-EXIT.
            MERGE MERGE-FILE
                ON ASCENDING KEY MERGE-EMPNO
                USING DEPTDATA1
                      DEPTDATA2
+                     DEPTDATA3
+                     DEPTDATA4
+                     DEPTDATA5
+                     DEPTDATA6
                OUTPUT PROCEDURE 200-COUNT-MODULE
+           DISPLAY 'NO. OF DEPARTMENT EXTRACTS MERGED   = '
+                   WS-NUM-DEPT-FILES
            DISPLAY 'NO. OF EMPLOYEES WITH BONUS > $10,000 = '
                    OVER-10000-CTR
-           STOP RUN.      
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * READS THE CONTROL CARD TO FIND OUT HOW MANY OF THE DEPTDATAn
+      * DD'S ARE POPULATED THIS RUN. USED FOR THE AUDIT DISPLAY ONLY --
+      * ANY SLOT BEYOND THE COUNT IS EXPECTED TO BE AN EMPTY DATASET.
+      *-----------------------------------------------------------------
+       050-READ-CONTROL-CARD.
+           OPEN INPUT CTLCARD
+           READ CTLCARD
+               AT END
+                   MOVE 2 TO WS-NUM-DEPT-FILES
+               NOT AT END
+                   MOVE CTL-NUM-DEPT-FILES TO WS-NUM-DEPT-FILES
+           END-READ
+           CLOSE CTLCARD.
+       050-EXIT.
+           EXIT.
 
       *-----------------------------------------------------------------
-      * THIS PARA PERFORMS THE LOGIC PARA UNTIL END OF FILE                
+      * THIS PARA PERFORMS THE LOGIC PARA UNTIL END OF FILE
       *-----------------------------------------------------------------
        200-COUNT-MODULE.
           OPEN OUTPUT OUTFILE
@@ -93,20 +192,17 @@
               RETURN MERGE-FILE
                  AT END
                     MOVE 'NO' TO MORE-RECS
-                 NOT AT END 
+                 NOT AT END
                     PERFORM 300-LOGIC-MODULE
           END-PERFORM
           CLOSE OUTFILE.
 
       *-----------------------------------------------------------------
-      * THE LOGIC MODULE CHECKS FOR THE BUSINESS LOGIC TO MERGE EMPLOYEE   
-      * RECORDS.                            
+      * THE LOGIC MODULE CHECKS FOR THE BUSINESS LOGIC TO MERGE EMPLOYEE
+      * RECORDS.
       *-----------------------------------------------------------------
        300-LOGIC-MODULE.
           IF MERGE-BONUS > 10000
              ADD 1 TO OVER-10000-CTR
           END-IF
           WRITE OUTREC FROM MERGE-REC.
-          
-             
-       
\ No newline at end of file
