@@ -1,332 +1,442 @@
-      *-----------------------------------------------------------------
-      *     COBASV03 - THIS PROGRAM READS EMPLOYEE TABLE AND CREATES            
-      *                REPORT OF THOSE EMPLOYEE WHO HAVE BONUS MORE 
-      *                THAN $10,000.00
-      *
-      *		 VIOLATION OF HIGH COMPLEXITY (HAVING IF ELSE  
-      *		 STATEMENT HAVING MORE THAN 25 OPTIONS WITHOUT 
-      *		 INVOKING OTHER PARAGRAPH)
-      *                                                                 
-      *-----------------------------------------------------------------
-      *                                                                 
-      *--------------------PART OF MYTELCO HR APPLICATION-------------
-      *                                                                 
-      *-----------------------------------------------------------------
-       IDENTIFICATION DIVISION.                                         
-      *-----------------------                                          
-       PROGRAM-ID.    COBASV03.                                         
-      /                                                                 
-       ENVIRONMENT DIVISION.                                            
-      *--------------------                                             
-       CONFIGURATION SECTION.                                           
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-
-       DATA DIVISION.                                                   
-      *-------------                                                    
-       FILE SECTION.                                                    
-      /                                                                 
-       WORKING-STORAGE SECTION.
-      *****************************************************             
-      * WORKAREAS                                         *             
-      *****************************************************             
-       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.            
-               88  END-OF-C1                     VALUE  'Y'.                      
-       01  WS-EMPNO               PIC X(6).                                      
-       01  WS-SQLCODE             PIC 9(9).                               
-       
-       01  WS-RPT-HEADER.                                                
-           10 FILLER              PIC X(46)
-           10 WS-TEXT             PIC X(40) 
-                VALUE 'EMPLOYEES HAVING BONUS > $ 10,000.00'         
-           10 FILLER              PIC X(46)
-           
-       01  WS-RPT-COLUMNS.
-           10 FILLER              PIC X(23).
-           10 WS-COL1             PIC X(6)   VALUE 'EMPNO'.
-           10 FILLER              PIC X(2).
-           10 WS-COL2             PIC X(30)  VALUE 'NAME'.
-           10 FILLER              PIC X(2).
-           10 WS-COL3             PIC X(4)   VALUE 'DEPT'.
-           10 FILLER              PIC X(2).
-           10 WS-COL4             PIC X(12)  VALUE 'HIREDATE'.
-           10 FILLER              PIC X(2).
-           10 WS-COL5             PIC X(12)  VALUE 'SALARY'.
-           10 FILLER              PIC X(2).
-           10 WS-COL6             PIC X(12)  VALUE 'BONUS'.
-           10 FILLER              PIC X(23).
-           
-       01  WS-RPT-DETAIL.
-           10 FILLER              PIC X(23).
-           10 WS-EMPNO            PIC X(6).
-           10 FILLER              PIC X(2).
-           10 WS-NAME.
-              15 WS-LASTNAME      PIC X(15).
-              15 WS-MIDINIT       PIC X(1).
-              15 WS-FIRSTNAME     PIC X(12). 
-           10 FILLER              PIC X(4).
-           10 WS-DEPT             PIC X(3).
-           10 FILLER              PIC X(3).
-           10 WS-HIREDATE         PIC X(10).
-           10 FILLER              PIC X(4).
-           10 WS-SALARY           PIC S9(7)V(2) USAGE COMP-3.
-           10 FILLER              PIC X(4).
-           10 WS-BONUS            PIC S9(7)V(2) USAGE COMP-3.
-           10 FILLER              PIC X(25).
-           
-       01  WS-MISCELLENEOUS.
-           10 WS-BONUS-PERCENT    PIC S9(04) USAGE COMP.
-           10 WS-PHONE            PIC X(04).
-           10 WS-JOB              PIC X(08).
-           10 WS-EDLEVEL          PIC S9(04) USAGE COMP.
-           10 WS-SEX              PIC X(01). 
-           10 WS-BIRTHDATE        PIC X(10).
-           10 WS-COMM             PIC S9(7)V(2) USAGE COMP-3.
-                                                                        
-      ******************************************************************
-      * VARIABLES FOR ERROR-HANDLING                                    
-      ******************************************************************
-       01  ERROR-MESSAGE.                                               
-               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
-               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES                
-                                    INDEXED BY ERROR-INDEX.       
-       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
-                                                                        
-      /                                                                 
-      ******************************************************************
-      * SQLCA AND DCLGENS FOR TABLES                                    
-      ******************************************************************
-                EXEC SQL INCLUDE SQLCA  END-EXEC.                       
-                                                                        
-                EXEC SQL INCLUDE EMP
-                END-EXEC.                                               
-                                                                                                                                        
-      /                                                                 
-      ******************************************************************
-      * SQL CURSORS AND STATEMENTS                                      
-      ******************************************************************
-                                                                        
-                EXEC SQL DECLARE C1 CURSOR                                
-                  SELECT                                                
-                      EMPNO,
-                      FIRSTNAME,
-                      MIDINIT,
-                      LASTNAME,
-                      WORKDEPT,
-                      PHONENO,
-                      HIREDATE,
-                      JOB,
-                      EDLEVEL,
-                      SEX,
-                      SALARY,
-                      BONUS,
-                      COMM
-                    FROM EMP                                            
-                    WHERE BONUS >= 10000                         
-                END-EXEC.                                               
-                                                                        
-      /                                                                 
-       PROCEDURE DIVISION.                                                                                                                     
-      ******************************************************************
-      * MAIN PROGRAM ROUTINE                                            
-      ******************************************************************
-       MAINLINE.                                                        
-                                  
-                PRINT WS-RPT-HEADER.
-                
-                PRINT WS-RPT-COLUMNS.
-                                  
-                PERFORM 2000-PROCESS                                    
-                THRU    2000-EXIT.                                      
-                                                                                                                                         
-                STOP RUN.                                                 
-      /                                                                 
-      ******************************************************************
-      * 2000-PROCESS                                                    
-      ******************************************************************
-       2000-PROCESS.                                                    
-
-                PERFORM 2100-OPEN-CURSOR                                    
-                THRU    2100-EXIT.                                      
-                                                                  
-                PERFORM 2200-FETCH-CURSOR                                    
-                THRU    2200-EXIT
-                UNTIL END-OF-C1-SWITCH.
-                                                                  
-                PERFORM 2300-CLOSE-CURSOR                                    
-                THRU    2300-EXIT.                                      
-                                                                                                                                                                                                                                                                                        
-       2000-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2100-OPEN-CURSOR                                                    
-      ******************************************************************
-       2100-OPEN-CURSOR.                                                    
-
-                EXEC SQL                                                
-                  OPEN  C1                                              
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                                                                                                   
-                                                                                                                                                                                                                      
-       2100-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2200-FETCH-CURSOR                                                    
-      ******************************************************************
-       2200-FETCH-CURSOR.                                                    
-
-                EXEC SQL                                                
-                    FETCH C1                                            
-                    INTO  :WS-EMPNO,
-                          :WS-FIRSTNAME,
-                          :WS-MIDINIT,
-                          :WS-LASTNAME,
-                          :WS-DEPT,
-                          :WS-PHONE,
-                          :WS-HIREDATE,
-                          :WS-JOB,
-                          :WS-EDLEVEL,
-                          :WS-SEX,
-                          :WS-BIRTHDATE,
-                          :WS-SALARY,
-                          :WS-BONUS,
-                          :WS-COMM
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN +100                                           
-                         MOVE 'Y' TO END-OF-C1-SWITCH                   
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                           
-
-      * SET BONUS PERCENTAGE ACCORDING TO THE SALARY OF THE EMPLOYEE 
-      
-               IF WS-SALARY < 1000 
-                  MOVE 30    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 2000
-                  MOVE 29    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 3000
-                  MOVE 28    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 4000
-                  MOVE 27    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 5000
-                  MOVE 26    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 6000
-                  MOVE 25    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 7000
-                  MOVE 24    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 8000
-                  MOVE 23    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 9000
-                  MOVE 22    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 10000
-                  MOVE 21    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 11000
-                  MOVE 20    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 12000
-                  MOVE 19    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 13000
-                  MOVE 18    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 14000
-                  MOVE 17    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 15000
-                  MOVE 16    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 16000
-                  MOVE 15    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 17000
-                  MOVE 14    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 18000
-                  MOVE 13    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 19000
-                  MOVE 12    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 10000
-                  MOVE 11    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 21000
-                  MOVE 10    TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 22000
-                  MOVE 9     TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 23000
-                  MOVE 8     TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 24000
-                  MOVE 7     TO WS-BONUS-PERCENT    
-               ELSE IF WS-SALARY < 25000
-                  MOVE 6     TO WS-BONUS-PERCENT    
-               ELSE 
-                  MOVE 1     TO WS-BONUS-PERCENT    
-               END-IF.
-          
-                PRINT WS-PRT-DETAIL.
-                                                                                                                                                                                                                                                                                              
-       2200-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2300-CLOSE-CURSOR                                                    
-      ******************************************************************
-       2300-CLOSE-CURSOR.                                                    
-
-                EXEC SQL                                                
-                  CLOSE  C1                                              
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                                                                                                   
-                                                                                                                                                                                                                      
-       2300-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 9000-DBERROR - GET ERROR MESSAGE                                
-      ******************************************************************
-       9000-DBERROR.                                                    
-                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
-                IF RETURN-CODE = ZERO                                   
-                   PERFORM 9999-ERROR-DISPLAY THRU                      
-                           9999-EXIT                                    
-                   VARYING ERROR-INDEX                                  
-                   FROM    1 BY 1                                       
-                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
-                                                                        
-                GOBACK.                                                 
-                                                                  
-       9000-EXIT.                                                       
-                EXIT.                                                   
-      /                                                                 
-      ******************************************************************
-      * 9999-ERROR-DISPLAY                                              
-      ******************************************************************
-       9999-ERROR-DISPLAY.                                              
-                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
-       9999-EXIT.                                                       
+      *-----------------------------------------------------------------
+      *     COBASV03 - THIS PROGRAM READS EMPLOYEE TABLE AND CREATES
+      *                REPORT OF THOSE EMPLOYEE WHO HAVE BONUS MORE
+      *                THAN $10,000.00
+      *
+      *                WS-BONUS-PERCENT IS LOOKED UP FROM THE
+      *                BONUS_TIER TABLE (LOADED ONCE AT STARTUP INTO
+      *                WS-BONUS-TIER-TABLE) INSTEAD OF A HARDCODED
+      *                LADDER OF IF-ELSE BRACKETS.
+      *
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-08  RJM  REPLACED THE 25-BRANCH BONUS-PERCENT LADDER
+      *                     (WHICH HAD A DEAD "< 10000" BRANCH THAT
+      *                     NEVER FIRED) WITH A LOOKUP AGAINST THE NEW
+      *                     BONUS_TIER TABLE SO THE TIERS CAN BE
+      *                     MAINTAINED WITHOUT A CODE CHANGE.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.                                         
+      *-----------------------                                          
+       PROGRAM-ID.    COBASV03.                                         
+      /                                                                 
+       ENVIRONMENT DIVISION.                                            
+      *--------------------                                             
+       CONFIGURATION SECTION.                                           
+       INPUT-OUTPUT SECTION.                                            
+       FILE-CONTROL.                                                    
+
+       DATA DIVISION.                                                   
+      *-------------                                                    
+       FILE SECTION.                                                    
+      /                                                                 
+       WORKING-STORAGE SECTION.
+      *****************************************************             
+      * WORKAREAS                                         *             
+      *****************************************************             
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       77  END-OF-C2-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C2                     VALUE  'Y'.
+       01  WS-EMPNO               PIC X(6).
+       01  WS-SQLCODE             PIC 9(9).
+
+       01  WS-BONUS-TIER-TABLE.
+           05 WS-BONUS-TIER       OCCURS 30 TIMES
+                                   INDEXED BY WS-TIER-IDX.
+               10 WS-TIER-MAX       PIC S9(7)V9(2) USAGE COMP-3.
+               10 WS-TIER-PERCENT   PIC S9(04) USAGE COMP.
+       01  WS-TIER-COUNT          PIC S9(04) USAGE COMP VALUE 0.
+       77  WS-TIER-FOUND-SWITCH   PIC X          VALUE  SPACES.
+               88  WS-TIER-FOUND                 VALUE  'Y'.
+
+       01  WS-RPT-HEADER.                                                
+           10 FILLER              PIC X(46)
+           10 WS-TEXT             PIC X(40) 
+                VALUE 'EMPLOYEES HAVING BONUS > $ 10,000.00'         
+           10 FILLER              PIC X(46)
+           
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(23).
+           10 WS-COL1             PIC X(6)   VALUE 'EMPNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(30)  VALUE 'NAME'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(4)   VALUE 'DEPT'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(12)  VALUE 'HIREDATE'.
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(12)  VALUE 'SALARY'.
+           10 FILLER              PIC X(2).
+           10 WS-COL6             PIC X(12)  VALUE 'BONUS'.
+           10 FILLER              PIC X(23).
+           
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(23).
+           10 WS-EMPNO            PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-NAME.
+              15 WS-LASTNAME      PIC X(15).
+              15 WS-MIDINIT       PIC X(1).
+              15 WS-FIRSTNAME     PIC X(12). 
+           10 FILLER              PIC X(4).
+           10 WS-DEPT             PIC X(3).
+           10 FILLER              PIC X(3).
+           10 WS-HIREDATE         PIC X(10).
+           10 FILLER              PIC X(4).
+           10 WS-SALARY           PIC S9(7)V(2) USAGE COMP-3.
+           10 FILLER              PIC X(4).
+           10 WS-BONUS            PIC S9(7)V(2) USAGE COMP-3.
+           10 FILLER              PIC X(25).
+           
+       01  WS-MISCELLENEOUS.
+           10 WS-BONUS-PERCENT    PIC S9(04) USAGE COMP.
+           10 WS-PHONE            PIC X(04).
+           10 WS-JOB              PIC X(08).
+           10 WS-EDLEVEL          PIC S9(04) USAGE COMP.
+           10 WS-SEX              PIC X(01). 
+           10 WS-BIRTHDATE        PIC X(10).
+           10 WS-COMM             PIC S9(7)V(2) USAGE COMP-3.
+                                                                        
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING                                    
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBASV03'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.                                               
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES                
+                                    INDEXED BY ERROR-INDEX.       
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
+                                                                        
+      /                                                                 
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES                                    
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.                       
+                                                                        
+                EXEC SQL INCLUDE EMP
+                END-EXEC.
+
+                COPY BONUSTIR.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+                EXEC SQL DECLARE C2 CURSOR
+                  SELECT
+                      TIER_MAX,
+                      BONUS_PERCENT
+                    FROM BONUS_TIER
+                    ORDER BY TIER_MAX ASC
+                END-EXEC.
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT                                                
+                      EMPNO,
+                      FIRSTNAME,
+                      MIDINIT,
+                      LASTNAME,
+                      WORKDEPT,
+                      PHONENO,
+                      HIREDATE,
+                      JOB,
+                      EDLEVEL,
+                      SEX,
+                      SALARY,
+                      BONUS,
+                      COMM
+                    FROM EMP                                            
+                    WHERE BONUS >= 10000                         
+                END-EXEC.                                               
+                                                                        
+      /                                                                 
+       PROCEDURE DIVISION.                                                                                                                     
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE                                            
+      ******************************************************************
+       MAINLINE.
+
+                PERFORM 1000-LOAD-BONUS-TIERS
+                THRU    1000-EXIT.
+
+                PRINT WS-RPT-HEADER.
+
+                PRINT WS-RPT-COLUMNS.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+                                                                                                                                         
+                STOP RUN.                                                 
+      /
+      ******************************************************************
+      * 1000-LOAD-BONUS-TIERS - READ THE BONUS_TIER TABLE ONCE AT
+      *                         STARTUP, ASCENDING BY TIER_MAX, SO
+      *                         2150-LOOKUP-BONUS-PERCENT CAN FIND THE
+      *                         FIRST BRACKET A SALARY FALLS UNDER.
+      ******************************************************************
+       1000-LOAD-BONUS-TIERS.
+
+                EXEC SQL
+                  OPEN  C2
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                PERFORM 1100-FETCH-BONUS-TIER
+                THRU    1100-EXIT
+                UNTIL END-OF-C2.
+
+                EXEC SQL
+                  CLOSE C2
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       1000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 1100-FETCH-BONUS-TIER
+      ******************************************************************
+       1100-FETCH-BONUS-TIER.
+
+                ADD 1 TO WS-TIER-COUNT.
+                SET WS-TIER-IDX TO WS-TIER-COUNT.
+
+                EXEC SQL
+                    FETCH C2
+                    INTO  :WS-TIER-MAX     (WS-TIER-IDX)
+                        , :WS-TIER-PERCENT (WS-TIER-IDX)
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         SUBTRACT 1 FROM WS-TIER-COUNT
+                         MOVE 'Y' TO END-OF-C2-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       1100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR                                    
+                THRU    2100-EXIT.                                      
+                                                                  
+                PERFORM 2200-FETCH-CURSOR                                    
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+                                                                  
+                PERFORM 2300-CLOSE-CURSOR                                    
+                THRU    2300-EXIT.                                      
+                                                                                                                                                                                                                                                                                        
+       2000-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 2100-OPEN-CURSOR                                                    
+      ******************************************************************
+       2100-OPEN-CURSOR.                                                    
+
+                EXEC SQL                                                
+                  OPEN  C1                                              
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                                                                                                   
+                                                                                                                                                                                                                      
+       2100-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 2200-FETCH-CURSOR                                                    
+      ******************************************************************
+       2200-FETCH-CURSOR.                                                    
+
+                EXEC SQL                                                
+                    FETCH C1                                            
+                    INTO  :WS-EMPNO,
+                          :WS-FIRSTNAME,
+                          :WS-MIDINIT,
+                          :WS-LASTNAME,
+                          :WS-DEPT,
+                          :WS-PHONE,
+                          :WS-HIREDATE,
+                          :WS-JOB,
+                          :WS-EDLEVEL,
+                          :WS-SEX,
+                          :WS-BIRTHDATE,
+                          :WS-SALARY,
+                          :WS-BONUS,
+                          :WS-COMM
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN +100                                           
+                         MOVE 'Y' TO END-OF-C1-SWITCH                   
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                           
+
+      * SET BONUS PERCENTAGE ACCORDING TO THE SALARY OF THE EMPLOYEE
+
+                PERFORM 2150-LOOKUP-BONUS-PERCENT
+                THRU    2150-EXIT.
+
+                PRINT WS-RPT-DETAIL.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2150-LOOKUP-BONUS-PERCENT - SCAN WS-BONUS-TIER-TABLE, LOADED AT
+      *                     START-UP BY 1000-LOAD-BONUS-TIERS, FOR THE
+      *                     FIRST TIER WHOSE TIER-MAX EXCEEDS WS-SALARY,
+      *                     AND SET WS-BONUS-PERCENT FROM IT.
+      ******************************************************************
+       2150-LOOKUP-BONUS-PERCENT.
+                MOVE SPACES TO WS-TIER-FOUND-SWITCH.
+                SET WS-TIER-IDX TO 1.
+                PERFORM 2160-SCAN-BONUS-TIER
+                THRU    2160-EXIT
+                UNTIL   WS-TIER-IDX > WS-TIER-COUNT.
+                IF  NOT WS-TIER-FOUND
+                    MOVE WS-TIER-PERCENT (WS-TIER-COUNT)
+                                      TO WS-BONUS-PERCENT
+                END-IF.
+       2150-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2160-SCAN-BONUS-TIER
+      ******************************************************************
+       2160-SCAN-BONUS-TIER.
+                IF  WS-SALARY < WS-TIER-MAX (WS-TIER-IDX)
+                    MOVE WS-TIER-PERCENT (WS-TIER-IDX)
+                                      TO WS-BONUS-PERCENT
+                    SET WS-TIER-FOUND TO TRUE
+                    SET WS-TIER-IDX TO WS-TIER-COUNT
+                END-IF.
+                SET WS-TIER-IDX UP BY 1.
+       2160-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.                                                    
+
+                EXEC SQL                                                
+                  CLOSE  C1                                              
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                                                                                                   
+                                                                                                                                                                                                                      
+       2300-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE                                
+      ******************************************************************
+       9000-DBERROR.                                                    
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO                                   
+                   PERFORM 9999-ERROR-DISPLAY THRU                      
+                           9999-EXIT                                    
+                   VARYING ERROR-INDEX                                  
+                   FROM    1 BY 1                                       
+                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
+                                                                        
+                GOBACK.                                                 
+                                                                  
+       9000-EXIT.                                                       
+                EXIT.                                                   
+      /                                                                 
+      ******************************************************************
+      * 9999-ERROR-DISPLAY                                              
+      ******************************************************************
+       9999-ERROR-DISPLAY.                                              
+                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
+       9999-EXIT.                                                       
                 EXIT.                                                              
\ No newline at end of file
