@@ -4,15 +4,24 @@
       *   CALLS TO HISAM COMPANY DATABASE
       *
       *   USES DEPARTMENT SEGMENT TO DISPLAY NUMBERS OF VARIOUS
-      *   DEPARTMENTS IN THE COMPANY 
-      *    
-      *   CAUTION : THIS IS A DEMO PROGRAM AND MAY NOT BE USED AS IS  
+      *   DEPARTMENTS IN THE COMPANY. WS-MODE = 'H' ALSO BUILDS AND
+      *   PRINTS THE DEPARTMENT TREE (EACH DEPTNO UNDER ITS ADMRDEPT)
+      *   ONCE THE SEGMENT WALK IS DONE.
       *
+      *   CAUTION : THIS IS A DEMO PROGRAM AND MAY NOT BE USED AS IS
+      *
+      *---------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-08  RJM  ADDED A HIERARCHY MODE (WS-MODE = 'H') THAT
+      *                     ACCUMULATES EACH DEPARTMENT SEGMENT AS IT
+      *                     IS WALKED AND PRINTS THE DEPARTMENT TREE
+      *                     BY ADMRDEPT INSTEAD OF A FLAT DEPTNO LIST.
       *---------------------------------------------------------------
       *
       *--------------------PART OF MYTELCO HR APPLICATION---------
-      *                                                                 
-      *---------------------------------------------------------------     
+      *
+      *---------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  COBIMSB1.                                           
        
@@ -48,8 +57,24 @@
               49 DEPTNAME-TEXT     PIC X(36).
            10 MGRNO                PIC X(6).
            10 ADMRDEPT             PIC X(3).
-           10 LOCATION             PIC X(16).           
-                      
+           10 LOCATION             PIC X(16).
+
+       01  WS-MODE             PIC X(1) VALUE 'F'.
+           88  WS-MODE-HIERARCHY       VALUE 'H'.
+
+       01  WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY    OCCURS 50 TIMES
+                                INDEXED BY WS-DEPT-IDX.
+              10 WS-DEPT-DEPTNO       PIC X(3).
+              10 WS-DEPT-ADMRDEPT     PIC X(3).
+              10 WS-DEPT-NAME         PIC X(36).
+              10 WS-DEPT-LEVEL        PIC S9(2) COMP VALUE -1.
+       01  WS-DEPT-COUNT       PIC S9(4) COMP VALUE 0.
+       01  WS-CURRENT-LEVEL    PIC S9(2) COMP VALUE 0.
+       01  WS-PARENT-LEVEL     PIC S9(2) COMP VALUE -1.
+       01  WS-FIND-IDX         PIC S9(4) COMP VALUE 0.
+       01  WS-INDENT           PIC X(12) VALUE SPACES.
+
       *-----------------------------------------------------------------
       * LINKAGE SECTION                                                       
       *-----------------------------------------------------------------
@@ -73,30 +98,148 @@
       *-----------------------------------------------------------------
       * ENTERS DLITCBL AND PERFORMS PRINT DEPARTMENT MODULE
       *-----------------------------------------------------------------
-       100-MAIN-MODULE.     
+       100-MAIN-MODULE.
            ENTRY 'DLITCBL'
-           
-           PERFORM 200-PRINTDEPT-MODULE THRU 200-EXIT 
+
+           ACCEPT WS-MODE.
+
+           PERFORM 200-PRINTDEPT-MODULE THRU 200-EXIT
               UNTIL STATUS-CODE EQUAL TO 'QC'
-                 
-           GOBACK.    
+
+           IF WS-MODE-HIERARCHY
+              PERFORM 300-PRINT-HIERARCHY THRU 300-EXIT
+           END-IF
+
+           GOBACK.
       *-----------------------------------------------------------------
-      * EXIT PARA FOR PROCEDURE DIVISION                                     
+      * EXIT PARA FOR PROCEDURE DIVISION
       *-----------------------------------------------------------------
-       100-EXIT.                                                        
-           EXIT.                                                        
-       
+       100-EXIT.
+           EXIT.
+
       *-----------------------------------------------------------------
-      * THIS PARA CALLS THE CBLDTLI WHICH MAKES A CALL TO IMS DB.        
+      * THIS PARA CALLS THE CBLDTLI WHICH MAKES A CALL TO IMS DB.
       *-----------------------------------------------------------------
        200-PRINTDEPT-MODULE.
            CALL 'CBLTDLI' USING GET-NEXT, DEPTPCB, DEPT-SEG-IN
-                          
+
            DISPLAY 'DEPARTMENT NUMBER IS : ' DEPTNO.
+
+           IF STATUS-CODE NOT EQUAL TO 'QC'
+              PERFORM 250-STORE-DEPT THRU 250-EXIT
+           END-IF.
       *-----------------------------------------------------------------
-      * EXIT PRINT DEPT PARAGRAPH.                                           
+      * EXIT PRINT DEPT PARAGRAPH.
       *-----------------------------------------------------------------
        200-EXIT.
            EXIT.
-           
-       
\ No newline at end of file
+
+      *-----------------------------------------------------------------
+      * SAVES EACH DEPARTMENT SEGMENT AS IT IS WALKED, SO THE HIERARCHY
+      * MODE HAS SOMETHING TO BUILD THE TREE FROM AFTERWARDS.
+      *-----------------------------------------------------------------
+       250-STORE-DEPT.
+           IF WS-DEPT-COUNT NOT LESS THAN 50
+              DISPLAY 'WS-DEPT-TABLE IS FULL - DEPARTMENT ' DEPTNO
+                      ' SKIPPED FROM HIERARCHY TABLE.'
+           ELSE
+              ADD 1 TO WS-DEPT-COUNT
+              SET WS-DEPT-IDX TO WS-DEPT-COUNT
+              MOVE DEPTNO        TO WS-DEPT-DEPTNO   (WS-DEPT-IDX)
+              MOVE ADMRDEPT      TO WS-DEPT-ADMRDEPT (WS-DEPT-IDX)
+              MOVE DEPTNAME-TEXT TO WS-DEPT-NAME     (WS-DEPT-IDX)
+           END-IF.
+       250-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PRINTS THE DEPARTMENT TREE ONE LEVEL AT A TIME: LEVEL 0 IS EVERY
+      * DEPARTMENT THAT ADMINISTERS ITSELF (OR HAS NO ADMRDEPT), LEVEL 1
+      * IS EVERYTHING REPORTING TO A LEVEL 0 DEPARTMENT, AND SO ON.
+      *-----------------------------------------------------------------
+       300-PRINT-HIERARCHY.
+           DISPLAY ' '.
+           DISPLAY 'DEPARTMENT HIERARCHY'.
+           DISPLAY '---------------------------------------------'.
+
+           PERFORM 310-PRINT-LEVEL THRU 310-EXIT
+               VARYING WS-CURRENT-LEVEL FROM 0 BY 1
+               UNTIL WS-CURRENT-LEVEL > WS-DEPT-COUNT.
+       300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 310-PRINT-LEVEL
+      *-----------------------------------------------------------------
+       310-PRINT-LEVEL.
+           PERFORM 320-PRINT-LEVEL-MEMBER THRU 320-EXIT
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+       310-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 320-PRINT-LEVEL-MEMBER
+      *-----------------------------------------------------------------
+       320-PRINT-LEVEL-MEMBER.
+           IF WS-DEPT-LEVEL (WS-DEPT-IDX) = -1
+               IF WS-CURRENT-LEVEL = 0
+                   IF WS-DEPT-ADMRDEPT (WS-DEPT-IDX) = SPACES
+                      OR WS-DEPT-ADMRDEPT (WS-DEPT-IDX) =
+                         WS-DEPT-DEPTNO (WS-DEPT-IDX)
+                       PERFORM 330-MARK-AND-PRINT THRU 330-EXIT
+                   END-IF
+               ELSE
+                   PERFORM 340-FIND-PARENT-LEVEL THRU 340-EXIT
+                   IF WS-PARENT-LEVEL = WS-CURRENT-LEVEL - 1
+                       PERFORM 330-MARK-AND-PRINT THRU 330-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       320-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * MARKS THE CURRENT DEPARTMENT AS PRINTED AT WS-CURRENT-LEVEL AND
+      * DISPLAYS IT INDENTED BY THAT LEVEL.
+      *-----------------------------------------------------------------
+       330-MARK-AND-PRINT.
+           MOVE WS-CURRENT-LEVEL TO WS-DEPT-LEVEL (WS-DEPT-IDX).
+
+           EVALUATE WS-CURRENT-LEVEL
+               WHEN 0
+                    MOVE SPACES  TO WS-INDENT
+               WHEN 1
+                    MOVE '   '   TO WS-INDENT
+               WHEN 2
+                    MOVE '      ' TO WS-INDENT
+               WHEN OTHER
+                    MOVE '         ' TO WS-INDENT
+           END-EVALUATE.
+
+           DISPLAY WS-INDENT WS-DEPT-DEPTNO (WS-DEPT-IDX) ' '
+                   WS-DEPT-NAME (WS-DEPT-IDX).
+       330-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * LOOKS UP THE LEVEL ALREADY ASSIGNED TO THE CURRENT DEPARTMENT'S
+      * ADMRDEPT, OR -1 IF ITS PARENT HASN'T BEEN PRINTED YET.
+      *-----------------------------------------------------------------
+       340-FIND-PARENT-LEVEL.
+           MOVE -1 TO WS-PARENT-LEVEL.
+           PERFORM 350-CHECK-PARENT-CANDIDATE THRU 350-EXIT
+               VARYING WS-FIND-IDX FROM 1 BY 1
+               UNTIL WS-FIND-IDX > WS-DEPT-COUNT.
+       340-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 350-CHECK-PARENT-CANDIDATE
+      *-----------------------------------------------------------------
+       350-CHECK-PARENT-CANDIDATE.
+           IF WS-DEPT-DEPTNO (WS-FIND-IDX) = WS-DEPT-ADMRDEPT (WS-DEPT-IDX)
+               MOVE WS-DEPT-LEVEL (WS-FIND-IDX) TO WS-PARENT-LEVEL
+           END-IF.
+       350-EXIT.
+           EXIT.
