@@ -0,0 +1,71 @@
+      *-----------------------------------------------------------------
+      *     COBB040 - NIGHTLY BATCH DRIVER FOR COBSPATS. COBSPATS IS
+      *               NORMALLY INVOKED AS A DB2 STORED PROCEDURE BY THE
+      *               SALARY-CHANGE TRIGGER, PASSING THE TRANSITION
+      *               VARIABLES DIRECTLY. THIS DRIVER READS THE SAME
+      *               THREE VALUES OFF SYSIN AND CALLS COBSPATS SO
+      *               STEP040 OF HRNIGHT CAN RE-DRIVE ONE SALARY_AUDIT
+      *               ENTRY IN BATCH - FOR EXAMPLE TO BACKFILL A CHANGE
+      *               THE TRIGGER MISSED - WITHOUT COBSPATS ITSELF
+      *               NEEDING TO KNOW WHETHER IT WAS CALLED BY DB2 OR
+      *               BY THIS DRIVER.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBB040.
+       AUTHOR.        CAST SOFTWARE.
+       DATE-WRITTEN.  AUG  2026.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       01  WS-PEMPNO           PIC X(6).
+       01  WS-POLDSALARY-ED    PIC 9(7)V9(2).
+       01  WS-PNEWSALARY-ED    PIC 9(7)V9(2).
+       01  WS-POLDSALARY       PIC S9(7)V9(2) COMP-3.
+       01  WS-PNEWSALARY       PIC S9(7)V9(2) COMP-3.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                ACCEPT WS-PEMPNO.
+                ACCEPT WS-POLDSALARY-ED.
+                ACCEPT WS-PNEWSALARY-ED.
+
+                MOVE WS-POLDSALARY-ED TO WS-POLDSALARY.
+                MOVE WS-PNEWSALARY-ED TO WS-PNEWSALARY.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+      *         CALL COBSPATS WITH THE PARAMETERS READ FROM SYSIN
+                CALL "COBSPATS" USING WS-PEMPNO
+                                      WS-POLDSALARY
+                                      WS-PNEWSALARY.
+
+       2000-EXIT.
+                EXIT.
