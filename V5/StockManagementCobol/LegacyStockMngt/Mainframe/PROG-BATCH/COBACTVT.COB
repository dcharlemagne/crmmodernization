@@ -1,237 +1,414 @@
-      *-----------------------------------------------------------------
-      *     COBACTVT - THIS PROGRAM ACCEPTS A PROJECT NUMBER AND RETURNS            
-      *                ALL THE DEFINED ACTIVITY NUMBER FOR THAT PROJECT 
-      *                FROM THE PACTIVITY TABLE AND ACTIVITY DESCRIPTION
-      *                FROM ACTIVITY TABLE.  
-      *                                                                 
-      *-----------------------------------------------------------------
-      *                                                                 
-      *--------------------PART OF MYTELCO HR APPLICATION-------------
-      *                                                                 
-      *-----------------------------------------------------------------
-       IDENTIFICATION DIVISION.                                         
-      *-----------------------                                          
-       PROGRAM-ID.    COBACTVT.                                         
-      /                                                                 
-       ENVIRONMENT DIVISION.                                            
-      *--------------------                                             
-       CONFIGURATION SECTION.                                           
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-       DATA DIVISION.                                                   
-      *-------------                                                    
-       FILE SECTION.                                                    
-      /                                                                 
-       WORKING-STORAGE SECTION.                                         
-      *****************************************************             
-      * WORKAREAS                                         *             
-      *****************************************************             
-       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.            
-               88  END-OF-C1                     VALUE  'Y'.                      
-       01  WS-PROJNO              PIC X(6).                                      
-       01  WS-SQLCODE             PIC 9(9).                               
-       01  WS-MISC-HOST.                                                
-           10 WACTVTNO            PIC S9(4) USAGE COMP.                           
-           10 WACTVTNAME          PIC X(20).                          
-                                                                        
-      ******************************************************************
-      * VARIABLES FOR ERROR-HANDLING                                    
-      ******************************************************************
-       01  ERROR-MESSAGE.                                               
-               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
-               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES                
-                                    INDEXED BY ERROR-INDEX.       
-       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
-                                                                        
-      /                                                                 
-      ******************************************************************
-      * SQLCA AND DCLGENS FOR TABLES                                    
-      ******************************************************************
-                EXEC SQL INCLUDE SQLCA  END-EXEC.                       
-                                                                        
-                EXEC SQL INCLUDE PACTIVITY                             
-                END-EXEC.                                               
-
-                EXEC SQL INCLUDE ACTIVITY                             
-                END-EXEC.                                               
-                                                                                                                                        
-      /                                                                 
-      ******************************************************************
-      * SQL CURSORS AND STATEMENTS                                      
-      ******************************************************************
-                                                                        
-                EXEC SQL DECLARE C1 CURSOR                                
-                  SELECT                                                
-                      ACT_NO                                             
-                    FROM PACTIVITY                                           
-                    WHERE PROJ_NO = :WS-PROJNO                         
-                END-EXEC.                                               
-                                                                                                                                                
-      /                                                                 
-       PROCEDURE DIVISION.                                                                                                                     
-      ******************************************************************
-      * MAIN PROGRAM ROUTINE                                            
-      ******************************************************************
-       MAINLINE.                                                        
-                                                                        
-                DISPLAY 'PLEASE ENTER THE PROJECT NUMBER : '.             
-
-                ACCEPT WS-PROJNO.
-                                                                  
-                PERFORM 2000-PROCESS                                    
-                THRU    2000-EXIT.                                      
-                                                                                                                                         
-                STOP RUN.                                                 
-      /                                                                 
-      ******************************************************************
-      * 2000-PROCESS                                                    
-      ******************************************************************
-       2000-PROCESS.                                                    
-
-                PERFORM 2100-OPEN-CURSOR                                    
-                THRU    2100-EXIT.                                      
-                                                                  
-                PERFORM 2200-FETCH-CURSOR                                    
-                THRU    2200-EXIT
-                UNTIL END-OF-C1-SWITCH.
-                                                                  
-                PERFORM 2300-CLOSE-CURSOR                                    
-                THRU    2300-EXIT.                                      
-                                                                                                                                                                                                                                                                                        
-       2000-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2100-OPEN-CURSOR                                                    
-      ******************************************************************
-       2100-OPEN-CURSOR.                                                    
-
-                EXEC SQL                                                
-                  OPEN  C1                                              
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                                                                                                   
-                                                                                                                                                                                                                      
-       2100-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2200-FETCH-CURSOR                                                    
-      ******************************************************************
-       2200-FETCH-CURSOR.                                                    
-
-                EXEC SQL                                                
-                    FETCH C1                                            
-                    INTO  :WACTVTNO                                       
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         PERFORM 3000-GET-ACTVT-DESC 
-                         THRU 3000-EXIT
-                    WHEN +100                                           
-                         MOVE 'Y' TO END-OF-C1-SWITCH                   
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                           
-                                                                        
-                DISPLAY 'PROJECT NUMBER      = '  WACTVTNO.                       
-                DISPLAY 'PROJECT NAME        = '  WACTVTNAME.                    
-                                                                                                                                                                                                                      
-       2200-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2300-CLOSE-CURSOR                                                    
-      ******************************************************************
-       2300-CLOSE-CURSOR.                                                    
-
-                EXEC SQL                                                
-                  CLOSE  C1                                              
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                                                                                                   
-                                                                                                                                                                                                                      
-       2300-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 3000-GET-ACTVT-DESC                                                    
-      ******************************************************************
-       3000-GET-ACTVT-DESC.                                                    
-
-                EXEC SQL                                                
-                  SELECT                                                
-                    ACT_DESC                                            
-                  INTO
-                    :WACTVTNAME
-                  FROM ACTIVITY                                           
-                  WHERE ACT_NO = :WACTVTNO                         
-                  FETCH FIRST ROW ONLY
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                                                                                                   
-                                                                                                                                                                                                                      
-       3000-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 9000-DBERROR - GET ERROR MESSAGE                                
-      ******************************************************************
-       9000-DBERROR.                                                    
-                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
-                IF RETURN-CODE = ZERO                                   
-                   PERFORM 9999-ERROR-DISPLAY THRU                      
-                           9999-EXIT                                    
-                   VARYING ERROR-INDEX                                  
-                   FROM    1 BY 1                                       
-                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
-                                                                        
-                GOBACK.                                                 
-                                                                  
-       9000-EXIT.                                                       
-                EXIT.                                                   
-      /                                                                 
-      ******************************************************************
-      * 9999-ERROR-DISPLAY                                              
-      ******************************************************************
-       9999-ERROR-DISPLAY.                                              
-                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
-       9999-EXIT.                                                       
-                EXIT.                                                   
+      *-----------------------------------------------------------------
+      *     COBACTVT - THIS PROGRAM ACCEPTS A PROJECT NUMBER AND RETURNS
+      *                ALL THE DEFINED ACTIVITY NUMBER FOR THAT PROJECT
+      *                FROM THE PACTIVITY TABLE AND ACTIVITY DESCRIPTION
+      *                FROM ACTIVITY TABLE.
+      *
+      *                A MODE OF 'S' INSTEAD ROLLS THE PROJECT'S
+      *                ACTIVITIES UP INTO A STAFFING SUMMARY: TOTAL
+      *                ACT_STAFF ACROSS ALL OF PROJ_NO'S ACTIVITIES,
+      *                WITH ANY ACTIVITY CARRYING NO ACT_ENDDATE
+      *                FLAGGED SO IT CAN BE FOLLOWED UP ON.
+      *
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-08  RJM  ADDED A PROJECT STAFFING SUMMARY MODE THAT
+      *                     TOTALS ACT_STAFF AND FLAGS ACTIVITIES WITH
+      *                     NO CLOSING ACT_ENDDATE ON FILE.
+      *    2026-08-09  RJM  C1/C2 NOW TREAT A BLANK PROJECT NUMBER AS
+      *                     "ALL PROJECTS", SAME CONVENTION COBASV11
+      *                     USES FOR A BLANK WORKDEPT.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.                                         
+      *-----------------------                                          
+       PROGRAM-ID.    COBACTVT.                                         
+      /                                                                 
+       ENVIRONMENT DIVISION.                                            
+      *--------------------                                             
+       CONFIGURATION SECTION.                                           
+       INPUT-OUTPUT SECTION.                                            
+       FILE-CONTROL.                                                    
+       DATA DIVISION.                                                   
+      *-------------                                                    
+       FILE SECTION.                                                    
+      /                                                                 
+       WORKING-STORAGE SECTION.                                         
+      *****************************************************             
+      * WORKAREAS                                         *             
+      *****************************************************             
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       77  END-OF-C2-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C2                     VALUE  'Y'.
+       01  WS-PROJNO              PIC X(6).
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-MODE                PIC X(1)       VALUE  'D'.
+               88  WS-MODE-DETAIL                VALUE  'D'.
+               88  WS-MODE-SUMMARY                VALUE  'S'.
+       01  WS-MISC-HOST.
+           10 WACTVTNO            PIC S9(4) USAGE COMP.
+           10 WACTVTNAME          PIC X(20).
+       01  WS-STAFFING-HOST.
+           10 WS-ACT-STAFF        PIC S9(3)V9(2) USAGE COMP-3.
+           10 WS-ACT-ENDDATE      PIC X(10).
+       01  WS-STAFFING-IV.
+           10 WS-ACT-STAFF-IV     PIC S9(4) USAGE COMP.
+           10 WS-ACT-ENDDATE-IV   PIC S9(4) USAGE COMP.
+       01  WS-TOTAL-STAFF         PIC S9(5)V9(2) USAGE COMP-3 VALUE 0.
+       01  WS-OPEN-ACT-COUNT      PIC S9(4) USAGE COMP       VALUE 0.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING                                    
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBACTVT'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.                                               
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES                
+                                    INDEXED BY ERROR-INDEX.       
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
+                                                                        
+      /                                                                 
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES                                    
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.                       
+                                                                        
+                EXEC SQL INCLUDE PACTIVITY                             
+                END-EXEC.                                               
+
+                EXEC SQL INCLUDE ACTIVITY                             
+                END-EXEC.                                               
+                                                                                                                                        
+      /                                                                 
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS                                      
+      ******************************************************************
+                                                                        
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      ACT_NO
+                    FROM PACTIVITY
+                    WHERE (:WS-PROJNO = SPACES OR
+                           PROJ_NO = :WS-PROJNO)
+                END-EXEC.
+
+                EXEC SQL DECLARE C2 CURSOR
+                  SELECT
+                      ACT_STAFF
+                    , ACT_ENDDATE
+                    FROM PACTIVITY
+                    WHERE (:WS-PROJNO = SPACES OR
+                           PROJ_NO = :WS-PROJNO)
+                END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                DISPLAY 'PLEASE ENTER THE PROJECT NUMBER : '.
+
+                ACCEPT WS-PROJNO.
+
+                DISPLAY 'PLEASE ENTER THE MODE (D-DETAIL, S-SUMMARY): '.
+
+                ACCEPT WS-MODE.
+
+                EVALUATE TRUE
+                    WHEN WS-MODE-SUMMARY
+                         PERFORM 4000-SUMMARIZE-STAFFING
+                         THRU    4000-EXIT
+                    WHEN OTHER
+                         PERFORM 2000-PROCESS
+                         THRU    2000-EXIT
+                END-EVALUATE.
+
+                STOP RUN.
+      /                                                                 
+      ******************************************************************
+      * 2000-PROCESS                                                    
+      ******************************************************************
+       2000-PROCESS.                                                    
+
+                PERFORM 2100-OPEN-CURSOR                                    
+                THRU    2100-EXIT.                                      
+                                                                  
+                PERFORM 2200-FETCH-CURSOR                                    
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+                                                                  
+                PERFORM 2300-CLOSE-CURSOR                                    
+                THRU    2300-EXIT.                                      
+                                                                                                                                                                                                                                                                                        
+       2000-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 2100-OPEN-CURSOR                                                    
+      ******************************************************************
+       2100-OPEN-CURSOR.                                                    
+
+                EXEC SQL                                                
+                  OPEN  C1                                              
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                                                                                                   
+                                                                                                                                                                                                                      
+       2100-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 2200-FETCH-CURSOR                                                    
+      ******************************************************************
+       2200-FETCH-CURSOR.                                                    
+
+                EXEC SQL                                                
+                    FETCH C1                                            
+                    INTO  :WACTVTNO                                       
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         PERFORM 3000-GET-ACTVT-DESC 
+                         THRU 3000-EXIT
+                    WHEN +100                                           
+                         MOVE 'Y' TO END-OF-C1-SWITCH                   
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                           
+                                                                        
+                DISPLAY 'PROJECT NUMBER      = '  WACTVTNO.                       
+                DISPLAY 'PROJECT NAME        = '  WACTVTNAME.                    
+                                                                                                                                                                                                                      
+       2200-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 2300-CLOSE-CURSOR                                                    
+      ******************************************************************
+       2300-CLOSE-CURSOR.                                                    
+
+                EXEC SQL                                                
+                  CLOSE  C1                                              
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                                                                                                   
+                                                                                                                                                                                                                      
+       2300-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 3000-GET-ACTVT-DESC                                                    
+      ******************************************************************
+       3000-GET-ACTVT-DESC.                                                    
+
+                EXEC SQL                                                
+                  SELECT                                                
+                    ACT_DESC                                            
+                  INTO
+                    :WACTVTNAME
+                  FROM ACTIVITY                                           
+                  WHERE ACT_NO = :WACTVTNO                         
+                  FETCH FIRST ROW ONLY
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                                                                                                   
+                                                                                                                                                                                                                      
+       3000-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 4000-SUMMARIZE-STAFFING
+      ******************************************************************
+       4000-SUMMARIZE-STAFFING.
+
+                MOVE 0 TO WS-TOTAL-STAFF.
+                MOVE 0 TO WS-OPEN-ACT-COUNT.
+
+                PERFORM 4100-OPEN-CURSOR-C2
+                THRU    4100-EXIT.
+
+                PERFORM 4200-FETCH-CURSOR-C2
+                THRU    4200-EXIT
+                UNTIL END-OF-C2.
+
+                PERFORM 4300-CLOSE-CURSOR-C2
+                THRU    4300-EXIT.
+
+                DISPLAY 'PROJECT NUMBER        = ' WS-PROJNO.
+                DISPLAY 'TOTAL ACT_STAFF        = ' WS-TOTAL-STAFF.
+                DISPLAY 'ACTIVITIES WITH NO     '
+                        'CLOSING ACT_ENDDATE    = ' WS-OPEN-ACT-COUNT.
+
+       4000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 4100-OPEN-CURSOR-C2
+      ******************************************************************
+       4100-OPEN-CURSOR-C2.
+
+                MOVE SPACES TO END-OF-C2-SWITCH.
+
+                EXEC SQL
+                  OPEN  C2
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       4100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 4200-FETCH-CURSOR-C2 - ACT_STAFF AND ACT_ENDDATE ARE BOTH
+      *                        NULLABLE ON PACTIVITY, SO EACH COMES
+      *                        BACK WITH ITS OWN NULL INDICATOR. A
+      *                        NEGATIVE INDICATOR MEANS THE COLUMN
+      *                        WAS NULL ON THAT ROW.
+      ******************************************************************
+       4200-FETCH-CURSOR-C2.
+
+                EXEC SQL
+                    FETCH C2
+                    INTO  :WS-ACT-STAFF   :WS-ACT-STAFF-IV
+                        , :WS-ACT-ENDDATE :WS-ACT-ENDDATE-IV
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         IF  WS-ACT-STAFF-IV >= 0
+                             ADD WS-ACT-STAFF TO WS-TOTAL-STAFF
+                         END-IF
+                         IF  WS-ACT-ENDDATE-IV < 0
+                             ADD 1 TO WS-OPEN-ACT-COUNT
+                         END-IF
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C2-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       4200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 4300-CLOSE-CURSOR-C2
+      ******************************************************************
+       4300-CLOSE-CURSOR-C2.
+
+                EXEC SQL
+                  CLOSE  C2
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       4300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.                                                    
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO                                   
+                   PERFORM 9999-ERROR-DISPLAY THRU                      
+                           9999-EXIT                                    
+                   VARYING ERROR-INDEX                                  
+                   FROM    1 BY 1                                       
+                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
+                                                                        
+                GOBACK.                                                 
+                                                                  
+       9000-EXIT.                                                       
+                EXIT.                                                   
+      /                                                                 
+      ******************************************************************
+      * 9999-ERROR-DISPLAY                                              
+      ******************************************************************
+       9999-ERROR-DISPLAY.                                              
+                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
+       9999-EXIT.                                                       
+                EXIT.                                                   
