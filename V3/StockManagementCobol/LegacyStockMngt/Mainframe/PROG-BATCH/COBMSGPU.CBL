@@ -0,0 +1,385 @@
+      *-----------------------------------------------------------------
+      *    COBMSGPU - SAMPLE COBOL PROGRAM TO PURGE OLD MSG_IN_TRAY ROWS
+      *
+      *    FUNCTIONALITY - READS A RETENTION-DAYS PARM, COMPUTES A
+      *                    CUTOFF DATE THAT MANY DAYS BACK FROM CURRENT
+      *                    DATE, AND FOR EVERY MSG_IN_TRAY ROW OLDER
+      *                    THAN THAT CUTOFF (BY RECEIVED) WRITES THE
+      *                    ROW TO THE ARCHIVE FILE AND THEN DELETES IT
+      *                    FROM MSG_IN_TRAY, SO THE TABLE DOESN'T KEEP
+      *                    GROWING AND INBOX PULLS STAY FAST.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBMSGPU.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUG  2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMFILE  ASSIGN TO PARMIN
+                  FILE STATUS IS WS-PARM-STATUS.
+           SELECT ARCHFILE  ASSIGN TO ARCHFIL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARMFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 4 CHARACTERS.
+       01  PARM-REC.
+           05 PARM-RETENTION-DAYS      PIC 9(4).
+
+       FD  ARCHFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 3099 CHARACTERS.
+       01  ARCH-REC.
+           05 ARCH-EMPNO                PIC X(6).
+           05 ARCH-RECEIVED             PIC X(10).
+           05 ARCH-SOURCE               PIC X(8).
+           05 ARCH-SUBJECT              PIC X(64).
+           05 ARCH-NOTE-TEXT            PIC X(3000).
+           05 ARCH-STATUS               PIC X(1).
+           05 ARCH-ARCHIVED-DATE        PIC X(10).
+
+      *-----------------------------------------------------------------
+      * WORKING STORAGE SECTION
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       01  WS-PARM-STATUS          PIC X(2)  VALUE '00'.
+       01  WS-RETENTION-DAYS       PIC 9(4)  VALUE 0090.
+       01  WS-CUTOFF-DATE          PIC X(10).
+       01  WS-PURGE-COUNT          PIC 9(9)  USAGE COMP VALUE 0.
+
+       01  END-OF-C1-SWITCH        PIC X     VALUE SPACES.
+               88  END-OF-C1                 VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * NULL INDICATORS FOR MSG_IN_TRAY'S NULLABLE COLUMNS - A ROW
+      * WAITING TO BE READ HAS NO SOURCE/SUBJECT/NOTE_TEXT YET AND NO
+      * ARCHIVED_DATE, SO THE FETCH MUST NOT FAIL ON THOSE NULLS.
+      *-----------------------------------------------------------------
+       01  WS-RECEIVED-IND         PIC S9(4) USAGE COMP.
+       01  WS-SOURCE-IND           PIC S9(4) USAGE COMP.
+       01  WS-SUBJECT-IND          PIC S9(4) USAGE COMP.
+       01  WS-NOTE-TEXT-IND        PIC S9(4) USAGE COMP.
+       01  WS-ARCHIVED-DATE-IND    PIC S9(4) USAGE COMP.
+
+      *-----------------------------------------------------------------
+      * VARIABLES FOR ERROR-HANDLING
+      *-----------------------------------------------------------------
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBMSGPU'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80)  OCCURS 12 TIMES
+                                          INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      *-----------------------------------------------------------------
+      * SQLCA AND DCLGENS FOR TABLES
+      *-----------------------------------------------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           COPY MSGINTRY.
+
+      *-----------------------------------------------------------------
+      * SQL CURSORS AND STATEMENTS
+      *-----------------------------------------------------------------
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+                 SELECT
+                     EMPNO
+                   , RECEIVED
+                   , SOURCE
+                   , SUBJECT
+                   , NOTE_TEXT
+                   , STATUS
+                   , ARCHIVED_DATE
+                 FROM MSG_IN_TRAY
+                 WHERE RECEIVED < :WS-CUTOFF-DATE
+           END-EXEC.
+
+      /
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       100-MAIN-MODULE.
+
+                PERFORM 050-READ-RETENTION-PARM
+                THRU    050-EXIT.
+
+                PERFORM 060-COMPUTE-CUTOFF-DATE
+                THRU    060-EXIT.
+
+                OPEN OUTPUT ARCHFILE.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                CLOSE ARCHFILE.
+
+                DISPLAY 'MSG_IN_TRAY ROWS ARCHIVED AND PURGED = '
+                         WS-PURGE-COUNT.
+
+                GOBACK.
+
+      *-----------------------------------------------------------------
+      * 050-READ-RETENTION-PARM - PICKS UP THE CONFIGURABLE NUMBER OF
+      * DAYS FROM THE PARM FILE. NO PARM FILE, OR A BLANK PARM, LEAVES
+      * THE 90-DAY DEFAULT IN PLACE.
+      *-----------------------------------------------------------------
+       050-READ-RETENTION-PARM.
+
+                OPEN INPUT PARMFILE.
+                IF  WS-PARM-STATUS = '00'
+                    READ PARMFILE
+                    IF  WS-PARM-STATUS = '00'
+                    AND PARM-RETENTION-DAYS NUMERIC
+                    AND PARM-RETENTION-DAYS > ZERO
+                        MOVE PARM-RETENTION-DAYS TO WS-RETENTION-DAYS
+                    END-IF
+                    CLOSE PARMFILE
+                END-IF.
+
+                DISPLAY 'MSG_IN_TRAY RETENTION DAYS = '
+                         WS-RETENTION-DAYS.
+
+       050-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * 060-COMPUTE-CUTOFF-DATE - ANY MESSAGE RECEIVED BEFORE THIS DATE
+      * IS ARCHIVED AND PURGED.
+      *-----------------------------------------------------------------
+       060-COMPUTE-CUTOFF-DATE.
+
+                EXEC SQL
+                    SELECT CURRENT DATE - :WS-RETENTION-DAYS DAYS
+                      INTO :WS-CUTOFF-DATE
+                      FROM SYSIBM.SYSDUMMY1
+                END-EXEC.
+
+                DISPLAY 'WS-SQLCODE AFTER CUTOFF SELECT = ' SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       060-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                DISPLAY 'WS-SQLCODE ON OPEN = ' SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR - ARCHIVES (WRITES OFF) THEN DELETES EACH
+      * QUALIFYING ROW.
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :EMPNO,
+                          :RECEIVED     :WS-RECEIVED-IND,
+                          :SOURCE       :WS-SOURCE-IND,
+                          :SUBJECT      :WS-SUBJECT-IND,
+                          :NOTE-TEXT    :WS-NOTE-TEXT-IND,
+                          :STATUS,
+                          :ARCHIVED-DATE :WS-ARCHIVED-DATE-IND
+                END-EXEC.
+
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2400-ARCHIVE-AND-DELETE
+                         THRU    2400-EXIT
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2400-ARCHIVE-AND-DELETE - COPIES THE ROW OFF TO THE ARCHIVE
+      * FILE, THEN REMOVES IT FROM MSG_IN_TRAY BY ITS KEY.
+      ******************************************************************
+       2400-ARCHIVE-AND-DELETE.
+
+                MOVE EMPNO         TO ARCH-EMPNO.
+                MOVE STATUS        TO ARCH-STATUS.
+
+                IF WS-RECEIVED-IND LESS THAN ZERO
+                   MOVE SPACES     TO ARCH-RECEIVED
+                ELSE
+                   MOVE RECEIVED   TO ARCH-RECEIVED
+                END-IF.
+
+                IF WS-SOURCE-IND LESS THAN ZERO
+                   MOVE SPACES     TO ARCH-SOURCE
+                ELSE
+                   MOVE SOURCE     TO ARCH-SOURCE
+                END-IF.
+
+                IF WS-SUBJECT-IND LESS THAN ZERO
+                   MOVE SPACES     TO ARCH-SUBJECT
+                ELSE
+                   MOVE SUBJECT    TO ARCH-SUBJECT
+                END-IF.
+
+                IF WS-NOTE-TEXT-IND LESS THAN ZERO
+                   MOVE SPACES     TO ARCH-NOTE-TEXT
+                ELSE
+                   MOVE NOTE-TEXT  TO ARCH-NOTE-TEXT
+                END-IF.
+
+                IF WS-ARCHIVED-DATE-IND LESS THAN ZERO
+                   MOVE SPACES     TO ARCH-ARCHIVED-DATE
+                ELSE
+                   MOVE ARCHIVED-DATE TO ARCH-ARCHIVED-DATE
+                END-IF.
+
+                WRITE ARCH-REC.
+
+                EXEC SQL
+                    DELETE FROM MSG_IN_TRAY
+                    WHERE EMPNO    = :EMPNO
+                      AND RECEIVED = :RECEIVED
+                END-EXEC.
+
+                DISPLAY 'WS-SQLCODE AFTER DELETE = ' SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         ADD 1 TO WS-PURGE-COUNT
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2400-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
