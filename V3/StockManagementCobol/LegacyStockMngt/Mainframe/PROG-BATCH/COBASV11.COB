@@ -0,0 +1,302 @@
+      *-----------------------------------------------------------------
+      *     COBASV11 - PRINTS THE REPORT OF THOSE EMPLOYEES WHO HAVE
+      *                BONUS MORE THAN $10,000.00, WITHIN THE EMPNO
+      *                RANGE, WORKDEPT AND HIRE-DATE WINDOW PASSED BY
+      *                THE CALLING PROGRAM.
+      *
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBASV11.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BONUSRPT
+                  ASSIGN TO DA-S-BONUSRPT.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD      BONUSRPT
+               RECORD CONTAINS 132 CHARACTERS
+               BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE OMITTED.
+       01  BONUSRPT-REC               PIC X(132).
+
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-EMPSTART            PIC X(6).
+       01  WS-EMPEND              PIC X(6).
+       01  WS-WORKDEPT            PIC X(3).
+       01  WS-HIREDATESTART       PIC X(10).
+       01  WS-HIREDATEEND         PIC X(10).
+       01  WS-SQLCODE             PIC 9(9).
+
+       01  WS-FIRSTNME            PIC X(12).
+       01  WS-LASTNAME            PIC X(15).
+       01  WS-HIREDATE            PIC X(10).
+       01  WS-BONUS               PIC S9(7)V9(2) USAGE COMP-3.
+
+       01  WS-REPORT-LINE.
+           10 WS-RPT-EMPNO        PIC X(6).
+           10 FILLER              PIC X(2) VALUE SPACES.
+           10 WS-RPT-FIRSTNME     PIC X(12).
+           10 FILLER              PIC X(2) VALUE SPACES.
+           10 WS-RPT-LASTNAME     PIC X(15).
+           10 FILLER              PIC X(2) VALUE SPACES.
+           10 WS-RPT-WORKDEPT     PIC X(3).
+           10 FILLER              PIC X(2) VALUE SPACES.
+           10 WS-RPT-HIREDATE     PIC X(10).
+           10 FILLER              PIC X(2) VALUE SPACES.
+           10 WS-RPT-BONUS        PIC Z,ZZZ,ZZ9.99.
+           10 FILLER              PIC X(58) VALUE SPACES.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBASV11'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+           EXEC SQL INCLUDE EMP
+           END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      EMPNO
+                    , FIRSTNME
+                    , LASTNAME
+                    , WORKDEPT
+                    , HIREDATE
+                    , BONUS
+                    FROM EMP
+                    WHERE BONUS > 10000
+                      AND EMPNO BETWEEN :WS-EMPSTART AND :WS-EMPEND
+                      AND (:WS-WORKDEPT = SPACES OR
+                           WORKDEPT = :WS-WORKDEPT)
+                      AND HIREDATE BETWEEN :WS-HIREDATESTART
+                                        AND :WS-HIREDATEEND
+                END-EXEC.
+
+      /
+       LINKAGE SECTION.
+       01  EMPSTART         PIC X(6).
+       01  EMPEND           PIC X(6).
+       01  WORKDEPT         PIC X(3).
+       01  HIREDATESTART    PIC X(10).
+       01  HIREDATEEND      PIC X(10).
+
+       PROCEDURE DIVISION USING EMPSTART, EMPEND, WORKDEPT,
+                                 HIREDATESTART, HIREDATEEND.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+                MOVE EMPSTART      TO WS-EMPSTART.
+                MOVE EMPEND        TO WS-EMPEND.
+                MOVE WORKDEPT      TO WS-WORKDEPT.
+                MOVE HIREDATESTART TO WS-HIREDATESTART.
+                MOVE HIREDATEEND   TO WS-HIREDATEEND.
+
+      * DEFAULT AN OMITTED HIRE-DATE WINDOW TO "ALL DATES" SO CALLERS
+      * THAT STILL ONLY PASS THE EMPNO RANGE GET THE OLD BEHAVIOR.
+                IF  WS-HIREDATESTART = SPACES
+                    MOVE '0001-01-01' TO WS-HIREDATESTART
+                END-IF.
+                IF  WS-HIREDATEEND = SPACES
+                    MOVE '9999-12-31' TO WS-HIREDATEEND
+                END-IF.
+
+                OPEN OUTPUT BONUSRPT.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                CLOSE BONUSRPT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-EMPSTART
+                        , :WS-FIRSTNME
+                        , :WS-LASTNAME
+                        , :WS-WORKDEPT
+                        , :WS-HIREDATE
+                        , :WS-BONUS
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2250-WRITE-REPORT-LINE
+                         THRU    2250-EXIT
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2250-WRITE-REPORT-LINE
+      ******************************************************************
+       2250-WRITE-REPORT-LINE.
+
+                MOVE SPACES          TO WS-REPORT-LINE.
+                MOVE WS-EMPSTART     TO WS-RPT-EMPNO.
+                MOVE WS-FIRSTNME     TO WS-RPT-FIRSTNME.
+                MOVE WS-LASTNAME     TO WS-RPT-LASTNAME.
+                MOVE WS-WORKDEPT     TO WS-RPT-WORKDEPT.
+                MOVE WS-HIREDATE     TO WS-RPT-HIREDATE.
+                MOVE WS-BONUS        TO WS-RPT-BONUS.
+
+                WRITE BONUSRPT-REC FROM WS-REPORT-LINE.
+
+       2250-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                CLOSE BONUSRPT.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
