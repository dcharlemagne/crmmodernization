@@ -1,197 +1,356 @@
-      *-----------------------------------------------------------------
-      *     COBEMPRJ - THIS PROGRAM ACCEPTS A EMP NUMBER AND            
-      *                GETS THE PROJECTS OF THAT EMPLOYEE
-      *                FROM THE EMP_PROJ_ACT TABLE
-      *                                                                 
-      *-----------------------------------------------------------------
-      *                                                                 
-      *--------------------PART OF MYTELCO HR APPLICATION-------------
-      *                                                                 
-      *-----------------------------------------------------------------
-       IDENTIFICATION DIVISION.                                         
-      *-----------------------                                          
-       PROGRAM-ID.    COBEMPRJ.                                         
-      /                                                                 
-       ENVIRONMENT DIVISION.                                            
-      *--------------------                                             
-       CONFIGURATION SECTION.                                           
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-       DATA DIVISION.                                                   
-      *-------------                                                    
-       FILE SECTION.                                                    
-      /                                                                 
-       WORKING-STORAGE SECTION.                                         
-      *****************************************************             
-      * WORKAREAS                                         *             
-      *****************************************************             
-       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.            
-               88  END-OF-C1                     VALUE  'Y'.                      
-       01  WS-EMPNO               PIC X(6).                                      
-       01  WS-SQLCODE             PIC 9(9).                               
-       01  WS-MISC-HOST.                                                
-           10 WEMPPROJECT         PIC X(6).                           
-                                                                        
-      ******************************************************************
-      * VARIABLES FOR ERROR-HANDLING                                    
-      ******************************************************************
-       01  ERROR-MESSAGE.                                               
-               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
-               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES                
-                                    INDEXED BY ERROR-INDEX.       
-       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
-                                                                        
-      /                                                                 
-      ******************************************************************
-      * SQLCA AND DCLGENS FOR TABLES                                    
-      ******************************************************************
-                EXEC SQL INCLUDE SQLCA  END-EXEC.                       
-                                                                        
-                EXEC SQL INCLUDE EMPRJACT                             
-                END-EXEC.                                               
-                                                                                                                                        
-      /                                                                 
-      ******************************************************************
-      * SQL CURSORS AND STATEMENTS                                      
-      ******************************************************************
-                                                                        
-                EXEC SQL DECLARE C1 CURSOR                                
-                  SELECT                                                
-                      PROJ_NO                                             
-                    FROM EMP_PROJ_ACT                                            
-                    WHERE EMPNO = :WS-EMPNO                         
-                END-EXEC.                                               
-                                                                        
-      /                                                                 
-       PROCEDURE DIVISION.                                                                                                                     
-      ******************************************************************
-      * MAIN PROGRAM ROUTINE                                            
-      ******************************************************************
-       MAINLINE.                                                        
-                                                                        
-
-                ACCEPT WS-EMPNO.
-                                                                  
-                PERFORM 2000-PROCESS                                    
-                THRU    2000-EXIT.                                      
-                                                                                                                                         
-                STOP RUN.                                                 
-      /                                                                 
-      ******************************************************************
-      * 2000-PROCESS                                                    
-      ******************************************************************
-       2000-PROCESS.                                                    
-
-                PERFORM 2100-OPEN-CURSOR                                    
-                THRU    2100-EXIT.                                      
-                                                                  
-                PERFORM 2200-FETCH-CURSOR                                    
-                THRU    2200-EXIT
-                UNTIL END-OF-C1-SWITCH.
-                                                                  
-                PERFORM 2300-CLOSE-CURSOR                                    
-                THRU    2300-EXIT.                                      
-                                                                                                                                                                                                                                                                                        
-       2000-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2100-OPEN-CURSOR                                                    
-      ******************************************************************
-       2100-OPEN-CURSOR.                                                    
-
-                EXEC SQL                                                
-                  OPEN  C1                                              
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                                                                                                   
-                                                                                                                                                                                                                      
-       2100-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2200-FETCH-CURSOR                                                    
-      ******************************************************************
-       2200-FETCH-CURSOR.                                                    
-
-                EXEC SQL                                                
-                    FETCH C1                                            
-                    INTO  :WEMPPROJECT                                       
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN +100                                           
-                         MOVE 'Y' TO END-OF-C1-SWITCH                   
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                           
-                                                                                                                                                                                                                                                                                              
-       2200-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2300-CLOSE-CURSOR                                                    
-      ******************************************************************
-       2300-CLOSE-CURSOR.                                                    
-
-                EXEC SQL                                                
-                  CLOSE  C1                                              
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                                                                                                   
-                                                                                                                                                                                                                      
-       2300-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 9000-DBERROR - GET ERROR MESSAGE                                
-      ******************************************************************
-       9000-DBERROR.                                                    
-                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
-                IF RETURN-CODE = ZERO                                   
-                   PERFORM 9999-ERROR-DISPLAY THRU                      
-                           9999-EXIT                                    
-                   VARYING ERROR-INDEX                                  
-                   FROM    1 BY 1                                       
-                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
-                                                                        
-                GOBACK.                                                 
-                                                                  
-       9000-EXIT.                                                       
-                EXIT.                                                   
-      /                                                                 
-      ******************************************************************
-      * 9999-ERROR-DISPLAY                                              
-      ******************************************************************
-       9999-ERROR-DISPLAY.                                              
-                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
-       9999-EXIT.                                                       
-                EXIT.                                                   
+      *-----------------------------------------------------------------
+      *     COBEMPRJ - THIS PROGRAM ACCEPTS A EMP NUMBER AND
+      *                GETS THE PROJECTS OF THAT EMPLOYEE
+      *                FROM THE EMP_PROJ_ACT TABLE
+      *
+      *                A MODE SWITCH OF 'P' REVERSES THE LOOKUP: GIVEN
+      *                A PROJ_NO, IT LISTS EVERY EMPNO, ACT_NO, EMPTIME,
+      *                ESTARTDATE AND EENDDATE STAFFED TO THAT PROJECT.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-08  RJM  ADDED A PROJ_NO-TO-EMPLOYEES REVERSE LOOKUP
+      *                     MODE SO PROJECTS CAN BE STAFFED WITHOUT
+      *                     AD HOC SQL.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBEMPRJ.
+      /                                                                 
+       ENVIRONMENT DIVISION.                                            
+      *--------------------                                             
+       CONFIGURATION SECTION.                                           
+       INPUT-OUTPUT SECTION.                                            
+       FILE-CONTROL.                                                    
+       DATA DIVISION.                                                   
+      *-------------                                                    
+       FILE SECTION.                                                    
+      /                                                                 
+       WORKING-STORAGE SECTION.                                         
+      *****************************************************             
+      * WORKAREAS                                         *             
+      *****************************************************             
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       77  END-OF-C2-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C2                     VALUE  'Y'.
+       01  WS-MODE                PIC X(1)       VALUE  'E'.
+               88  WS-MODE-BY-EMPNO              VALUE  'E'.
+               88  WS-MODE-BY-PROJNO             VALUE  'P'.
+       01  WS-EMPNO               PIC X(6).
+       01  WS-PROJNO              PIC X(6).
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-MISC-HOST.
+           10 WEMPPROJECT         PIC X(6).
+       01  WS-REV-HOST.
+           10 WS-REV-EMPNO        PIC X(6).
+           10 WS-REV-ACTNO        PIC S9(4) USAGE COMP.
+           10 WS-REV-EMPTIME      PIC S9(3)V9(2) USAGE COMP-3.
+           10 WS-REV-ESTARTDATE   PIC X(10).
+           10 WS-REV-EENDDATE     PIC X(10).
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING                                    
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBEMPRJ'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.                                               
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES                
+                                    INDEXED BY ERROR-INDEX.       
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
+                                                                        
+      /                                                                 
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES                                    
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.                       
+                                                                        
+                EXEC SQL INCLUDE EMPRJACT                             
+                END-EXEC.                                               
+                                                                                                                                        
+      /                                                                 
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS                                      
+      ******************************************************************
+                                                                        
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      PROJ_NO
+                    FROM EMP_PROJ_ACT
+                    WHERE EMPNO = :WS-EMPNO
+                END-EXEC.
+
+                EXEC SQL DECLARE C2 CURSOR
+                  SELECT
+                      EMPNO
+                    , ACT_NO
+                    , EMPTIME
+                    , ESTARTDATE
+                    , EENDDATE
+                    FROM EMP_PROJ_ACT
+                    WHERE PROJ_NO = :WS-PROJNO
+                END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE                                            
+      ******************************************************************
+       MAINLINE.
+
+
+                ACCEPT WS-MODE.
+
+                EVALUATE TRUE
+                    WHEN WS-MODE-BY-PROJNO
+                         ACCEPT WS-PROJNO
+                         PERFORM 3000-PROCESS-BY-PROJNO
+                         THRU    3000-EXIT
+                    WHEN OTHER
+                         ACCEPT WS-EMPNO
+                         PERFORM 2000-PROCESS
+                         THRU    2000-EXIT
+                END-EVALUATE.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS                                                    
+      ******************************************************************
+       2000-PROCESS.                                                    
+
+                PERFORM 2100-OPEN-CURSOR                                    
+                THRU    2100-EXIT.                                      
+                                                                  
+                PERFORM 2200-FETCH-CURSOR                                    
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+                                                                  
+                PERFORM 2300-CLOSE-CURSOR                                    
+                THRU    2300-EXIT.                                      
+                                                                                                                                                                                                                                                                                        
+       2000-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 2100-OPEN-CURSOR                                                    
+      ******************************************************************
+       2100-OPEN-CURSOR.                                                    
+
+                EXEC SQL                                                
+                  OPEN  C1                                              
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                                                                                                   
+                                                                                                                                                                                                                      
+       2100-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 2200-FETCH-CURSOR                                                    
+      ******************************************************************
+       2200-FETCH-CURSOR.                                                    
+
+                EXEC SQL                                                
+                    FETCH C1                                            
+                    INTO  :WEMPPROJECT                                       
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN +100                                           
+                         MOVE 'Y' TO END-OF-C1-SWITCH                   
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                           
+                                                                                                                                                                                                                                                                                              
+       2200-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 2300-CLOSE-CURSOR                                                    
+      ******************************************************************
+       2300-CLOSE-CURSOR.                                                    
+
+                EXEC SQL                                                
+                  CLOSE  C1                                              
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                                                                                                   
+                                                                                                                                                                                                                      
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 3000-PROCESS-BY-PROJNO - REVERSE LOOKUP: GIVEN A PROJ_NO, LIST
+      *                          EVERY EMPNO, ACT_NO, EMPTIME,
+      *                          ESTARTDATE AND EENDDATE STAFFED TO IT.
+      ******************************************************************
+       3000-PROCESS-BY-PROJNO.
+
+                PERFORM 3100-OPEN-CURSOR-C2
+                THRU    3100-EXIT.
+
+                PERFORM 3200-FETCH-CURSOR-C2
+                THRU    3200-EXIT
+                UNTIL END-OF-C2.
+
+                PERFORM 3300-CLOSE-CURSOR-C2
+                THRU    3300-EXIT.
+
+       3000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 3100-OPEN-CURSOR-C2
+      ******************************************************************
+       3100-OPEN-CURSOR-C2.
+
+                EXEC SQL
+                  OPEN  C2
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       3100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 3200-FETCH-CURSOR-C2
+      ******************************************************************
+       3200-FETCH-CURSOR-C2.
+
+                EXEC SQL
+                    FETCH C2
+                    INTO  :WS-REV-EMPNO
+                        , :WS-REV-ACTNO
+                        , :WS-REV-EMPTIME
+                        , :WS-REV-ESTARTDATE
+                        , :WS-REV-EENDDATE
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         DISPLAY 'EMPNO='        WS-REV-EMPNO
+                                 ' ACT_NO='      WS-REV-ACTNO
+                                 ' EMPTIME='     WS-REV-EMPTIME
+                                 ' ESTARTDATE='  WS-REV-ESTARTDATE
+                                 ' EENDDATE='    WS-REV-EENDDATE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C2-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       3200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 3300-CLOSE-CURSOR-C2
+      ******************************************************************
+       3300-CLOSE-CURSOR-C2.
+
+                EXEC SQL
+                  CLOSE  C2
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       3300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.                                                    
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO                                   
+                   PERFORM 9999-ERROR-DISPLAY THRU                      
+                           9999-EXIT                                    
+                   VARYING ERROR-INDEX                                  
+                   FROM    1 BY 1                                       
+                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
+                                                                        
+                GOBACK.                                                 
+                                                                  
+       9000-EXIT.                                                       
+                EXIT.                                                   
+      /                                                                 
+      ******************************************************************
+      * 9999-ERROR-DISPLAY                                              
+      ******************************************************************
+       9999-ERROR-DISPLAY.                                              
+                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
+       9999-EXIT.                                                       
+                EXIT.                                                   
