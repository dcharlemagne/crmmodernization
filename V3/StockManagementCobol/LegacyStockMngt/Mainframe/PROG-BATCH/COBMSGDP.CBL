@@ -1,154 +1,241 @@
-      *-----------------------------------------------------------------
-      *    COBMSGDP - SAMPLE COBOL PROGRAM TO GET MESSAGES FOR EMPLOYEE
-      *                                                                 
-      *    FUNCTIONALITY - GET   EMPLOYEE NUMBER FROM INPUT PARM.                    
-      *                    FETCHES EMPLOYEE MESSAGES FROM DATABASES 
-      *                    SORTED BY RECEIVED DATE.                           
-      *-----------------------------------------------------------------
-      *                                                                 
-      *--------------------PART OF MYTELCO HR APPLICATION-----------
-      *                                                                 
-      *-----------------------------------------------------------------
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID.   COBMSGDP.                                          
-       AUTHOR.       CAST SOFTWARE.                                      
-       DATE-WRITTEN. OCTOBER 2005.                                         
-                                                                        
-       EJECT                                                            
-       ENVIRONMENT DIVISION.                                            
-       DATA DIVISION.                                                   
-                                                                        
-      *-----------------------------------------------------------------
-      * WORKING STORAGE SECTION                                         
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-                                                                        
-       01  PEMPNO                          PIC X(6)                                   
-       01  PRCVD                           PIC X(10)                                   
-       01  PSRC                            PIC X(8)                                  
-       01  PSUB                            PIC X(64)                                   
-       01  PNOTE                           PIC X(3000)                                   
-       01  PSQLCODE                        PIC S9(9) COMP.              
-       01  PSQLSTATE                       PIC X(5).                    
-       01  PSQLERRMC.                                                   
-           49  PSQLERRMC-LEN               PIC S9(4) COMP.              
-           49  PSQLERRMC-TEXT              PIC X(250).                  
-      
-                                                                        
-      *-----------------------------------------------------------------
-      * WORKAREAS                                                       
-      *-----------------------------------------------------------------
-       01  WS-PARMAREA.                                                 
-               02  WS-EMPNO                PIC X(06).                     
-                                                                        
-      *-----------------------------------------------------------------
-      * VARIABLES FOR ERROR-HANDLING                                    
-      *-----------------------------------------------------------------
-       01  ERROR-MESSAGE.                                               
-               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
-               02  ERROR-TEXT  PIC X(80)  OCCURS 12 TIMES                
-                                          INDEXED BY ERROR-INDEX.       
-       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
-                                                                        
-      /                                                                 
-      *-----------------------------------------------------------------
-      * SQLCA AND DCLGENS FOR TABLES                                    
-      *-----------------------------------------------------------------
-           EXEC SQL                                                     
-               INCLUDE SQLCA                                            
-           END-EXEC.                                                    
-                                                                        
-           EXEC SQL                                                     
-               INCLUDE EMP                                              
-           END-EXEC.                                                    
-
-	   COPY MSGINTRY                                                                        
-      /                                                                 
-       LINKAGE SECTION.                                                 
-                                                                        
-       01  MSGMEMPI         PIC X(6)                                   
-       01  MSGMRCVDO        PIC X(10)                                   
-       01  MSGMSRCO         PIC X(8)                                  
-       01  MSGMSUBO         PIC X(64)                                   
-       01  MSGMNOTEO        PIC X(3000).                                   
-                                                                        
-           EJECT                                                        
-
-      *-----------------------------------------------------------------                                                                  
-      * PROCEDURE DIVISION                                                                                                               
-      *-----------------------------------------------------------------                                                                  
-       PROCEDURE DIVISION USING MSGMEMPI, MSGMRCVDO, MSGMSRCO, 
-                                MSGMSUBO, MSGMNOTEO. 
-                                                                        
-            PERFORM 4000-READ-EMPLOYEE-MESSAGES.
-                                                                        
-      *-----------------------------------------------------------------                                                                  
-      * READ EMPLOYEE MESSAGES FROM DB2 DATABASE.                                                                              
-      *-----------------------------------------------------------------                                                                  
-       4000-READ-EMPLOYEE-MESSAGES.                                       
-                                                                        
-                MOVE MSGMEMPI    TO PEMPNO.                           
-                MOVE PEMPNO      TO WS-EMPNO.                           
-                                                                        
-                DISPLAY 'WS-EMPNO = ' WS-EMPNO.                         
-                                                                        
-                EXEC SQL                                                
-                  SELECT                                                
-                      RECEIVED
-                    , SOURCE                                          
-                    , SUBJECT                                         
-                    , NOTE_TEXT                                         
-                  INTO                                                  
-                      :RECEIVED                                        
-                    , :SOURCE                                        
-                    , :SUBJECT                                       
-                    , :NOTE-TEXT                                          
-                  FROM MSG_IN_TRAY                                              
-                  WHERE EMPNO = :WS-EMPNO                               
-                END-EXEC.                                               
-                                                                        
-                DISPLAY '++ SQLCODE AFTER SELECT = ' SQLCODE.           
-                                                                        
-                MOVE SQLCODE  TO PSQLCODE.                              
-                MOVE SQLSTATE TO PSQLSTATE.                             
-                MOVE SQLERRMC TO PSQLERRMC.                             
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         MOVE SPACES     TO PEMPNO                      
-                                            PRCVD                   
-                                            PSRC                   
-                                            PSUB                    
-                                            PNOTE                   
-                         PERFORM 9000-DBERROR THRU 9000-EXIT                           
-                END-EVALUATE.                                           
-                                                                        
-                MOVE PRCVD               TO MSGMRCVDO                    
-                MOVE PSRC                TO MSGMSRCO                     
-                MOVE PSUB                TO MSGMSUBO                     
-                MOVE PNOTE               TO MSGMNOTEO.                    
-                                                                        
-      *-----------------------------------------------------------------
-      * 9000-DBERROR - GET ERROR MESSAGE                                
-      *-----------------------------------------------------------------
-       9000-DBERROR.                                                    
-                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
-                IF RETURN-CODE = ZERO                                   
-                   PERFORM 9999-ERROR-DISPLAY THRU                      
-                           9999-EXIT                                    
-                   VARYING ERROR-INDEX                                  
-                   FROM    1 BY 1                                       
-                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
-       9000-EXIT.                                                       
-                EXIT.
-      *-----------------------------------------------------------------
-      * 9999-ERROR-DISPLAY                                              
-      *-----------------------------------------------------------------
-       9999-ERROR-DISPLAY.                                              
-                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
-       9999-EXIT.                                                       
-                EXIT.                                                   
+      *-----------------------------------------------------------------
+      *    COBMSGDP - SAMPLE COBOL PROGRAM TO GET MESSAGES FOR EMPLOYEE
+      *
+      *    FUNCTIONALITY - GET   EMPLOYEE NUMBER FROM INPUT PARM.
+      *                    FETCHES EMPLOYEE MESSAGES FROM DATABASES
+      *                    SORTED BY RECEIVED DATE.
+      *
+      *                    A MODE OF 'A' ARCHIVES THE MESSAGE IDENTIFIED
+      *                    BY EMPNO/RECEIVED INSTEAD OF READING ONE, BY
+      *                    SETTING STATUS/ARCHIVED_DATE ON MSG_IN_TRAY,
+      *                    SO IT STOPS COMING BACK ON FUTURE INBOX PULLS.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-08  RJM  ADDED STATUS/ARCHIVED_DATE TO MSG_IN_TRAY AND
+      *                     AN ARCHIVE MODE SO READ MESSAGES CAN BE
+      *                     MARKED HANDLED INSTEAD OF RESURFACING.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBMSGDP.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. OCTOBER 2005.
+
+       EJECT
+       ENVIRONMENT DIVISION.                                            
+       DATA DIVISION.                                                   
+                                                                        
+      *-----------------------------------------------------------------
+      * WORKING STORAGE SECTION                                         
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.                                         
+                                                                        
+                                                                        
+       01  PEMPNO                          PIC X(6)
+       01  PRCVD                           PIC X(10)
+       01  PSRC                            PIC X(8)
+       01  PSUB                            PIC X(64)
+       01  PNOTE                           PIC X(3000)
+       01  PSTATUS                         PIC X(1).
+       01  PARCHDATE                       PIC X(10).
+       01  PSQLCODE                        PIC S9(9) COMP.
+       01  PSQLSTATE                       PIC X(5).                    
+       01  PSQLERRMC.                                                   
+           49  PSQLERRMC-LEN               PIC S9(4) COMP.              
+           49  PSQLERRMC-TEXT              PIC X(250).                  
+      
+                                                                        
+      *-----------------------------------------------------------------
+      * WORKAREAS                                                       
+      *-----------------------------------------------------------------
+       01  WS-PARMAREA.
+               02  WS-EMPNO                PIC X(06).
+               02  WS-MODE                 PIC X(01).
+                       88  WS-MODE-READ                    VALUE 'R'.
+                       88  WS-MODE-ARCHIVE                 VALUE 'A'.
+               02  WS-RECEIVED-IN           PIC X(10).
+
+
+      *-----------------------------------------------------------------
+      * VARIABLES FOR ERROR-HANDLING                                    
+      *-----------------------------------------------------------------
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBMSGDP'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.                                               
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
+               02  ERROR-TEXT  PIC X(80)  OCCURS 12 TIMES                
+                                          INDEXED BY ERROR-INDEX.       
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
+                                                                        
+      /                                                                 
+      *-----------------------------------------------------------------
+      * SQLCA AND DCLGENS FOR TABLES                                    
+      *-----------------------------------------------------------------
+           EXEC SQL                                                     
+               INCLUDE SQLCA                                            
+           END-EXEC.                                                    
+                                                                        
+           EXEC SQL                                                     
+               INCLUDE EMP                                              
+           END-EXEC.                                                    
+
+	   COPY MSGINTRY                                                                        
+      /                                                                 
+       LINKAGE SECTION.                                                 
+                                                                        
+       01  MSGMEMPI         PIC X(6)
+       01  MSGMRCVDO        PIC X(10)
+       01  MSGMSRCO         PIC X(8)
+       01  MSGMSUBO         PIC X(64)
+       01  MSGMNOTEO        PIC X(3000).
+       01  MSGMMODEI        PIC X(1).
+       01  MSGMRCVDI        PIC X(10).
+
+           EJECT
+
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING MSGMEMPI, MSGMRCVDO, MSGMSRCO,
+                                MSGMSUBO, MSGMNOTEO, MSGMMODEI,
+                                MSGMRCVDI.
+
+            MOVE MSGMMODEI TO WS-MODE.
+
+            EVALUATE TRUE
+                WHEN WS-MODE-ARCHIVE
+                     PERFORM 5000-ARCHIVE-MESSAGE THRU 5000-EXIT
+                WHEN OTHER
+                     PERFORM 4000-READ-EMPLOYEE-MESSAGES THRU
+                             4000-EXIT
+            END-EVALUATE.
+
+            GOBACK.
+
+
+      *-----------------------------------------------------------------                                                                  
+      * READ EMPLOYEE MESSAGES FROM DB2 DATABASE.                                                                              
+      *-----------------------------------------------------------------                                                                  
+       4000-READ-EMPLOYEE-MESSAGES.                                       
+                                                                        
+                MOVE MSGMEMPI    TO PEMPNO.                           
+                MOVE PEMPNO      TO WS-EMPNO.                           
+                                                                        
+                DISPLAY 'WS-EMPNO = ' WS-EMPNO.                         
+                                                                        
+                EXEC SQL                                                
+                  SELECT                                                
+                      RECEIVED
+                    , SOURCE                                          
+                    , SUBJECT                                         
+                    , NOTE_TEXT                                         
+                  INTO                                                  
+                      :RECEIVED                                        
+                    , :SOURCE                                        
+                    , :SUBJECT                                       
+                    , :NOTE-TEXT                                          
+                  FROM MSG_IN_TRAY
+                  WHERE EMPNO = :WS-EMPNO
+                    AND STATUS <> 'A'
+                END-EXEC.
+                                                                        
+                DISPLAY '++ SQLCODE AFTER SELECT = ' SQLCODE.           
+                                                                        
+                MOVE SQLCODE  TO PSQLCODE.                              
+                MOVE SQLSTATE TO PSQLSTATE.                             
+                MOVE SQLERRMC TO PSQLERRMC.                             
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN OTHER                                          
+                         MOVE SPACES     TO PEMPNO                      
+                                            PRCVD                   
+                                            PSRC                   
+                                            PSUB                    
+                                            PNOTE                   
+                         PERFORM 9000-DBERROR THRU 9000-EXIT                           
+                END-EVALUATE.                                           
+                                                                        
+                MOVE PRCVD               TO MSGMRCVDO                    
+                MOVE PSRC                TO MSGMSRCO                     
+                MOVE PSUB                TO MSGMSUBO
+                MOVE PNOTE               TO MSGMNOTEO.
+
+       4000-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * 5000-ARCHIVE-MESSAGE - MARK A MESSAGE HANDLED SO IT STOPS
+      *                        SHOWING UP ON FUTURE INBOX PULLS.
+      *-----------------------------------------------------------------
+       5000-ARCHIVE-MESSAGE.
+
+                MOVE MSGMEMPI    TO PEMPNO.
+                MOVE PEMPNO      TO WS-EMPNO.
+                MOVE MSGMRCVDI   TO WS-RECEIVED-IN.
+
+                DISPLAY 'ARCHIVING MESSAGE FOR EMPNO = ' WS-EMPNO.
+
+                EXEC SQL
+                  UPDATE MSG_IN_TRAY
+                  SET    STATUS        = 'A'
+                       , ARCHIVED_DATE = CURRENT DATE
+                  WHERE  EMPNO    = :WS-EMPNO
+                    AND  RECEIVED = :WS-RECEIVED-IN
+                END-EXEC.
+
+                DISPLAY '++ SQLCODE AFTER ARCHIVE UPDATE = ' SQLCODE.
+
+                MOVE SQLCODE  TO PSQLCODE.
+                MOVE SQLSTATE TO PSQLSTATE.
+                MOVE SQLERRMC TO PSQLERRMC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR THRU 9000-EXIT
+                END-EVALUATE.
+
+       5000-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-DBERROR - GET ERROR MESSAGE
+      *-----------------------------------------------------------------
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO                                   
+                   PERFORM 9999-ERROR-DISPLAY THRU                      
+                           9999-EXIT                                    
+                   VARYING ERROR-INDEX                                  
+                   FROM    1 BY 1                                       
+                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
+       9000-EXIT.                                                       
+                EXIT.
+      *-----------------------------------------------------------------
+      * 9999-ERROR-DISPLAY                                              
+      *-----------------------------------------------------------------
+       9999-ERROR-DISPLAY.                                              
+                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
+       9999-EXIT.                                                       
+                EXIT.                                                   
                                                                         
\ No newline at end of file
