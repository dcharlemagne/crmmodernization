@@ -1,14 +1,20 @@
       *-----------------------------------------------------------------
-      *     COBASV20 - THIS PROGRAM PASSES EMPLOYEE NUMBER TO ANOTHER            
-      *                COBOL PROGRAM. CALLED PROGRAM PRINTS REPORT OF 
+      *     COBASV20 - THIS PROGRAM PASSES EMPLOYEE NUMBER TO ANOTHER
+      *                COBOL PROGRAM. CALLED PROGRAM PRINTS REPORT OF
       *                THOSE EMPLOYEE WHO HAVE BONUS MORE THAN $10,000.00
       *
-      *		 FOR VIOLATION OF HIGH FAN IN(ONE OF THE 10 CALLING COBOL PROGRAMS)      	
-      *                                                                 
+      *		 FOR VIOLATION OF HIGH FAN IN(ONE OF THE 10 CALLING COBOL PROGRAMS)
+      *
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-08  RJM  ADDED WORKDEPT AND HIRE-DATE WINDOW PARMS
+      *                     SO THE BONUS REPORT CAN BE SCOPED TO A
+      *                     SINGLE DIVISION INSTEAD OF COMPANY-WIDE.
       *-----------------------------------------------------------------
-      *                                                                 
+      *
       *--------------------PART OF MYTELCO HR APPLICATION-------------
-      *                                                                 
+      *
       *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.                                         
       *-----------------------                                          
@@ -35,7 +41,7 @@
            10 WS-EDLEVEL          PIC S9(04) USAGE COMP.
            10 WS-SEX              PIC X(01). 
            10 WS-BIRTHDATE        PIC X(10).
-           10 WS-COMM             PIC S9(7)V(2) USAGE COMP-3.
+           10 WS-COMM             PIC S9(7)V9(2) USAGE COMP-3.
                                                                         
       ******************************************************************
       * VARIABLES FOR ERROR-HANDLING                                    
@@ -52,41 +58,54 @@
       * VARIABLES FOR READING PARM VALUES 
       ******************************************************************
 
-       LINKAGE SECTION.                                                 
-       01  EMPSTART         PIC X(6).                                      
-       01  EMPEND           PIC X(6).                                      
+       LINKAGE SECTION.
+       01  EMPSTART         PIC X(6).
+       01  EMPEND           PIC X(6).
+       01  WORKDEPT         PIC X(3).
+       01  HIREDATESTART    PIC X(10).
+       01  HIREDATEEND      PIC X(10).
 
-       PROCEDURE DIVISION USING EMPSTART, EMPEND.                                                                                                                     
+       PROCEDURE DIVISION USING EMPSTART, EMPEND, WORKDEPT,
+                                 HIREDATESTART, HIREDATEEND.
       ******************************************************************
-      * MAIN PROGRAM ROUTINE                                            
+      * MAIN PROGRAM ROUTINE
       ******************************************************************
-       MAINLINE.                                                        
-                                  
+       MAINLINE.
+
                 DISPLAY "PORGRAM STARTED".
 
                 DISPLAY "EMPSTART RANGE: " EMPSTART.
 
                 DISPLAY "EMPEND RANGE: "   EMPEND.
-                
+
+                DISPLAY "WORKDEPT: "       WORKDEPT.
+
+                DISPLAY "HIREDATE START: " HIREDATESTART.
+
+                DISPLAY "HIREDATE END: "   HIREDATEEND.
+
       * CALL THE PROGRAM TO PRINT REPORT FOR EMPLOYEES
-      
-                                  
-                PERFORM 2000-PROCESS                                    
-                THRU    2000-EXIT.                                      
-                                                                                                                                         
-                STOP RUN.                                                 
-      /                                                                 
+
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                STOP RUN.
+      /
       ******************************************************************
-      * 2000-PROCESS                                                    
+      * 2000-PROCESS
       ******************************************************************
-       2000-PROCESS.                                                    
+       2000-PROCESS.
       *         CALL EXTERNAL COBOL PROGRAM
                 CALL "COBASV11" USING EMPSTART
-                                      EMPEND.
+                                      EMPEND
+                                      WORKDEPT
+                                      HIREDATESTART
+                                      HIREDATEEND.
+
 
-                                                                
-       2000-EXIT.                                                       
-                EXIT.                                                   
+       2000-EXIT.
+                EXIT.
 
       /    
       
