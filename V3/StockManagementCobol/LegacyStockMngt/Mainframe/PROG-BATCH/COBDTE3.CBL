@@ -14,7 +14,19 @@
        IDENTIFICATION DIVISION.                                         
        PROGRAM-ID.   COBDTE3                                            
        AUTHOR.       CAST SOFTWARE                                      
-       DATE-WRITTEN. JUNE 1997.                                         
+       DATE-WRITTEN. JUNE 1997.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-08  RJM  ADDED A PIVOT-YEAR RULE FOR 2-DIGIT YEARS AND
+      *                     A CCYYMMDD INPUT/OUTPUT FORMAT OPTION SO
+      *                     HIREDATE/PROJ_STARTDATE CONVERSIONS FOR THE
+      *                     2000S STOP BEING TREATED AS 19XX.
+      *    2026-08-09  RJM  CCYYMMDD INPUT NOW ALSO POPULATES ITS OWN
+      *                     WRK-DATE-YY UNDER WRK-DATE-YYDDD, SO A
+      *                     CCYYMMDD-IN/YYDDD-OUT CONVERSION DOESN'T
+      *                     EMIT A STALE 2-DIGIT YEAR.
+      *-----------------------------------------------------------------
                                                                         
        EJECT                                                            
        ENVIRONMENT DIVISION.                                            
@@ -59,8 +71,9 @@
                                 OUTPUT-FORMAT                           
                                 MSG.                                    
                                                                         
-           MOVE SPACES TO MSG.                                          
-           MOVE ZEROS  TO COUNT-DDD CNT WHOLE-NUMBER INDX ERROR-CODE.   
+           MOVE SPACES TO MSG.
+           MOVE ZEROS  TO COUNT-DDD CNT WHOLE-NUMBER INDX ERROR-CODE.
+           MOVE "N"    TO WS-CENTURY-SWITCH.
                                                                         
            IF  INPUT-FORMAT = "MM/DD/YY" OR "MM-DD-YY"                  
                MOVE INPUT-DATE TO WRK-DATE-MMXDDXYY                     
@@ -76,12 +89,23 @@
                      MOVE INPUT-DATE TO WRK-DATE-YYDDD                  
                      MOVE CORRESPONDING WRK-DATE-YYDDD TO WRK-DATE      
                   ELSE                                                  
-                     IF INPUT-FORMAT = "YYMMDD"                         
-                        MOVE INPUT-DATE TO WRK-DATE                     
-                     ELSE                                               
-                        MOVE 1  TO ERROR-CODE                           
-                        GO TO COBDATE-END                               
-                     END-IF                                             
+                     IF INPUT-FORMAT = "YYMMDD"
+                        MOVE INPUT-DATE TO WRK-DATE
+                     ELSE
+                        IF INPUT-FORMAT = "CCYYMMDD"
+                           MOVE INPUT-DATE TO WRK-DATE-CCYYMMDD
+                           SET CENTURY-KNOWN   TO TRUE
+                           MOVE WRK-DATE-CC    TO WRK-YEAR-19
+                           MOVE WRK-DATE-CCYY-YY TO WRK-DTE-YY
+                           MOVE WRK-DATE-CCYY-MM TO WRK-DTE-MM
+                           MOVE WRK-DATE-CCYY-DD TO WRK-DTE-DD
+                           MOVE WRK-DATE-CCYY-YY TO
+                                WRK-DATE-YY OF WRK-DATE-YYDDD
+                        ELSE
+                           MOVE 1  TO ERROR-CODE
+                           GO TO COBDATE-END
+                        END-IF
+                     END-IF
                   END-IF                                                
                END-IF                                                   
            END-IF.                                                      
@@ -138,14 +162,21 @@
                MOVE COUNT-DDD      TO WRK-DATE-DDD                      
                MOVE WRK-DATE-YYDDD TO INPUT-DATE                        
                                                                         
-             WHEN ("MM/DD/YY")                                          
-               MOVE CORRESPONDING WRK-DATE TO WRK-DATE-MMXDDXYY         
-               MOVE "/"            TO WRK-DATE-MMXDDXYY(3:1)            
-                                      WRK-DATE-MMXDDXYY(6:1)            
-               MOVE WRK-DATE-MMXDDXYY TO INPUT-DATE                     
-                                                                        
-             WHEN OTHER                                                 
-               MOVE 3  TO ERROR-CODE                                    
+             WHEN ("MM/DD/YY")
+               MOVE CORRESPONDING WRK-DATE TO WRK-DATE-MMXDDXYY
+               MOVE "/"            TO WRK-DATE-MMXDDXYY(3:1)
+                                      WRK-DATE-MMXDDXYY(6:1)
+               MOVE WRK-DATE-MMXDDXYY TO INPUT-DATE
+
+             WHEN ("CCYYMMDD")
+               MOVE WRK-YEAR-19 TO WRK-DATE-CC
+               MOVE WRK-DTE-YY  TO WRK-DATE-CCYY-YY
+               MOVE WRK-DTE-MM  TO WRK-DATE-CCYY-MM
+               MOVE WRK-DTE-DD  TO WRK-DATE-CCYY-DD
+               MOVE WRK-DATE-CCYYMMDD TO INPUT-DATE
+
+             WHEN OTHER
+               MOVE 3  TO ERROR-CODE
                                                                         
            END-EVALUATE.                                                
                                                                         
@@ -157,11 +188,22 @@
                                                                         
            GOBACK.                                                      
                                                                         
-       100-CALC-LEAP-DAYS.                                              
-                                                                        
-           MOVE WRK-DTE-YY  TO WRK-YEAR-YY                              
-           DIVIDE WRK-YEAR-YYYY-NUM BY 4 GIVING WHOLE-NUMBER            
-                                        REMAINDER WRK-LEAP              
+       100-CALC-LEAP-DAYS.
+
+           MOVE WRK-DTE-YY  TO WRK-YEAR-YY
+
+      *    PIVOT-YEAR RULE - ONLY APPLIED WHEN THE CENTURY WASN'T
+      *    ALREADY GIVEN EXPLICITLY VIA A CCYYMMDD INPUT FORMAT.
+           IF  NOT CENTURY-KNOWN
+               IF  WRK-YEAR-YY < "50"
+                   MOVE "20" TO WRK-YEAR-19
+               ELSE
+                   MOVE "19" TO WRK-YEAR-19
+               END-IF
+           END-IF
+
+           DIVIDE WRK-YEAR-YYYY-NUM BY 4 GIVING WHOLE-NUMBER
+                                        REMAINDER WRK-LEAP
            IF  WRK-LEAP = 0 THEN                                        
                MOVE 29 TO WRK-MTH-DAYS(2)                               
            ELSE                                                         
