@@ -0,0 +1,68 @@
+      *-----------------------------------------------------------------
+      *     COBB010 - NIGHTLY BATCH DRIVER FOR COBASV20. READS THE
+      *               EMPLOYEE-NUMBER/DEPARTMENT/HIRE-DATE WINDOW OFF
+      *               SYSIN AND CALLS COBASV20 WITH IT SO STEP010 OF
+      *               HRNIGHT CAN INVOKE COBASV20 AS AN EXEC PGM STEP
+      *               WITHOUT COBASV20 ITSELF NEEDING TO KNOW WHETHER
+      *               ITS CALLER IS THIS DRIVER OR ANOTHER PROGRAM.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBB010.
+       AUTHOR.        CAST SOFTWARE.
+       DATE-WRITTEN.  AUG  2026.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       01  WS-EMPSTART         PIC X(6).
+       01  WS-EMPEND           PIC X(6).
+       01  WS-WORKDEPT         PIC X(3).
+       01  WS-HIREDATESTART    PIC X(10).
+       01  WS-HIREDATEEND      PIC X(10).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                ACCEPT WS-EMPSTART.
+                ACCEPT WS-EMPEND.
+                ACCEPT WS-WORKDEPT.
+                ACCEPT WS-HIREDATESTART.
+                ACCEPT WS-HIREDATEEND.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+      *         CALL COBASV20 WITH THE PARAMETERS READ FROM SYSIN
+                CALL "COBASV20" USING WS-EMPSTART
+                                      WS-EMPEND
+                                      WS-WORKDEPT
+                                      WS-HIREDATESTART
+                                      WS-HIREDATEEND.
+
+       2000-EXIT.
+                EXIT.
