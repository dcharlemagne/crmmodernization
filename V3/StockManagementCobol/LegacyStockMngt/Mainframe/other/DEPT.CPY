@@ -11,7 +11,8 @@
              DEPTNAME                       VARCHAR(36) NOT NULL,
              MGRNO                          CHAR(6),
              ADMRDEPT                       CHAR(3) NOT NULL,
-             LOCATION                       CHAR(16)
+             LOCATION                       CHAR(16),
+             SUBID                          CHAR(4)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE COBDEMO.DEPT                       *
@@ -24,6 +25,13 @@
            10 MGRNO                PIC X(6).
            10 ADMRDEPT             PIC X(3).
            10 LOCATION             PIC X(16).
+           10 SUBID                PIC X(4).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
+      ******************************************************************
+      * SUBID TIES EACH DEPARTMENT TO THE SUBSIDIARY (SUBSIDIARY.CPY)  *
+      * THAT OWNS IT, SO EMP/DEPT/PROJECT REPORTING CAN BE SCOPED TO   *
+      * ONE SUBSIDIARY'S OPERATIONS - ADDED FOR SUBSIDIARY-SCOPED      *
+      * REPORTING.                                                    *
       ******************************************************************
