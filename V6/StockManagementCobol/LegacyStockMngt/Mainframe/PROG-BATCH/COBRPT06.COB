@@ -1,237 +1,383 @@
-      *-----------------------------------------------------------------
-      *     COBRPT06 - THIS PROGRAM CREATES REPORT OF PROJECTS ENDED
-      *                BEFORE DATE ENTERED BY USER IN CCYY-MM-DD FORMAT
-      *                                                                 
-      *-----------------------------------------------------------------
-      *                                                                 
-      *--------------------PART OF MYTELCO HR APPLICATION-------------
-      *                                                                 
-      *-----------------------------------------------------------------
-       IDENTIFICATION DIVISION.                                         
-      *-----------------------                                          
-       PROGRAM-ID.    COBRPT06.                                         
-      /                                                                 
-       ENVIRONMENT DIVISION.                                            
-      *--------------------                                             
-       CONFIGURATION SECTION.                                           
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-
-       DATA DIVISION.                                                   
-      *-------------                                                    
-       FILE SECTION.                                                    
-      /                                                                 
-       WORKING-STORAGE SECTION.
-      *****************************************************             
-      * WORKAREAS                                         *             
-      *****************************************************             
-       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.            
-               88  END-OF-C1                     VALUE  'Y'.                      
-       01  WS-EMPNO               PIC X(6).                                      
-       01  WS-SQLCODE             PIC 9(9).                               
-      
-       01  WS-RPT-HEADER.                                                
-           10 FILLER              PIC X(36)
-           10 WS-TEXT             PIC X(50) 
-                VALUE 'DETAIL OF ALL PROJECTS ENDED BEFORE : ' 
-           10 WS-USER-ENDDATE     PIC X(10).       
-           10 FILLER              PIC X(36)
-           
-       01  WS-RPT-COLUMNS.
-           10 FILLER              PIC X(33).
-           10 WS-COL1             PIC X(6)   VALUE 'PROJNO'.
-           10 FILLER              PIC X(2).
-           10 WS-COL2             PIC X(30)  VALUE 'PROJECT NAME'.
-           10 FILLER              PIC X(2).
-           10 WS-COL3             PIC X(12)  VALUE 'START DATE'.
-           10 FILLER              PIC X(2).
-           10 WS-COL4             PIC X(12)  VALUE 'END DATE'.
-           10 FILLER              PIC X(33).
-           
-       01  WS-RPT-DETAIL.
-           10 FILLER              PIC X(33).
-           10 WS-PROJNO           PIC X(6).
-           10 FILLER              PIC X(2).
-           10 WS-PROJNAME         PIC X(24).
-           10 FILLER              PIC X(8).
-           10 WS-STARTDATE        PIC X(10).
-           10 FILLER              PIC X(4).
-           10 WS-ENDDATE          PIC X(10).
-           10 FILLER              PIC X(35).
-                                                                        
-      ******************************************************************
-      * VARIABLES FOR ERROR-HANDLING                                    
-      ******************************************************************
-       01  ERROR-MESSAGE.                                               
-               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
-               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES                
-                                    INDEXED BY ERROR-INDEX.       
-       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
-                                                                        
-      /                                                                 
-      ******************************************************************
-      * SQLCA AND DCLGENS FOR TABLES                                    
-      ******************************************************************
-                EXEC SQL INCLUDE SQLCA  END-EXEC.                       
-                                                                        
-                EXEC SQL INCLUDE PROJECT
-                END-EXEC.                                               
-                                                                                                                                        
-      /                                                                 
-      ******************************************************************
-      * SQL CURSORS AND STATEMENTS                                      
-      ******************************************************************
-                                                                        
-           EXEC SQL DECLARE C1 CURSOR                                
-             SELECT                                                     
-                 PROJ_NO,     
-                 PROJ_NAME,     
-                 COALESCE(PROJ_STARTDATE,' '),     
-                 COALESCE(PROJ_ENDDATE,' ')     
-            FROM PROJECT                                                 
-            WHERE VALUE(PROJ_ENDDATE,'2050-01-01') <= :WS-USER-ENDDATE                              
-           END-EXEC.                                                    
-                                                                        
-      /                                                                 
-       PROCEDURE DIVISION.                                                                                                                     
-      ******************************************************************
-      * MAIN PROGRAM ROUTINE                                            
-      ******************************************************************
-       MAINLINE.                                                        
-                                  
-             DISPLAY 'ENTER LAST END DATE OF PROJECT (CCYY-MM-DD) : '. 
-                
-             ACCEPT WS-USER-ENDDATE.
-
-             PRINT WS-RPT-HEADER.
-                
-             PRINT WS-RPT-COLUMNS.
-                                  
-             PERFORM 2000-PROCESS                                    
-             THRU    2000-EXIT.                                      
-                                                                                                                                         
-             STOP RUN.                                                 
-      /                                                                 
-      ******************************************************************
-      * 2000-PROCESS                                                    
-      ******************************************************************
-       2000-PROCESS.                                                    
-
-                PERFORM 2100-OPEN-CURSOR                                    
-                THRU    2100-EXIT.                                      
-                                                                  
-                PERFORM 2200-FETCH-CURSOR                                    
-                THRU    2200-EXIT
-                UNTIL END-OF-C1-SWITCH.
-                                                                  
-                PERFORM 2300-CLOSE-CURSOR                                    
-                THRU    2300-EXIT.                                      
-                                                                                                                                                                                                                                                                                        
-       2000-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2100-OPEN-CURSOR                                                    
-      ******************************************************************
-       2100-OPEN-CURSOR.                                                    
-
-                EXEC SQL                                                
-                  OPEN  C1                                              
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                                                                                                   
-                                                                                                                                                                                                                      
-       2100-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2200-FETCH-CURSOR                                                    
-      ******************************************************************
-       2200-FETCH-CURSOR.                                                    
-
-                EXEC SQL                                                
-                    FETCH C1                                            
-                    INTO  :WS-PROJNO,
-                          :WS-PROJNAME,
-                          :WS-STARTDATE,
-                          :WS-ENDDATE
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN +100                                           
-                         MOVE 'Y' TO END-OF-C1-SWITCH                   
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                           
-                
-                PRINT WS-PRT-DETAIL.
-                                                                                                                                                                                                                                                                                              
-       2200-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 2300-CLOSE-CURSOR                                                    
-      ******************************************************************
-       2300-CLOSE-CURSOR.                                                    
-
-                EXEC SQL                                                
-                  CLOSE  C1                                              
-                END-EXEC.                                               
-                                                                        
-                MOVE SQLCODE TO WS-SQLCODE.                             
-                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.         
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                                                                                                   
-                                                                                                                                                                                                                      
-       2300-EXIT.                                                       
-                EXIT.                                                   
-
-      /                                                                 
-      ******************************************************************
-      * 9000-DBERROR - GET ERROR MESSAGE                                
-      ******************************************************************
-       9000-DBERROR.                                                    
-                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
-                IF RETURN-CODE = ZERO                                   
-                   PERFORM 9999-ERROR-DISPLAY THRU                      
-                           9999-EXIT                                    
-                   VARYING ERROR-INDEX                                  
-                   FROM    1 BY 1                                       
-                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
-                                                                        
-                GOBACK.                                                 
-                                                                  
-       9000-EXIT.                                                       
-                EXIT.                                                   
-      /                                                                 
-      ******************************************************************
-      * 9999-ERROR-DISPLAY                                              
-      ******************************************************************
-       9999-ERROR-DISPLAY.                                              
-                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
-       9999-EXIT.                                                       
+      *-----------------------------------------------------------------
+      *     COBRPT06 - THIS PROGRAM CREATES A REPORT OF PROJECTS ENDED
+      *                BEFORE A DATE ENTERED BY THE USER IN CCYY-MM-DD
+      *                FORMAT, OR (MODE 'O') A REPORT OF PROJECTS THAT
+      *                ARE STILL OPEN/RUNNING AS OF THAT SAME DATE.
+      *
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-08  RJM  ADDED WS-REPORT-MODE SO THE USER CAN ASK
+      *                     FOR STILL-OPEN/RUNNING PROJECTS (NO
+      *                     PROJ_ENDDATE, OR ONE IN THE FUTURE RELATIVE
+      *                     TO THE GIVEN DATE) INSTEAD OF ONLY ALREADY-
+      *                     ENDED PROJECTS.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.                                         
+      *-----------------------                                          
+       PROGRAM-ID.    COBRPT06.                                         
+      /                                                                 
+       ENVIRONMENT DIVISION.                                            
+      *--------------------                                             
+       CONFIGURATION SECTION.                                           
+       INPUT-OUTPUT SECTION.                                            
+       FILE-CONTROL.                                                    
+
+       DATA DIVISION.                                                   
+      *-------------                                                    
+       FILE SECTION.                                                    
+      /                                                                 
+       WORKING-STORAGE SECTION.
+      *****************************************************             
+      * WORKAREAS                                         *             
+      *****************************************************             
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.            
+               88  END-OF-C1                     VALUE  'Y'.                      
+       77  END-OF-C2-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C2                     VALUE  'Y'.
+       01  WS-EMPNO               PIC X(6).
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-REPORT-MODE         PIC X(1)       VALUE  'E'.
+               88  WS-MODE-OPEN                  VALUE  'O'.
+               88  WS-MODE-ENDED                 VALUE  'E'.
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(36).
+           10 WS-TEXT             PIC X(50)
+                VALUE 'DETAIL OF ALL PROJECTS ENDED BEFORE : '.
+           10 WS-USER-ENDDATE     PIC X(10).
+           10 FILLER              PIC X(36).
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(33).
+           10 WS-COL1             PIC X(6)   VALUE 'PROJNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(30)  VALUE 'PROJECT NAME'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(12)  VALUE 'START DATE'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(12)  VALUE 'END DATE'.
+           10 FILLER              PIC X(33).
+           
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(33).
+           10 WS-PROJNO           PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-PROJNAME         PIC X(24).
+           10 FILLER              PIC X(8).
+           10 WS-STARTDATE        PIC X(10).
+           10 FILLER              PIC X(4).
+           10 WS-ENDDATE          PIC X(10).
+           10 FILLER              PIC X(35).
+                                                                        
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING                                    
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBRPT06'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.                                               
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.              
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES                
+                                    INDEXED BY ERROR-INDEX.       
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
+                                                                        
+      /                                                                 
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES                                    
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.                       
+                                                                        
+                EXEC SQL INCLUDE PROJECT
+                END-EXEC.                                               
+                                                                                                                                        
+      /                                                                 
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS                                      
+      ******************************************************************
+                                                                        
+           EXEC SQL DECLARE C1 CURSOR
+             SELECT
+                 PROJ_NO,
+                 PROJ_NAME,
+                 COALESCE(PROJ_STARTDATE,' '),
+                 COALESCE(PROJ_ENDDATE,' ')
+            FROM PROJECT
+            WHERE VALUE(PROJ_ENDDATE,'2050-01-01') <= :WS-USER-ENDDATE
+           END-EXEC.
+
+           EXEC SQL DECLARE C2 CURSOR
+             SELECT
+                 PROJ_NO,
+                 PROJ_NAME,
+                 COALESCE(PROJ_STARTDATE,' '),
+                 COALESCE(PROJ_ENDDATE,' ')
+            FROM PROJECT
+            WHERE VALUE(PROJ_ENDDATE,'2050-01-01') > :WS-USER-ENDDATE
+           END-EXEC.
+
+      /                                                                 
+       PROCEDURE DIVISION.                                                                                                                     
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE                                            
+      ******************************************************************
+       MAINLINE.
+
+             DISPLAY 'ENTER REPORT MODE (E=ENDED, O=OPEN/RUNNING) : '.
+
+             ACCEPT WS-REPORT-MODE.
+
+             DISPLAY 'ENTER REFERENCE DATE (CCYY-MM-DD) : '.
+
+             ACCEPT WS-USER-ENDDATE.
+
+             EVALUATE TRUE
+                 WHEN WS-MODE-OPEN
+                      MOVE 'DETAIL OF PROJECTS STILL RUNNING AS OF : '
+                        TO WS-TEXT
+                 WHEN OTHER
+                      MOVE 'DETAIL OF ALL PROJECTS ENDED BEFORE : '
+                        TO WS-TEXT
+             END-EVALUATE.
+
+             PRINT WS-RPT-HEADER.
+
+             PRINT WS-RPT-COLUMNS.
+
+             PERFORM 2000-PROCESS
+             THRU    2000-EXIT.
+
+             STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                EVALUATE TRUE
+                    WHEN WS-MODE-OPEN
+                         PERFORM 2500-OPEN-CURSOR-C2
+                         THRU    2500-EXIT
+
+                         PERFORM 2600-FETCH-CURSOR-C2
+                         THRU    2600-EXIT
+                         UNTIL END-OF-C2
+
+                         PERFORM 2700-CLOSE-CURSOR-C2
+                         THRU    2700-EXIT
+                    WHEN OTHER
+                         PERFORM 2100-OPEN-CURSOR
+                         THRU    2100-EXIT
+
+                         PERFORM 2200-FETCH-CURSOR
+                         THRU    2200-EXIT
+                         UNTIL END-OF-C1-SWITCH
+
+                         PERFORM 2300-CLOSE-CURSOR
+                         THRU    2300-EXIT
+                END-EVALUATE.
+
+       2000-EXIT.
+                EXIT.
+
+      /                                                                 
+      ******************************************************************
+      * 2100-OPEN-CURSOR                                                    
+      ******************************************************************
+       2100-OPEN-CURSOR.                                                    
+
+                EXEC SQL                                                
+                  OPEN  C1                                              
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                                                                                                   
+                                                                                                                                                                                                                      
+       2100-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 2200-FETCH-CURSOR                                                    
+      ******************************************************************
+       2200-FETCH-CURSOR.                                                    
+
+                EXEC SQL                                                
+                    FETCH C1                                            
+                    INTO  :WS-PROJNO,
+                          :WS-PROJNAME,
+                          :WS-STARTDATE,
+                          :WS-ENDDATE
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN +100                                           
+                         MOVE 'Y' TO END-OF-C1-SWITCH                   
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                           
+                
+                PRINT WS-PRT-DETAIL.
+                                                                                                                                                                                                                                                                                              
+       2200-EXIT.                                                       
+                EXIT.                                                   
+
+      /                                                                 
+      ******************************************************************
+      * 2300-CLOSE-CURSOR                                                    
+      ******************************************************************
+       2300-CLOSE-CURSOR.                                                    
+
+                EXEC SQL                                                
+                  CLOSE  C1                                              
+                END-EXEC.                                               
+                                                                        
+                MOVE SQLCODE TO WS-SQLCODE.                             
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.         
+                                                                        
+                EVALUATE SQLCODE                                        
+                    WHEN 0                                              
+                         CONTINUE                                       
+                    WHEN OTHER                                          
+                         PERFORM 9000-DBERROR                           
+                         THRU    9000-EXIT                              
+                END-EVALUATE.                                                                                                                   
+                                                                                                                                                                                                                      
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2500-OPEN-CURSOR-C2
+      ******************************************************************
+       2500-OPEN-CURSOR-C2.
+
+                EXEC SQL
+                  OPEN  C2
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2500-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2600-FETCH-CURSOR-C2
+      ******************************************************************
+       2600-FETCH-CURSOR-C2.
+
+                EXEC SQL
+                    FETCH C2
+                    INTO  :WS-PROJNO,
+                          :WS-PROJNAME,
+                          :WS-STARTDATE,
+                          :WS-ENDDATE
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C2-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                PRINT WS-RPT-DETAIL.
+
+       2600-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2700-CLOSE-CURSOR-C2
+      ******************************************************************
+       2700-CLOSE-CURSOR-C2.
+
+                EXEC SQL
+                  CLOSE  C2
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2700-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.                                                    
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO                                   
+                   PERFORM 9999-ERROR-DISPLAY THRU                      
+                           9999-EXIT                                    
+                   VARYING ERROR-INDEX                                  
+                   FROM    1 BY 1                                       
+                   UNTIL   ERROR-INDEX GREATER THAN 12.                 
+                                                                        
+                GOBACK.                                                 
+                                                                  
+       9000-EXIT.                                                       
+                EXIT.                                                   
+      /                                                                 
+      ******************************************************************
+      * 9999-ERROR-DISPLAY                                              
+      ******************************************************************
+       9999-ERROR-DISPLAY.                                              
+                DISPLAY ERROR-TEXT (ERROR-INDEX).                       
+       9999-EXIT.                                                       
                 EXIT.                                                              
\ No newline at end of file
