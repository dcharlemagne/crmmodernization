@@ -0,0 +1,43 @@
+      ******************************************************************
+      * BMS MAPSET CASTMSAL, MAP CASTMSAL                              *
+      *        SCREEN FOR THE SALARY-LOOKUP TRANSACTION BEHIND         *
+      *        COBSALR1 - THE OPERATOR KEYS IN A MINIMUM SALARY AND A  *
+      *        ROW COUNT, AND THE SCREEN LISTS THE MATCHING EMPLOYEES  *
+      *        RETURNED IN CASTMEMPDETAILSO.                           *
+      ******************************************************************
+000001 01  CASTMSALSI.
+000002     02  FILLER 		PIC X(12).
+000003     02  CASTMSALL    	COMP  PIC  S9(4).
+000004     02  CASTMSALF    	PICTURE X.
+000005     02  FILLER REDEFINES CASTMSALF.
+000006       03 CASTMSALA    	PICTURE X.
+000008     02  CASTMSALI  	PIC S9(7)V9(2) COMP-3.
+000009     02  CASTMROWSL 	COMP  PIC  S9(4).
+000010     02  CASTMROWSF 	PICTURE X.
+000011     02  FILLER REDEFINES CASTMROWSF.
+000012       03 CASTMROWSA     PICTURE X.
+000014     02  CASTMROWSI  	PIC S9(4) COMP.
+000016     02  FILLER          PIC X(2700).
+000069     02  CASTMSALMSGL  	COMP  PIC  S9(4).
+000070     02  CASTMSALMSGF  	PICTURE X.
+000071     02  FILLER REDEFINES CASTMSALMSGF.
+000072       03 CASTMSALMSGA 	PICTURE X.
+000074     02  CASTMSALMSGI 	PIC X(57).
+000075 01  CASTMSALSO REDEFINES CASTMSALSI.
+000076     02  FILLER 		PIC X(12).
+000077     02  FILLER 		PICTURE X(3).
+000078     02  CASTMSALH	PICTURE X.
+000079     02  FILLER 		PIC X(10).
+000080     02  FILLER 		PICTURE X(3).
+000081     02  CASTMROWSH      PICTURE X.
+000082     02  FILLER 	 	PIC X(4).
+000083     02  CASTMEMPDETAILSO OCCURS 50 TIMES.
+000084       03  FILLER 	PICTURE X(3).
+000085       03  CASTMEMPO       PIC X(6).
+000086       03  FILLER 	PICTURE X(3).
+000087       03  CASTMNAMEO      PIC X(30).
+000088       03  FILLER 	PICTURE X(3).
+000089       03  CASTMSALO       PIC X(9).
+000110     02  FILLER 		PICTURE X(3).
+000111     02  CASTMSALMSGH 	PICTURE X.
+000112     02  CASTMSALMSGO 	PIC X(57).
