@@ -0,0 +1,240 @@
+      *-----------------------------------------------------------------
+      *    COBEMPMN - SAMPLE COBOL PROGRAM TO DEMONSTRATE CICS CALLS
+      *
+      *    FUNCTIONALITY - ONBOARDS A BRAND-NEW EMPLOYEE. ADD-EMP-FLAG
+      *                    = 'C' CHECKS WHETHER EMPNOI ALREADY EXISTS
+      *                    IN EMP SO THE SCREEN CAN WARN BEFORE A
+      *                    DUPLICATE HIRE IS KEYED, AND ANY OTHER VALUE
+      *                    INSERTS A NEW EMP ROW FROM
+      *                    FIRSTNMEO/LASTNAMEO/WORKDEPTO/HIREDATEO/
+      *                    JOBO/SALARYO, SINCE NOTHING ELSE IN THIS
+      *                    SYSTEM CAN CREATE THE ROW IN THE FIRST
+      *                    PLACE.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF HR_DB APPLICATION----------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBEMPMN.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUG  2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+      *-----------------------------------------------------------------
+      * WORKING STORAGE SECTION
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       01 PEMPNO                PIC X(6).
+       01 PFIRSTNME             PIC X(12).
+       01 PLASTNAME             PIC X(15).
+       01 PWORKDEPT             PIC X(3).
+       01 PHIREDATE             PIC X(10).
+       01 PJOB                  PIC X(8).
+       01 PSALARY               PIC S9(7)V9(2) COMP-3.
+       01 PSQLCODE              PIC S9(9) COMP.
+       01 PSQLSTATE             PIC X(5).
+       01 PSQLERRMC.
+           49  PSQLERRMC-LEN    PIC S9(4) COMP.
+           49  PSQLERRMC-TEXT   PIC X(250).
+
+      *-----------------------------------------------------------------
+      * WORKAREAS
+      *-----------------------------------------------------------------
+       01  WS-PARMAREA.
+               02  WS-EMPNO                PIC X(06).
+       01  WS-EXISTS-COUNT          PIC S9(9) COMP.
+
+      *-----------------------------------------------------------------
+      * VARIABLES FOR ERROR-HANDLING
+      *-----------------------------------------------------------------
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBEMPMN'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80)  OCCURS 12 TIMES
+                                          INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      *-----------------------------------------------------------------
+      * SQLCA AND DCLGENS FOR TABLES
+      *-----------------------------------------------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE EMP
+           END-EXEC.
+
+      /
+       LINKAGE SECTION.
+
+       01  EMPNOI            PIC X(6).
+       01  FIRSTNMEO         PIC X(12).
+       01  LASTNAMEO         PIC X(15).
+       01  WORKDEPTO         PIC X(3).
+       01  HIREDATEO         PIC X(10).
+       01  JOBO              PIC X(8).
+       01  SALARYO           PIC S9(7)V9(2) COMP-3.
+       01  ADD-EMP-FLAG      PIC X(1).
+       01  EMPMNMSGO         PIC X(57).
+
+           EJECT
+
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING EMPNOI, FIRSTNMEO, LASTNAMEO,
+                                WORKDEPTO, HIREDATEO, JOBO, SALARYO,
+                                ADD-EMP-FLAG, EMPMNMSGO.
+
+            MOVE SPACES TO EMPMNMSGO.
+
+            EVALUATE ADD-EMP-FLAG
+                WHEN "C"
+                     PERFORM 4000-CHECK-EMPNO-EXISTS THRU 4000-EXIT
+                WHEN OTHER
+                     PERFORM 5000-ADD-NEW-EMPLOYEE THRU 5000-EXIT
+            END-EVALUATE.
+
+            GOBACK.
+
+      *-----------------------------------------------------------------
+      * 4000-CHECK-EMPNO-EXISTS - LETS THE SCREEN WARN BEFORE A
+      * DUPLICATE HIRE IS KEYED IN.
+      *-----------------------------------------------------------------
+       4000-CHECK-EMPNO-EXISTS.
+
+                MOVE EMPNOI    TO PEMPNO.
+                MOVE PEMPNO    TO WS-EMPNO.
+
+                DISPLAY 'WS-EMPNO = ' WS-EMPNO.
+
+                EXEC SQL
+                    SELECT COUNT(*)
+                      INTO :WS-EXISTS-COUNT
+                      FROM EMP
+                      WHERE EMPNO = :WS-EMPNO
+                END-EXEC.
+
+                DISPLAY '++ SQLCODE AFTER COUNT = ' SQLCODE.
+
+                MOVE SQLCODE  TO PSQLCODE.
+                MOVE SQLSTATE TO PSQLSTATE.
+                MOVE SQLERRMC TO PSQLERRMC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         IF WS-EXISTS-COUNT > ZERO
+                            MOVE 'EMPNO ALREADY ON FILE'
+                              TO EMPMNMSGO
+                         ELSE
+                            MOVE 'EMPNO NOT ON FILE - OK TO ADD'
+                              TO EMPMNMSGO
+                         END-IF
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR THRU 9000-EXIT
+                END-EVALUATE.
+
+       4000-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * 5000-ADD-NEW-EMPLOYEE - INSERTS THE NEW HIRE INTO EMP. BONUS
+      * AND COMM ARE LEFT TO WHATEVER PROCESS SETS COMPENSATION AFTER
+      * THE HIRE, SO THEY START AT ZERO RATHER THAN BEING GUESSED AT
+      * HERE.
+      *-----------------------------------------------------------------
+       5000-ADD-NEW-EMPLOYEE.
+
+           MOVE EMPNOI     TO PEMPNO.
+           MOVE FIRSTNMEO  TO PFIRSTNME.
+           MOVE LASTNAMEO  TO PLASTNAME.
+           MOVE WORKDEPTO  TO PWORKDEPT.
+           MOVE HIREDATEO  TO PHIREDATE.
+           MOVE JOBO       TO PJOB.
+           MOVE SALARYO    TO PSALARY.
+
+           EXEC SQL
+               INSERT INTO
+                  EMP
+                  (
+                    EMPNO
+                  , FIRSTNME
+                  , LASTNAME
+                  , WORKDEPT
+                  , HIREDATE
+                  , JOB
+                  , SALARY
+                  , BONUS
+                  , COMM
+                  )
+                   VALUES
+                  (
+                    :PEMPNO
+                  , :PFIRSTNME
+                  , :PLASTNAME
+                  , :PWORKDEPT
+                  , :PHIREDATE
+                  , :PJOB
+                  , :PSALARY
+                  , 0
+                  , 0
+                  )
+           END-EXEC.
+
+           DISPLAY '++ SQLCODE AFTER INSERT = ' SQLCODE.
+
+           MOVE SQLCODE  TO PSQLCODE.
+           MOVE SQLSTATE TO PSQLSTATE.
+           MOVE SQLERRMC TO PSQLERRMC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE 'NEW EMPLOYEE ADDED' TO EMPMNMSGO
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
+
+       5000-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-DBERROR - GET ERROR MESSAGE
+      *-----------------------------------------------------------------
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+       9000-EXIT.
+                EXIT.
+      *-----------------------------------------------------------------
+      * 9999-ERROR-DISPLAY
+      *-----------------------------------------------------------------
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
