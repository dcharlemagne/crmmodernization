@@ -0,0 +1,312 @@
+      *-----------------------------------------------------------------
+      *    COBACTMN - SAMPLE COBOL PROGRAM TO DEMONSTRATE CICS CALLS
+      *
+      *    FUNCTIONALITY - READS ACTIVITY CATALOG DATA FROM DATABASE
+      *                    AND SENDS TO CICS CALLING PROGRAM. THE COBOL
+      *                    PROGRAM ALSO ADDS OR UPDATES ACTIVITY
+      *                    CATALOG DATA IN THE DATABASE IF USER ADDS
+      *                    OR UPDATES IT AND SAVES FROM THE CICS
+      *                    SCREEN. ADD-ACT-FLAG = 'D' INSTEAD REMOVES
+      *                    THE ACTIVITY DEFINITION SO IT STOPS SHOWING
+      *                    UP IN ACTIVITY. UP TO NOW COBACTVT COULD
+      *                    ONLY READ ACTIVITY - THIS IS THE FIRST
+      *                    PROGRAM THAT CAN ADD, UPDATE OR REMOVE AN
+      *                    ACTIVITY CATALOG ENTRY.
+      *                    THIS PROGRAM CAN BE CALLED BY ANY OTHER
+      *                    PROGRAM AND CAN ACCESS ACTIVITY CATALOG
+      *                    DATA USING THE LINKAGE AREA SHARING OF DATA.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF HR_DB APPLICATION----------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBACTMN.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUG  2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+      *-----------------------------------------------------------------
+      * WORKING STORAGE SECTION
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       01 PACTNO		PIC S9(4) COMP.
+       01 PACTKEYWORD		PIC X(6).
+       01 PACTDESC		PIC X(20).
+       01 PSQLCODE              PIC S9(9) COMP.
+       01 PSQLSTATE             PIC X(5).
+       01 PSQLERRMC.
+           49  PSQLERRMC-LEN    PIC S9(4) COMP.
+           49  PSQLERRMC-TEXT   PIC X(250).
+
+      *-----------------------------------------------------------------
+      * WORKAREAS
+      *-----------------------------------------------------------------
+       01  WS-PARMAREA.
+               02  WS-ACTNO                 PIC S9(4) USAGE COMP.
+
+      *-----------------------------------------------------------------
+      * VARIABLES FOR ERROR-HANDLING
+      *-----------------------------------------------------------------
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBACTMN'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80)  OCCURS 12 TIMES
+                                          INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      *-----------------------------------------------------------------
+      * SQLCA AND DCLGENS FOR TABLES
+      *-----------------------------------------------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE ACTIVITY
+           END-EXEC.
+
+      /
+       LINKAGE SECTION.
+
+       01  ACTNOI            PIC S9(4) COMP.
+       01  ACTKEYWORDO       PIC X(6).
+       01  ACTDESCO          PIC X(20).
+       01  ADD-ACT-FLAG      PIC X(1).
+
+           EJECT
+
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING ACTNOI, ACTKEYWORDO, ACTDESCO,
+                                ADD-ACT-FLAG.
+
+            EVALUATE ADD-ACT-FLAG
+                WHEN "Y"
+                     PERFORM 4000-READ-ACTIVITY-DETAILS THRU
+                             4000-EXIT
+                WHEN "D"
+                     PERFORM 6000-REMOVE-ACTIVITY-DETAILS THRU
+                             6000-EXIT
+                WHEN OTHER
+                     PERFORM 5000-UPDATE-ACTIVITY-DETAILS THRU
+                             5000-EXIT
+            END-EVALUATE.
+
+            GOBACK.
+
+      *-----------------------------------------------------------------
+      * READ ACTIVITY CATALOG RECORD BY MAKING A CALL TO DB2 TABLE
+      *-----------------------------------------------------------------
+       4000-READ-ACTIVITY-DETAILS.
+
+                MOVE SPACES       TO ADD-ACT-FLAG.
+                MOVE ACTNOI       TO PACTNO.
+                MOVE PACTNO       TO WS-ACTNO.
+
+                DISPLAY 'WS-ACTNO = ' WS-ACTNO.
+
+                EXEC SQL
+                  SELECT
+                      ACT_KEYWORD
+                    , ACT_DESC
+                  INTO
+                      :ACT-KEYWORD
+                    , :ACT-DESC
+                  FROM ACTIVITY
+                  WHERE ACT_NO  = :WS-ACTNO
+                END-EXEC.
+
+                DISPLAY '++ SQLCODE AFTER SELECT = ' SQLCODE.
+
+                MOVE SQLCODE  TO PSQLCODE.
+                MOVE SQLSTATE TO PSQLSTATE.
+                MOVE SQLERRMC TO PSQLERRMC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         MOVE SPACES     TO ACT-KEYWORD
+                                            ACT-DESC
+
+                         PERFORM 9000-DBERROR THRU 9000-EXIT
+                END-EVALUATE.
+
+		MOVE ACT-KEYWORD        TO ACTKEYWORDO.
+		MOVE ACTVTNAME-TEXT     TO ACTDESCO.
+
+       4000-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * ADD OR UPDATE AN ACTIVITY CATALOG RECORD BY MAKING A CALL TO
+      * DB2 TABLE
+      *-----------------------------------------------------------------
+       5000-UPDATE-ACTIVITY-DETAILS.
+
+           MOVE ACTNOI    TO PACTNO.
+           MOVE PACTNO    TO WS-ACTNO.
+
+           DISPLAY 'WS-ACTNO = ' WS-ACTNO.
+
+           EXEC SQL
+             SELECT
+                 ACT_NO
+             INTO
+                :ACT-NO
+             FROM
+                 ACTIVITY
+             WHERE
+                  ACT_NO = :WS-ACTNO
+           END-EXEC.
+
+           DISPLAY '++ SQLCODE AFTER SELECT = ' SQLCODE.
+
+           MOVE SQLCODE  TO PSQLCODE.
+           MOVE SQLSTATE TO PSQLSTATE.
+           MOVE SQLERRMC TO PSQLERRMC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN +100
+                    MOVE "Y"        TO ADD-ACT-FLAG
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
+
+           MOVE ACTNOI               TO ACT-NO.
+           MOVE ACTKEYWORDO          TO ACT-KEYWORD.
+           MOVE ACTDESCO             TO ACTVTNAME-TEXT.
+           MOVE LENGTH OF ACTDESCO   TO ACTVTNAME-LEN.
+
+           IF  ADD-ACT-FLAG = "Y"  THEN
+               EXEC SQL
+                       INSERT INTO
+                          ACTIVITY
+                          (
+                            ACT_NO
+                          , ACT_KEYWORD
+                          , ACT_DESC
+                          )
+                           VALUES
+                          (
+                            :ACT-NO
+                          , :ACT-KEYWORD
+                          , :ACT-DESC
+                          )
+               END-EXEC
+               MOVE SQLCODE  TO PSQLCODE
+               MOVE SQLSTATE TO PSQLSTATE
+               MOVE SQLERRMC TO PSQLERRMC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                        CONTINUE
+                        MOVE SPACES TO ADD-ACT-FLAG
+                   WHEN OTHER
+                        PERFORM 9000-DBERROR THRU 9000-EXIT
+               END-EVALUATE
+
+           ELSE
+
+               EXEC SQL
+                       UPDATE
+                           ACTIVITY
+                       SET  ACT_KEYWORD    = :ACT-KEYWORD
+                          , ACT_DESC       = :ACT-DESC
+                       WHERE
+                          (
+                            ( ACTIVITY.ACT_NO   = :ACT-NO )
+                          )
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                        CONTINUE
+                   WHEN OTHER
+                        PERFORM 9000-DBERROR THRU 9000-EXIT
+               END-EVALUATE
+
+           END-IF.
+
+       5000-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * REMOVE AN ACTIVITY CATALOG RECORD BY MAKING A CALL TO DB2
+      * TABLE. A REMOVED ACTIVITY NO LONGER COMES BACK FROM ACTIVITY,
+      * SO PROJECT/STAFFING REPORTS STOP SHOWING IT.
+      *-----------------------------------------------------------------
+       6000-REMOVE-ACTIVITY-DETAILS.
+
+           MOVE ACTNOI    TO PACTNO.
+           MOVE PACTNO    TO WS-ACTNO.
+
+           DISPLAY 'WS-ACTNO = ' WS-ACTNO.
+
+           EXEC SQL
+               DELETE FROM
+                   ACTIVITY
+               WHERE
+                   ACT_NO = :WS-ACTNO
+           END-EXEC.
+
+           DISPLAY '++ SQLCODE AFTER DELETE = ' SQLCODE.
+
+           MOVE SQLCODE  TO PSQLCODE.
+           MOVE SQLSTATE TO PSQLSTATE.
+           MOVE SQLERRMC TO PSQLERRMC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+                    MOVE SPACES TO ADD-ACT-FLAG
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
+
+       6000-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-DBERROR - GET ERROR MESSAGE
+      *-----------------------------------------------------------------
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+       9000-EXIT.
+                EXIT.
+      *-----------------------------------------------------------------
+      * 9999-ERROR-DISPLAY
+      *-----------------------------------------------------------------
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
