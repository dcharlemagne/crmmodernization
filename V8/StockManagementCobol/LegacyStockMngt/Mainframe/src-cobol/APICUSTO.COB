@@ -1,65 +1,150 @@
-      *-----------------------------------------------------------------
-      *  APICUSTO - TECHNICAL PROGRAM TO ACCESS DATA NEEDED BY COBCUSTO.
-      *-----------------------------------------------------------------
-      *                                                                 
-      *--------------------PART OF MYTELCO HR APPLICATION-----------
-      *                                                                 
-      *-----------------------------------------------------------------
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID.   APICUSTO.                                          
-       AUTHOR.       CAST SOFTWARE                                      
-       DATE-WRITTEN. FEBRUARY 2012.                                       
-                                                                        
-       EJECT                                                            
-       ENVIRONMENT DIVISION.                                            
-       DATA DIVISION.                                                   
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-           EXEC SQL 
-              INCLUDE SUPP                          
-           END-EXEC.                                               
-
-           EXEC SQL 
-               INCLUDE SQLCA  
-           END-EXEC.                       
-                                                                        
-       LINKAGE SECTION.
-       01 CMD-CODE  PIC 99.
-       01 RESP-CODE PIC 99.
-       01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
-      *-----------------------------------------------------------------
-      * PROCEDURE DIVISION.
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.               
-      * MAIN PROCESS
-       MAIN.
-           EVALUATE CMD-CODE
-               WHEN 1
-                   PERFORM CMD-01
-               WHEN OTHER
-                   MOVE 99 TO RESP-CODE
-           END-EVALUATE.
-           GOBACK.           
-       CMD-01.
-           MOVE DATA-IN TO DCL-CUSTOMER.
-           
-           EXEC SQL                                                
-                  SELECT                                                
-                    SUPNAME                                            
-                  INTO
-                    :W-CUST-NAME
-                  FROM SUPPLY                                           
-                  WHERE SUPNO = :W-CUST-NO                         
-                  FETCH FIRST ROW ONLY
-           END-EXEC.                                               
-                                                                        
-           EVALUATE SQLCODE                                        
-               WHEN 0                                              
-                   MOVE DCL-CUSTOMER            TO DATA-OUT                                       
-                   MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
-                   MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+      *-----------------------------------------------------------------
+      *  APICUSTO - TECHNICAL PROGRAM TO ACCESS DATA NEEDED BY COBCUSTO.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   APICUSTO.
+       AUTHOR.       CAST SOFTWARE
+       DATE-WRITTEN. FEBRUARY 2012.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * --------------------
+      * 2026-08-09  RJM  DATA-OUT WAS MISSING ITS PERIOD. ADDED
+      *                  CMD-02/03/04 SO SUPPLIER RECORDS CAN BE
+      *                  INSERTED, UPDATED AND DELETED THROUGH THIS
+      *                  SAME DISPATCH POINT, NOT JUST LOOKED UP.
+      *                  (PROGRAM NAME SAYS "CUSTO" BUT THE TABLE IT
+      *                  READS IS SUPPLY/SUPNO/SUPNAME - THAT MISMATCH
+      *                  PRE-DATES THIS CHANGE AND IS LEFT ALONE SINCE
+      *                  COBCUSTO ALREADY CALLS THIS PROGRAM BY NAME.)
+      *-----------------------------------------------------------------
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              INCLUDE SUPP
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01 CMD-CODE  PIC 99.
+       01 RESP-CODE PIC 99.
+       01 DATA-IN   PIC X(512).
+       01 DATA-OUT  PIC X(2048).
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+      * MAIN PROCESS
+       MAIN.
+           EVALUATE CMD-CODE
+               WHEN 1
+                   PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
+               WHEN 3
+                   PERFORM CMD-03
+               WHEN 4
+                   PERFORM CMD-04
+               WHEN OTHER
+                   MOVE 99 TO RESP-CODE
+           END-EVALUATE.
+           GOBACK.
+      *-----------------------------------------------------------------
+      * CMD-01 - LOOK UP A SUPPLIER BY SUPPLIER NUMBER.
+      *-----------------------------------------------------------------
+       CMD-01.
+           MOVE DATA-IN TO DCL-CUSTOMER.
+
+           EXEC SQL
+                  SELECT
+                    SUPNAME
+                  INTO
+                    :W-CUST-NAME
+                  FROM SUPPLY
+                  WHERE SUPNO = :W-CUST-NO
+                  FETCH FIRST ROW ONLY
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE DCL-CUSTOMER            TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - INSERT A NEW SUPPLIER. DATA-IN CARRIES THE SUPPLIER
+      * NUMBER FOLLOWED BY THE SUPPLIER NAME.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE DATA-IN(1:6)   TO W-CUST-NO.
+           MOVE DATA-IN(7:30)  TO W-CUST-NAME.
+
+           EXEC SQL
+                INSERT INTO SUPPLY
+                     (SUPNO, SUPNAME)
+                VALUES
+                     (:W-CUST-NO, :W-CUST-NAME)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-03 - UPDATE THE NAME OF AN EXISTING SUPPLIER. DATA-IN
+      * CARRIES THE SUPPLIER NUMBER FOLLOWED BY THE NEW SUPPLIER NAME.
+      *-----------------------------------------------------------------
+       CMD-03.
+           MOVE DATA-IN(1:6)   TO W-CUST-NO.
+           MOVE DATA-IN(7:30)  TO W-CUST-NAME.
+
+           EXEC SQL
+                UPDATE SUPPLY
+                   SET SUPNAME = :W-CUST-NAME
+                 WHERE SUPNO   = :W-CUST-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-04 - DELETE A SUPPLIER BY SUPPLIER NUMBER.
+      *-----------------------------------------------------------------
+       CMD-04.
+           MOVE DATA-IN TO W-CUST-NO.
+
+           EXEC SQL
+                DELETE FROM SUPPLY
+                 WHERE SUPNO = :W-CUST-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
