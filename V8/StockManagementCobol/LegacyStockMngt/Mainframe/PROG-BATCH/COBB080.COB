@@ -0,0 +1,57 @@
+      *-----------------------------------------------------------------
+      *     COBB080 - NIGHTLY BATCH DRIVER FOR COBASV38. READS THE
+      *               EMPLOYEE FIRST/LAST NAME TO SEARCH FOR OFF SYSIN
+      *               AND CALLS COBASV38 WITH IT SO STEP080 OF HRNIGHT
+      *               CAN INVOKE COBASV38 AS AN EXEC PGM STEP.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBB080.
+       AUTHOR.        CAST SOFTWARE.
+       DATE-WRITTEN.  AUG  2026.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       01  WS-PSRCH-FIRSTNAME  PIC X(12).
+       01  WS-PSRCH-LASTNAME   PIC X(15).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                ACCEPT WS-PSRCH-FIRSTNAME.
+                ACCEPT WS-PSRCH-LASTNAME.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+      *         CALL COBASV38 WITH THE PARAMETERS READ FROM SYSIN
+                CALL "COBASV38" USING WS-PSRCH-FIRSTNAME
+                                      WS-PSRCH-LASTNAME.
+
+       2000-EXIT.
+                EXIT.
