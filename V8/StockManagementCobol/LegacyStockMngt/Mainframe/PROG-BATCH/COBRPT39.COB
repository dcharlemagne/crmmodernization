@@ -0,0 +1,261 @@
+      *-----------------------------------------------------------------
+      *     COBRPT39 - THIS PROGRAM ROLLS UP EVERY PROJECT UNDER ITS
+      *                CTRLPROJ (CONTROLLING/PARENT PROJECT), PRINTING
+      *                ONE LINE PER CONTROLLING PROJECT WITH THE COUNT
+      *                OF SUB-PROJECTS UNDERNEATH IT AND THEIR COMBINED
+      *                PROJ_STAFF, SO STAFFING CAN BE SEEN AT THE
+      *                PROGRAM LEVEL INSTEAD OF ONE PROJECT AT A TIME.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBRPT39.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-CTRLPROJ            PIC X(6).
+       01  WS-CTRLPROJ-NAME       PIC X(24).
+       01  WS-SUBPROJ-COUNT       PIC S9(9) USAGE COMP-3.
+       01  WS-TOTAL-STAFF         PIC S9(9) USAGE COMP-3.
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(46).
+           10 WS-TEXT             PIC X(40)
+                VALUE 'PROJECT ROLLUP REPORT'.
+           10 FILLER              PIC X(46).
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(4).
+           10 WS-COL1             PIC X(6)   VALUE 'CTRLPJ'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(24)  VALUE 'CONTROLLING PROJECT'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(10)  VALUE 'SUBPROJS'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(12)  VALUE 'TOTAL STAFF'.
+           10 FILLER              PIC X(20).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(4).
+           10 WS-RPT-CTRLPROJ     PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-CTRLPJ-NAME  PIC X(24).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-SUBPROJ-CNT  PIC ZZZ,ZZ9.
+           10 FILLER              PIC X(4).
+           10 WS-RPT-TOTAL-STAFF  PIC ZZZ,ZZ9.
+           10 FILLER              PIC X(20).
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBRPT39'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE PROJECT
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS - GROUPS EVERY PROJECT ROW BY ITS
+      * CTRLPROJ AND JOINS BACK TO PROJECT TO PICK UP THE CONTROLLING
+      * PROJECT'S OWN NAME, THE SAME WAY COBRPT31 ROLLS UP HARDWARE
+      * INSURED VALUE WITH AN AGGREGATE IN THE CURSOR ITSELF RATHER
+      * THAN ACCUMULATING TOTALS ACROSS FETCHES.
+      ******************************************************************
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      P.CTRLPROJ,
+                      C.PROJ_NAME,
+                      COUNT(*),
+                      SUM(P.PROJ_STAFF)
+                    FROM PROJECT P, PROJECT C
+                    WHERE P.CTRLPROJ = C.PROJ_NO
+                    GROUP BY P.CTRLPROJ, C.PROJ_NAME
+                    ORDER BY P.CTRLPROJ
+                END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                PRINT WS-RPT-HEADER.
+
+                PRINT WS-RPT-COLUMNS.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-CTRLPROJ,
+                          :WS-CTRLPROJ-NAME,
+                          :WS-SUBPROJ-COUNT,
+                          :WS-TOTAL-STAFF
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         MOVE WS-CTRLPROJ       TO WS-RPT-CTRLPROJ
+                         MOVE WS-CTRLPROJ-NAME  TO WS-RPT-CTRLPJ-NAME
+                         MOVE WS-SUBPROJ-COUNT  TO WS-RPT-SUBPROJ-CNT
+                         MOVE WS-TOTAL-STAFF    TO WS-RPT-TOTAL-STAFF
+                         PRINT WS-RPT-DETAIL
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
