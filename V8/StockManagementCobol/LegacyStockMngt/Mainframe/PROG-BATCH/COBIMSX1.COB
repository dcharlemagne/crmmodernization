@@ -0,0 +1,259 @@
+      *---------------------------------------------------------------
+      *
+      *   THIS IS AN IMS-TO-DB2 NIGHTLY BRIDGE PROGRAM. IT WALKS THE
+      *   DEPARTMENT SEGMENTS IN THE HISAM DATABASE DBDCOMP1 (THE SAME
+      *   DATABASE COBIMSB1 READS) AND THE JOBDET SEGMENTS IN DBDJOBDT
+      *   (THE SAME DATABASE COBIMSO1 WRITES), AND COPIES EACH SEGMENT
+      *   INTO A DB2 STAGING TABLE SO JOB-RUN HISTORY AND THE IMS
+      *   DEPARTMENT DATA CAN BE JOINED INTO ORDINARY DB2 REPORTING
+      *   ALONGSIDE EMP/DEPT/PROJECT.
+      *
+      *   CAUTION : THIS IS A DEMO PROGRAM AND MAY NOT BE USED AS IS
+      *
+      *---------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION---------
+      *
+      *---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  COBIMSX1.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+      * WORKAREAS
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  GET-NEXT           PIC  X(4)  VALUE 'GN  '.
+
+       01  DEPT-SEG-IN.
+           10 DEPTNO               PIC X(3).
+           10 DEPTNAME.
+              49 DEPTNAME-LEN      PIC S9(4) USAGE COMP.
+              49 DEPTNAME-TEXT     PIC X(36).
+           10 MGRNO                PIC X(6).
+           10 ADMRDEPT             PIC X(3).
+           10 LOCATION             PIC X(16).
+
+       01  JOBDET-SEG-IN.
+           10 JOBID                PIC X(20).
+           10 SUBSIDIARY           PIC X(20).
+           10 JD-DEPTNO            PIC X(03).
+           10 RUNDATE              PIC X(10).
+           10 RUNTIME              PIC X(05).
+
+       01  WS-DEPT-EXTRACT-COUNT    PIC S9(9) COMP-3 VALUE ZERO.
+       01  WS-JOBDET-EXTRACT-COUNT  PIC S9(9) COMP-3 VALUE ZERO.
+       01  WS-SQLCODE               PIC S9(9) COMP-3 VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * VARIABLES FOR ERROR-HANDLING
+      *-----------------------------------------------------------------
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBIMSX1'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80)  OCCURS 12 TIMES
+                                          INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      *-----------------------------------------------------------------
+      * SQLCA AND DCLGENS FOR TABLES
+      *-----------------------------------------------------------------
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+           EXEC SQL INCLUDE STGDEPT
+           END-EXEC.
+
+           EXEC SQL INCLUDE STGJOBDT
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * LINKAGE SECTION
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 DEPTPCB.
+          02  DBD-NAME-D    PIC X(8).
+          02  SEG-LEVEL-D   PIC X(2).
+          02  STATUS-CODE-D PIC X(2).
+          02  PROC-OPTIONS-D PIC X(4).
+          02  RESERVE-DLI-D PIC S9(9) USAGE IS BINARY.
+          02  SEG-NAME-FB-D PIC X(8).
+          02  KEY-LENGTH-D  PIC S9(9) USAGE IS BINARY.
+          02  NO-SENSE-SEG-D PIC S9(9) USAGE IS BINARY.
+          02  KEY-AREA-D    PIC X(3).
+
+       01 JOBPCB.
+          02  DBD-NAME-J    PIC X(8).
+          02  SEG-LEVEL-J   PIC X(2).
+          02  STATUS-CODE-J PIC X(2).
+          02  PROC-OPTIONS-J PIC X(4).
+          02  RESERVE-DLI-J PIC S9(9) USAGE IS BINARY.
+          02  SEG-NAME-FB-J PIC X(8).
+          02  KEY-LENGTH-J  PIC S9(9) USAGE IS BINARY.
+          02  NO-SENSE-SEG-J PIC S9(9) USAGE IS BINARY.
+          02  KEY-AREA-J    PIC X(3).
+
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION. THIS PROGRAM IS RUN NIGHTLY AS PART OF THE
+      * BATCH WINDOW, AFTER THE ONLINE DAY'S IMS UPDATES ARE DONE.
+      * IT ACCEPTS THE DEPARTMENT PCB AND THE JOBDET PCB FROM THE JOB.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING DEPTPCB, JOBPCB.
+       0000-MAINLINE.
+
+           PERFORM 1000-EXTRACT-DEPT-SEGMENTS THRU 1000-EXIT.
+
+           PERFORM 2000-EXTRACT-JOBDET-SEGMENTS THRU 2000-EXIT.
+
+           DISPLAY 'COBIMSX1 - DEPARTMENT SEGMENTS EXTRACTED = '
+                   WS-DEPT-EXTRACT-COUNT.
+           DISPLAY 'COBIMSX1 - JOBDET SEGMENTS EXTRACTED     = '
+                   WS-JOBDET-EXTRACT-COUNT.
+
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1000-EXTRACT-DEPT-SEGMENTS - WALKS EVERY DEPARTMENT SEGMENT IN
+      * DBDCOMP1 AND STAGES IT INTO STG_IMS_DEPT.
+      *-----------------------------------------------------------------
+       1000-EXTRACT-DEPT-SEGMENTS.
+
+           CALL 'CBLTDLI' USING GET-NEXT, DEPTPCB, DEPT-SEG-IN.
+
+           PERFORM 1100-STAGE-ONE-DEPT THRU 1100-EXIT
+               UNTIL STATUS-CODE-D EQUAL TO 'QC'.
+
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1100-STAGE-ONE-DEPT
+      *-----------------------------------------------------------------
+       1100-STAGE-ONE-DEPT.
+
+           EXEC SQL
+               INSERT INTO
+                  STG_IMS_DEPT
+                  (
+                    DEPTNO
+                  , DEPTNAME
+                  , MGRNO
+                  , ADMRDEPT
+                  , EXTRACT_TS
+                  )
+                   VALUES
+                  (
+                    :DEPTNO OF DEPT-SEG-IN
+                  , :DEPTNAME-TEXT
+                  , :MGRNO OF DEPT-SEG-IN
+                  , :ADMRDEPT OF DEPT-SEG-IN
+                  , CURRENT TIMESTAMP
+                  )
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    ADD 1 TO WS-DEPT-EXTRACT-COUNT
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
+
+           CALL 'CBLTDLI' USING GET-NEXT, DEPTPCB, DEPT-SEG-IN.
+
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-EXTRACT-JOBDET-SEGMENTS - WALKS EVERY JOBDET SEGMENT IN
+      * DBDJOBDT AND STAGES IT INTO STG_IMS_JOBDET.
+      *-----------------------------------------------------------------
+       2000-EXTRACT-JOBDET-SEGMENTS.
+
+           CALL 'CBLTDLI' USING GET-NEXT, JOBPCB, JOBDET-SEG-IN.
+
+           PERFORM 2100-STAGE-ONE-JOBDET THRU 2100-EXIT
+               UNTIL STATUS-CODE-J EQUAL TO 'QC'.
+
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2100-STAGE-ONE-JOBDET
+      *-----------------------------------------------------------------
+       2100-STAGE-ONE-JOBDET.
+
+           EXEC SQL
+               INSERT INTO
+                  STG_IMS_JOBDET
+                  (
+                    JOBID
+                  , SUBSIDIARY
+                  , DEPTNO
+                  , RUNDATE
+                  , RUNTIME
+                  , EXTRACT_TS
+                  )
+                   VALUES
+                  (
+                    :JOBID OF JOBDET-SEG-IN
+                  , :SUBSIDIARY OF JOBDET-SEG-IN
+                  , :JD-DEPTNO
+                  , :RUNDATE OF JOBDET-SEG-IN
+                  , :RUNTIME OF JOBDET-SEG-IN
+                  , CURRENT TIMESTAMP
+                  )
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    ADD 1 TO WS-JOBDET-EXTRACT-COUNT
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
+
+           CALL 'CBLTDLI' USING GET-NEXT, JOBPCB, JOBDET-SEG-IN.
+
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-DBERROR - GET ERROR MESSAGE
+      *-----------------------------------------------------------------
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+                GOBACK.
+       9000-EXIT.
+                EXIT.
+      *-----------------------------------------------------------------
+      * 9999-ERROR-DISPLAY
+      *-----------------------------------------------------------------
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
