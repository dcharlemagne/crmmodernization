@@ -0,0 +1,330 @@
+      *-----------------------------------------------------------------
+      *     COBPAYRN - MONTHLY PAYROLL RUN BATCH JOB. READS SALARY,
+      *                BONUS AND COMMISSION OFF THE EMP TABLE FOR EVERY
+      *                EMPNO AND INSERTS ONE PAYROLL ROW PER EMPLOYEE
+      *                FOR THE PYEARMONTH PASSED IN BY THE CALLER.
+      *                SALARYPAID IS ONE TWELFTH OF ANNUAL SALARY;
+      *                BONUSPAID AND COMMPAID ARE THE FULL ANNUAL
+      *                BONUS/COMM FOR THE PERIOD.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBPAYRN.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-EMPNO               PIC X(6).
+       01  WS-SALARY              PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-BONUS               PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-COMM                PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-SALARYPAID          PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-BONUSPAID           PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-COMMPAID            PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-LOP                 PIC S9(4) USAGE COMP VALUE ZERO.
+       01  WS-LBALANCE            PIC S9(4) USAGE COMP VALUE ZERO.
+       01  WS-PYEARMONTH          PIC X(6).
+       01  WS-PAYROLL-COUNT       PIC S9(9) USAGE COMP VALUE ZERO.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBPAYRN'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE EMP
+                END-EXEC.
+
+                EXEC SQL INCLUDE LEAVE
+                END-EXEC.
+
+                EXEC SQL INCLUDE PAYROLL
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      EMPNO,
+                      SALARY,
+                      BONUS,
+                      COMM
+                    FROM EMP
+                END-EXEC.
+
+      /
+       LINKAGE SECTION.
+       01  PYEARMONTH             PIC X(6).
+
+       PROCEDURE DIVISION USING PYEARMONTH.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                MOVE PYEARMONTH TO WS-PYEARMONTH.
+
+                DISPLAY 'PAYROLL RUN FOR PERIOD = ' WS-PYEARMONTH.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                DISPLAY 'EMPLOYEES PAID = ' WS-PAYROLL-COUNT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-EMPNO,
+                          :WS-SALARY,
+                          :WS-BONUS,
+                          :WS-COMM
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2400-COMPUTE-PAY
+                         THRU    2400-EXIT
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2400-COMPUTE-PAY - SALARYPAID IS 1/12 OF ANNUAL SALARY;
+      * BONUSPAID/COMMPAID ARE THE FULL ANNUAL BONUS/COMM ON FILE FOR
+      * THE PERIOD. LOP IS PULLED FROM THE EMPLOYEE'S LEAVE BALANCE
+      * FOR THIS SAME PYEARMONTH BY 2450-GET-LOP-FROM-LEAVE.
+      ******************************************************************
+       2400-COMPUTE-PAY.
+
+                COMPUTE WS-SALARYPAID ROUNDED = WS-SALARY / 12.
+                MOVE WS-BONUS TO WS-BONUSPAID.
+                MOVE WS-COMM  TO WS-COMMPAID.
+
+                PERFORM 2450-GET-LOP-FROM-LEAVE
+                THRU    2450-EXIT.
+
+                PERFORM 2600-INSERT-PAYROLL
+                THRU    2600-EXIT.
+
+       2400-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2450-GET-LOP-FROM-LEAVE - WHENEVER THE EMPLOYEE'S LEAVE_BAL
+      * FOR THIS PYEARMONTH HAS GONE NEGATIVE (LEAVE TAKEN BEYOND WHAT
+      * WAS AVAILABLE), THE SHORTFALL BECOMES LOSS-OF-PAY DAYS INSTEAD
+      * OF BEING KEYED IN BY HAND. NO NEGATIVE BALANCE ON FILE MEANS
+      * NO LOP.
+      ******************************************************************
+       2450-GET-LOP-FROM-LEAVE.
+
+                MOVE ZERO TO WS-LBALANCE
+                             WS-LOP.
+
+                EXEC SQL
+                    SELECT LBALANCE
+                      INTO :WS-LBALANCE
+                      FROM LEAVE
+                     WHERE EMPNO = :WS-EMPNO
+                       AND LYEARMONTH = :WS-PYEARMONTH
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         IF WS-LBALANCE LESS THAN ZERO
+                            COMPUTE WS-LOP = ZERO - WS-LBALANCE
+                         END-IF
+                    WHEN +100
+                         MOVE ZERO TO WS-LOP
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2450-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2600-INSERT-PAYROLL
+      ******************************************************************
+       2600-INSERT-PAYROLL.
+
+                EXEC SQL
+                    INSERT INTO PAYROLL
+                         (EMPNO, PYEARMONTH, SALARYPAID, BONUSPAID,
+                          COMMPAID, LOP)
+                    VALUES
+                         (:WS-EMPNO, :WS-PYEARMONTH, :WS-SALARYPAID,
+                          :WS-BONUSPAID, :WS-COMMPAID, :WS-LOP)
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         ADD 1 TO WS-PAYROLL-COUNT
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2600-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
