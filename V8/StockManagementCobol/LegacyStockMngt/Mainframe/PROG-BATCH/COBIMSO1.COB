@@ -29,7 +29,7 @@
        01  ISRT            PIC  X(4)  VALUE 'ISRT'.                     
        01  DLET            PIC  X(4)  VALUE 'DLET'.                     
        01  REPL            PIC  X(4)  VALUE 'REPL'. 
-       01  COUNT 	   PIC  S9(5)  VALUE +4 COMPUTATIONAL. 
+       01  WS-SSA-COUNT    PIC  S9(5)  VALUE +4 COMPUTATIONAL.
        01  UNQUAL-SSA.
        	   10 SEG-NAME 	   PIC  X(8)  VALUE '        '.
        	   10 FILLER 	   PIC  X     VALUE ' '.
@@ -44,8 +44,40 @@
            05  MI-ZZ                    PIC S9(4)  COMP.
            05  MI-TRAN-CODE             PIC X(6).
       *          (JOBDET)
-           05  MI-TX-RECORD             PIC X(58).           
-                      
+           05  MI-TX-RECORD             PIC X(58).
+
+      *-----------------------------------------------------------------
+      * RESPONSE MESSAGE SENT BACK OVER OTMA SO SENDJOBDETAILS.JAVA
+      * KNOWS WHETHER THE JOBDET INSERT ACTUALLY SUCCEEDED.
+      *-----------------------------------------------------------------
+       01  MESSAGE-BUFFER-OUT.
+           05  MO-LENGTH                PIC S9(4)  COMP VALUE +42.
+           05  MO-ZZ                    PIC S9(4)  COMP VALUE ZERO.
+           05  MO-STATUS                PIC X(8).
+           05  MO-REASON                PIC X(30).
+
+       01  WS-VALID-SUBSIDIARY-SW  PIC X     VALUE 'N'.
+           88  VALID-SUBSIDIARY          VALUE 'Y'.
+       01  WS-VALID-DEPTNO-SW      PIC X     VALUE 'N'.
+           88  VALID-DEPTNO               VALUE 'Y'.
+       01  WS-SUBID-COUNT           PIC S9(9) COMP-3 VALUE ZERO.
+       01  WS-DEPTNO-COUNT          PIC S9(9) COMP-3 VALUE ZERO.
+       01  WS-SQLCODE               PIC S9(9) COMP-3 VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * VARIABLES FOR ERROR-HANDLING
+      *-----------------------------------------------------------------
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBIMSO1'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80)  OCCURS 12 TIMES
+                                          INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+
       *-----------------------------------------------------------------
       * LINKAGE SECTION                                                       
       *-----------------------------------------------------------------
@@ -87,33 +119,135 @@
       * ENTERS DLITCBL AND PERFORMS WRITEJOBDETAILS MODULE AFTER GETTING
       * THE MESSAGE QUEUE FROM OTMA
       *-----------------------------------------------------------------
-       100-MAIN-MODULE.     
+       100-MAIN-MODULE.
            ENTRY 'DLITCBL' USING IOPCB JOBPCB.
-           
+
            CALL 'CBLTDLI' USING GU, IOPCB, MESSAGE-BUFFER-IN.
-           
-           PERFORM 200-WRITEJOBDETAILS-MODULE THRU 200-EXIT.
-           
-           GOBACK.    
+
+           MOVE MI-TX-RECORD TO JOBDET-SEG-IN.
+
+           PERFORM 150-VALIDATE-REFERENCES THRU 150-EXIT.
+
+           IF  VALID-SUBSIDIARY AND VALID-DEPTNO
+               PERFORM 200-WRITEJOBDETAILS-MODULE THRU 200-EXIT
+               MOVE 'ACCEPTED' TO MO-STATUS
+               MOVE SPACES     TO MO-REASON
+           ELSE
+               MOVE 'REJECTED' TO MO-STATUS
+               EVALUATE TRUE
+                   WHEN NOT VALID-SUBSIDIARY
+                        MOVE 'UNKNOWN SUBSIDIARY' TO MO-REASON
+                   WHEN NOT VALID-DEPTNO
+                        MOVE 'UNKNOWN DEPTNO' TO MO-REASON
+               END-EVALUATE
+           END-IF.
+
+           PERFORM 300-SEND-RESPONSE THRU 300-EXIT.
+
+           GOBACK.
       *-----------------------------------------------------------------
-      * EXIT PARA FOR PROCEDURE DIVISION                                     
+      * EXIT PARA FOR PROCEDURE DIVISION
       *-----------------------------------------------------------------
-       100-EXIT.                                                        
-           EXIT.                                                        
-       
+       100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * THIS PARA CHECKS THAT THE SUBSIDIARY AND DEPTNO THE MESSAGE
+      * CARRIES ACTUALLY EXIST BEFORE THE JOBDET SEGMENT IS INSERTED.
+      *-----------------------------------------------------------------
+       150-VALIDATE-REFERENCES.
+           MOVE 'N' TO WS-VALID-SUBSIDIARY-SW.
+           MOVE 'N' TO WS-VALID-DEPTNO-SW.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-SUBID-COUNT
+                 FROM SUBSIDIARY
+                WHERE SUBID = :SUBSIDIARY OF JOBDET-SEG-IN
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE SQLCODE
+               WHEN 0
+                    IF  WS-SUBID-COUNT > 0
+                        SET VALID-SUBSIDIARY TO TRUE
+                    END-IF
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-DEPTNO-COUNT
+                 FROM DEPT
+                WHERE DEPTNO = :DEPTNO OF JOBDET-SEG-IN
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE SQLCODE
+               WHEN 0
+                    IF  WS-DEPTNO-COUNT > 0
+                        SET VALID-DEPTNO TO TRUE
+                    END-IF
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
+       150-EXIT.
+           EXIT.
+
       *-----------------------------------------------------------------
-      * THIS PARA CALLS THE CBLDTLI WHICH MAKES A CALL TO IMS DB.        
+      * THIS PARA CALLS THE CBLDTLI WHICH MAKES A CALL TO IMS DB.
       *-----------------------------------------------------------------
        200-WRITEJOBDETAILS-MODULE.
-       
-           MOVE MI-TX-RECORD TO JOBDET-SEG-IN.
-       
-           CALL 'CBLTDLI' USING ISRT, JOBPCB, JOBDET-SEG-IN.          		           
-                          
+
+           CALL 'CBLTDLI' USING ISRT, JOBPCB, JOBDET-SEG-IN.
+
       *-----------------------------------------------------------------
-      * EXIT WRITE JOB DETAILS PARAGRAPH.                                           
+      * EXIT WRITE JOB DETAILS PARAGRAPH.
       *-----------------------------------------------------------------
        200-EXIT.
            EXIT.
-           
-       
\ No newline at end of file
+
+      *-----------------------------------------------------------------
+      * THIS PARA SENDS THE ACCEPTED/REJECTED RESPONSE BACK OVER OTMA
+      * USING THE I/O PCB SO THE JAVA CALLER SEES WHETHER THE INSERT
+      * WENT IN.
+      *-----------------------------------------------------------------
+       300-SEND-RESPONSE.
+           CALL 'CBLTDLI' USING ISRT, IOPCB, MESSAGE-BUFFER-OUT.
+       300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-DBERROR - GET ERROR MESSAGE
+      *-----------------------------------------------------------------
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+                GOBACK.
+       9000-EXIT.
+                EXIT.
+      *-----------------------------------------------------------------
+      * 9999-ERROR-DISPLAY
+      *-----------------------------------------------------------------
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
+
