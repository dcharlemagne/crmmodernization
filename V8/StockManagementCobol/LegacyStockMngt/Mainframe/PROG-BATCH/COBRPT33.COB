@@ -0,0 +1,482 @@
+      *-----------------------------------------------------------------
+      *     COBRPT33 - SUBSIDIARY-SCOPED DEPT/EMP/PROJECT REPORT. LISTS
+      *                EVERY DEPARTMENT OWNED BY THE SUBID PASSED IN,
+      *                EACH DEPARTMENT'S EMPLOYEES AND THE PROJECTS
+      *                CHARGED TO IT, SO ONE SUBSIDIARY'S OPERATIONS
+      *                TEAM CAN SEE ONLY ITS OWN DATA INSTEAD OF THE
+      *                WHOLE COMPANY.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    --------------------
+      *    2026-08-09  RJM  C1 USED TO LEFT OUTER JOIN EMP AND PROJECT
+      *                     BOTH DIRECTLY OFF DEPT WITH NO RELATIONSHIP
+      *                     BETWEEN THEM, SO A DEPARTMENT WITH M
+      *                     EMPLOYEES AND N PROJECTS FANNED OUT INTO
+      *                     M*N DUPLICATED ROWS. SPLIT INTO C1
+      *                     (DEPT/EMP) AND C2 (DEPT/PROJECT), EACH
+      *                     PRINTED AS ITS OWN SECTION, THE WAY
+      *                     COBRPT06 RUNS TWO INDEPENDENT CURSORS.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBRPT33.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       77  END-OF-C2-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C2                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-SUBID               PIC X(4).
+       01  WS-EMPNO-IND           PIC S9(4) USAGE COMP.
+       01  WS-FIRSTNME-IND        PIC S9(4) USAGE COMP.
+       01  WS-LASTNAME-IND        PIC S9(4) USAGE COMP.
+       01  WS-PROJNO-IND          PIC S9(4) USAGE COMP.
+       01  WS-PROJNAME-IND        PIC S9(4) USAGE COMP.
+
+       01  WS-DEPTNO              PIC X(3).
+       01  WS-DEPTNAME            PIC X(30).
+       01  WS-EMPNO               PIC X(6).
+       01  WS-FIRSTNME            PIC X(12).
+       01  WS-LASTNAME            PIC X(15).
+       01  WS-PROJNO              PIC X(6).
+       01  WS-PROJNAME            PIC X(24).
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(30).
+           10 WS-TEXT             PIC X(30)
+                VALUE 'SUBSIDIARY-SCOPED HR REPORT'.
+           10 FILLER              PIC X(6)   VALUE 'SUBID:'.
+           10 WS-HDR-SUBID        PIC X(4).
+           10 FILLER              PIC X(52).
+
+       01  WS-RPT-EMP-COLUMNS.
+           10 FILLER              PIC X(6).
+           10 WS-EMP-COL1         PIC X(6)   VALUE 'DEPTNO'.
+           10 FILLER              PIC X(2).
+           10 WS-EMP-COL2         PIC X(30)  VALUE 'DEPTNAME'.
+           10 FILLER              PIC X(2).
+           10 WS-EMP-COL3         PIC X(6)   VALUE 'EMPNO'.
+           10 FILLER              PIC X(2).
+           10 WS-EMP-COL4         PIC X(15)  VALUE 'EMPLOYEE NAME'.
+           10 FILLER              PIC X(47).
+
+       01  WS-RPT-EMP-DETAIL.
+           10 FILLER              PIC X(6).
+           10 WS-RPT-EMP-DEPTNO   PIC X(3).
+           10 FILLER              PIC X(5).
+           10 WS-RPT-EMP-DEPTNAME PIC X(30).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-EMPNO        PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-EMPNAME      PIC X(15).
+           10 FILLER              PIC X(47).
+
+       01  WS-RPT-PROJ-COLUMNS.
+           10 FILLER              PIC X(6).
+           10 WS-PROJ-COL1        PIC X(6)   VALUE 'DEPTNO'.
+           10 FILLER              PIC X(2).
+           10 WS-PROJ-COL2        PIC X(30)  VALUE 'DEPTNAME'.
+           10 FILLER              PIC X(2).
+           10 WS-PROJ-COL3        PIC X(6)   VALUE 'PROJNO'.
+           10 FILLER              PIC X(2).
+           10 WS-PROJ-COL4        PIC X(24)  VALUE 'PROJECT NAME'.
+           10 FILLER              PIC X(29).
+
+       01  WS-RPT-PROJ-DETAIL.
+           10 FILLER              PIC X(6).
+           10 WS-RPT-PROJ-DEPTNO  PIC X(3).
+           10 FILLER              PIC X(5).
+           10 WS-RPT-PROJ-DEPTNAME PIC X(30).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-PROJNO       PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-PROJNAME     PIC X(24).
+           10 FILLER              PIC X(29).
+
+       01  WS-SECTION-HEADINGS.
+           10 WS-EMP-SECTION-HDG  PIC X(40)
+                VALUE 'EMPLOYEES BY DEPARTMENT'.
+           10 WS-PROJ-SECTION-HDG PIC X(40)
+                VALUE 'PROJECTS BY DEPARTMENT'.
+
+       01  WS-NONE-TEXT           PIC X(10)  VALUE '(NONE)'.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBRPT33'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE DEPT
+                END-EXEC.
+
+                EXEC SQL INCLUDE EMP
+                END-EXEC.
+
+                EXEC SQL INCLUDE PROJECT
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS - C1 (DEPT/EMP) AND C2 (DEPT/
+      * PROJECT) ARE KEPT AS TWO INDEPENDENT CURSORS, EACH ITS OWN
+      * SINGLE OUTER JOIN OFF DEPT, SO NEITHER FANS OUT AGAINST THE
+      * OTHER.
+      ******************************************************************
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      D.DEPTNO,
+                      D.DEPTNAME,
+                      E.EMPNO,
+                      E.FIRSTNME,
+                      E.LASTNAME
+                    FROM DEPT D
+                    LEFT OUTER JOIN EMP E
+                      ON E.WORKDEPT = D.DEPTNO
+                    WHERE D.SUBID = :WS-SUBID
+                    ORDER BY D.DEPTNO, E.EMPNO
+                END-EXEC.
+
+                EXEC SQL DECLARE C2 CURSOR
+                  SELECT
+                      D.DEPTNO,
+                      D.DEPTNAME,
+                      P.PROJ_NO,
+                      P.PROJ_NAME
+                    FROM DEPT D
+                    LEFT OUTER JOIN PROJECT P
+                      ON P.DEPTNO = D.DEPTNO
+                    WHERE D.SUBID = :WS-SUBID
+                    ORDER BY D.DEPTNO, P.PROJ_NO
+                END-EXEC.
+
+      /
+       LINKAGE SECTION.
+       01  SUBID                  PIC X(4).
+
+       PROCEDURE DIVISION USING SUBID.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                MOVE SUBID       TO WS-SUBID.
+                MOVE SUBID       TO WS-HDR-SUBID.
+
+                PRINT WS-RPT-HEADER.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PRINT WS-EMP-SECTION-HDG.
+
+                PRINT WS-RPT-EMP-COLUMNS.
+
+                PERFORM 2100-OPEN-CURSOR-C1
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR-C1
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR-C1
+                THRU    2300-EXIT.
+
+                PRINT WS-PROJ-SECTION-HDG.
+
+                PRINT WS-RPT-PROJ-COLUMNS.
+
+                PERFORM 2500-OPEN-CURSOR-C2
+                THRU    2500-EXIT.
+
+                PERFORM 2600-FETCH-CURSOR-C2
+                THRU    2600-EXIT
+                UNTIL END-OF-C2-SWITCH.
+
+                PERFORM 2700-CLOSE-CURSOR-C2
+                THRU    2700-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR-C1
+      ******************************************************************
+       2100-OPEN-CURSOR-C1.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN C1 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR-C1 - EMPNO IS OUTER-JOINED SO A DEPARTMENT
+      * WITH NO EMPLOYEES STILL PRINTS.
+      ******************************************************************
+       2200-FETCH-CURSOR-C1.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-DEPTNO,
+                          :WS-DEPTNAME,
+                          :WS-EMPNO      :WS-EMPNO-IND,
+                          :WS-FIRSTNME   :WS-FIRSTNME-IND,
+                          :WS-LASTNAME   :WS-LASTNAME-IND
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH C1 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2250-FORMAT-EMP-DETAIL
+                         THRU    2250-EXIT
+                         PRINT WS-RPT-EMP-DETAIL
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2250-FORMAT-EMP-DETAIL
+      ******************************************************************
+       2250-FORMAT-EMP-DETAIL.
+
+                MOVE WS-DEPTNO     TO WS-RPT-EMP-DEPTNO.
+                MOVE WS-DEPTNAME   TO WS-RPT-EMP-DEPTNAME.
+
+                IF WS-EMPNO-IND LESS THAN ZERO
+                   MOVE WS-NONE-TEXT TO WS-RPT-EMPNO
+                   MOVE SPACES       TO WS-RPT-EMPNAME
+                ELSE
+                   MOVE WS-EMPNO     TO WS-RPT-EMPNO
+                   STRING WS-FIRSTNME DELIMITED BY SIZE
+                          ' '        DELIMITED BY SIZE
+                          WS-LASTNAME DELIMITED BY SIZE
+                     INTO WS-RPT-EMPNAME
+                END-IF.
+
+       2250-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR-C1
+      ******************************************************************
+       2300-CLOSE-CURSOR-C1.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE C1 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2500-OPEN-CURSOR-C2
+      ******************************************************************
+       2500-OPEN-CURSOR-C2.
+
+                EXEC SQL
+                  OPEN  C2
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2500-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2600-FETCH-CURSOR-C2 - PROJ_NO IS OUTER-JOINED SO A DEPARTMENT
+      * WITH NO PROJECTS STILL PRINTS.
+      ******************************************************************
+       2600-FETCH-CURSOR-C2.
+
+                EXEC SQL
+                    FETCH C2
+                    INTO  :WS-DEPTNO,
+                          :WS-DEPTNAME,
+                          :WS-PROJNO     :WS-PROJNO-IND,
+                          :WS-PROJNAME   :WS-PROJNAME-IND
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2650-FORMAT-PROJ-DETAIL
+                         THRU    2650-EXIT
+                         PRINT WS-RPT-PROJ-DETAIL
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C2-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2600-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2650-FORMAT-PROJ-DETAIL
+      ******************************************************************
+       2650-FORMAT-PROJ-DETAIL.
+
+                MOVE WS-DEPTNO     TO WS-RPT-PROJ-DEPTNO.
+                MOVE WS-DEPTNAME   TO WS-RPT-PROJ-DEPTNAME.
+
+                IF WS-PROJNO-IND LESS THAN ZERO
+                   MOVE WS-NONE-TEXT TO WS-RPT-PROJNO
+                   MOVE SPACES       TO WS-RPT-PROJNAME
+                ELSE
+                   MOVE WS-PROJNO    TO WS-RPT-PROJNO
+                   MOVE WS-PROJNAME  TO WS-RPT-PROJNAME
+                END-IF.
+
+       2650-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2700-CLOSE-CURSOR-C2
+      ******************************************************************
+       2700-CLOSE-CURSOR-C2.
+
+                EXEC SQL
+                  CLOSE  C2
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE C2 = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2700-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
