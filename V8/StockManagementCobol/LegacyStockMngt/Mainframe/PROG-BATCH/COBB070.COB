@@ -0,0 +1,86 @@
+      *-----------------------------------------------------------------
+      *     COBB070 - NIGHTLY BATCH DRIVER FOR COBPRJDP. READS THE
+      *               PROJECT NUMBER AND ADD/UPDATE FLAG OFF SYSIN,
+      *               CALLS COBPRJDP WITH THEM, AND DISPLAYS THE
+      *               PROJECT DETAILS COBPRJDP HANDS BACK SO STEP070
+      *               OF HRNIGHT CAN DRIVE COBPRJDP - NORMALLY CALLED
+      *               BY A CICS TRANSACTION - AS AN EXEC PGM STEP.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBB070.
+       AUTHOR.        CAST SOFTWARE.
+       DATE-WRITTEN.  AUG  2026.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       01  WS-CASTMPRJI        PIC X(6).
+       01  WS-CASTMDEPO        PIC X(4).
+       01  WS-CASTMNAMEO       PIC X(30).
+       01  WS-CASTMEMPO        PIC X(8).
+       01  WS-CASTMSDATEO      PIC X(8).
+       01  WS-CASTMEDATEO      PIC X(8).
+       01  WS-CASTMCTPRJO      PIC X(6).
+       01  WS-ADD-PRJ-FLAG     PIC X(1).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                MOVE SPACES TO WS-CASTMDEPO
+                               WS-CASTMNAMEO
+                               WS-CASTMEMPO
+                               WS-CASTMSDATEO
+                               WS-CASTMEDATEO
+                               WS-CASTMCTPRJO.
+
+                ACCEPT WS-CASTMPRJI.
+                ACCEPT WS-ADD-PRJ-FLAG.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                DISPLAY 'COBB070 - PROJECT  = ' WS-CASTMPRJI.
+                DISPLAY 'COBB070 - NAME     = ' WS-CASTMNAMEO.
+                DISPLAY 'COBB070 - DEPTNO   = ' WS-CASTMDEPO.
+                DISPLAY 'COBB070 - PROJ EMP = ' WS-CASTMEMPO.
+                DISPLAY 'COBB070 - START    = ' WS-CASTMSDATEO.
+                DISPLAY 'COBB070 - END      = ' WS-CASTMEDATEO.
+                DISPLAY 'COBB070 - CTRLPROJ = ' WS-CASTMCTPRJO.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+      *         CALL COBPRJDP WITH THE PARAMETERS READ FROM SYSIN
+                CALL "COBPRJDP" USING WS-CASTMPRJI
+                                      WS-CASTMDEPO
+                                      WS-CASTMNAMEO
+                                      WS-CASTMEMPO
+                                      WS-CASTMSDATEO
+                                      WS-CASTMEDATEO
+                                      WS-CASTMCTPRJO
+                                      WS-ADD-PRJ-FLAG.
+
+       2000-EXIT.
+                EXIT.
