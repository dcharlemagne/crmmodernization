@@ -0,0 +1,54 @@
+      *-----------------------------------------------------------------
+      *     COBB150 - NIGHTLY BATCH DRIVER FOR COBRPT38. READS THE
+      *               EMPLOYEE NUMBER OFF SYSIN AND CALLS COBRPT38 WITH
+      *               IT SO HRNIGHT CAN INVOKE COBRPT38 AS AN EXEC PGM
+      *               STEP.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBB150.
+       AUTHOR.        CAST SOFTWARE.
+       DATE-WRITTEN.  AUG  2026.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       01  WS-RPT38-EMPNO      PIC X(6).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                ACCEPT WS-RPT38-EMPNO.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+      *         CALL COBRPT38 WITH THE PARAMETER READ FROM SYSIN
+                CALL "COBRPT38" USING WS-RPT38-EMPNO.
+
+       2000-EXIT.
+                EXIT.
