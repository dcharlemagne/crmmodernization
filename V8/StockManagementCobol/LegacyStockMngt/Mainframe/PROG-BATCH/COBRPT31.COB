@@ -0,0 +1,273 @@
+      *-----------------------------------------------------------------
+      *     COBRPT31 - THIS PROGRAM JOINS DEVELOPER TO HARDWARE BY
+      *                HARDWARE_ID AND PRINTS EACH DEVELOPER'S ISSUED
+      *                COMPONENT IDS ALONGSIDE THE TOTAL INSURED VALUE
+      *                OF THAT HARDWARE SET, SO ASSET MANAGEMENT CAN
+      *                RECONCILE WHAT'S ISSUED AGAINST WHAT'S INSURED.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBRPT31.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-TOTAL-INS-VALUE     PIC S9(9)V9(2) USAGE COMP-3.
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(46).
+           10 WS-TEXT             PIC X(40)
+                VALUE 'DEVELOPER HARDWARE ASSET REPORT'.
+           10 FILLER              PIC X(46).
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(6).
+           10 WS-COL1             PIC X(10)  VALUE 'DEVELOPER'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(10)  VALUE 'HARDWARE'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(10)  VALUE 'MOUSE'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(10)  VALUE 'KEYBOARD'.
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(10)  VALUE 'CPU'.
+           10 FILLER              PIC X(2).
+           10 WS-COL6             PIC X(10)  VALUE 'MONITOR'.
+           10 FILLER              PIC X(2).
+           10 WS-COL7             PIC X(15)  VALUE 'TOTAL INS VALUE'.
+           10 FILLER              PIC X(9).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(6).
+           10 WS-DEVELOPER-ID     PIC X(6).
+           10 FILLER              PIC X(6).
+           10 WS-HARDWARE-ID      PIC X(10).
+           10 FILLER              PIC X(2).
+           10 WS-MOUSE-ID         PIC X(10).
+           10 FILLER              PIC X(2).
+           10 WS-KEYBOARD-ID      PIC X(10).
+           10 FILLER              PIC X(2).
+           10 WS-CPU-ID           PIC X(10).
+           10 FILLER              PIC X(2).
+           10 WS-MONITOR-ID       PIC X(10).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-INS-VALUE    PIC Z,ZZZ,ZZ9.99.
+           10 FILLER              PIC X(6).
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBRPT31'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE DEVELOPER
+                END-EXEC.
+
+                EXEC SQL INCLUDE HARDWARE
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      D.DEVELOPER_ID,
+                      D.HARDWARE_ID,
+                      H.MOUSE_ID,
+                      H.KEYBOARD_ID,
+                      H.CPU_ID,
+                      H.MONITOR_ID,
+                      H.MOUSE_INS_VALUE
+                        + H.KEYBOARD_INS_VALUE
+                        + H.CPU_INS_VALUE
+                        + H.MONITOR_INS_VALUE
+                    FROM DEVELOPER D, HARDWARE H
+                    WHERE D.HARDWARE_ID = H.HARDWARE_ID
+                    ORDER BY D.DEVELOPER_ID
+                END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                PRINT WS-RPT-HEADER.
+
+                PRINT WS-RPT-COLUMNS.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-DEVELOPER-ID,
+                          :WS-HARDWARE-ID,
+                          :WS-MOUSE-ID,
+                          :WS-KEYBOARD-ID,
+                          :WS-CPU-ID,
+                          :WS-MONITOR-ID,
+                          :WS-TOTAL-INS-VALUE
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         MOVE WS-TOTAL-INS-VALUE TO WS-RPT-INS-VALUE
+                         PRINT WS-RPT-DETAIL
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
