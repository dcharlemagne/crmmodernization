@@ -0,0 +1,407 @@
+      *-----------------------------------------------------------------
+      *     COBLVACR - MONTHLY LEAVE ACCRUAL BATCH JOB. FOR EVERY EMPNO
+      *                ON THE EMP TABLE, ACCRUES LAVAILABLE ON THE
+      *                LEAVE TABLE FOR THE PYEARMONTH PASSED IN BY THE
+      *                CALLER, BASED ON WORKINGDAYS TIMES THE ACCRUAL
+      *                RATE, CARRIES FORWARD THE PRIOR PERIOD'S
+      *                LBALANCE, SUBTRACTS WHATEVER LTAKEN IS ALREADY
+      *                ON FILE FOR THE PERIOD, AND POSTS THE RESULTING
+      *                LBALANCE. AN EMPLOYEE WITH NO PRIOR LEAVE ROW
+      *                STARTS FROM A ZERO BALANCE.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBLVACR.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-EMPNO               PIC X(6).
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-ACCRUAL-RATE        PIC S9(3)V9(2) USAGE COMP-3 VALUE 1.50.
+       01  WS-WORKINGDAYS         PIC S9(4) USAGE COMP VALUE ZERO.
+       01  WS-ACCRUED-DAYS        PIC S9(4) USAGE COMP VALUE ZERO.
+       01  WS-PRIOR-LBALANCE      PIC S9(4) USAGE COMP VALUE ZERO.
+       01  WS-LTAKEN              PIC S9(4) USAGE COMP VALUE ZERO.
+       01  WS-LAVAILABLE          PIC S9(4) USAGE COMP VALUE ZERO.
+       01  WS-LBALANCE            PIC S9(4) USAGE COMP VALUE ZERO.
+       01  WS-LYEARMONTH          PIC X(6).
+       01  WS-ROW-EXISTS-SWITCH   PIC X          VALUE SPACES.
+               88  WS-ROW-EXISTS               VALUE 'Y'.
+       01  WS-LEAVE-COUNT         PIC S9(9) USAGE COMP VALUE ZERO.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBLVACR'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE EMP
+                END-EXEC.
+
+                EXEC SQL INCLUDE LEAVE
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      EMPNO
+                    FROM EMP
+                END-EXEC.
+
+      /
+       LINKAGE SECTION.
+       01  PYEARMONTH             PIC X(6).
+       01  WORKINGDAYS            PIC S9(4) USAGE COMP.
+       01  ACCRUALRATE            PIC S9(3)V9(2) USAGE COMP-3.
+
+       PROCEDURE DIVISION USING PYEARMONTH, WORKINGDAYS, ACCRUALRATE.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                MOVE PYEARMONTH  TO WS-LYEARMONTH.
+                MOVE WORKINGDAYS TO WS-WORKINGDAYS.
+
+                IF ACCRUALRATE GREATER THAN ZERO
+                   MOVE ACCRUALRATE TO WS-ACCRUAL-RATE
+                END-IF.
+
+                DISPLAY 'LEAVE ACCRUAL PERIOD    = ' WS-LYEARMONTH.
+                DISPLAY 'LEAVE ACCRUAL WORKINGDAYS = ' WS-WORKINGDAYS.
+                DISPLAY 'LEAVE ACCRUAL RATE       = ' WS-ACCRUAL-RATE.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                DISPLAY 'EMPLOYEES ACCRUED = ' WS-LEAVE-COUNT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-EMPNO
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2400-ACCRUE-LEAVE
+                         THRU    2400-EXIT
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2400-ACCRUE-LEAVE - PULL THE PRIOR PERIOD'S LBALANCE FORWARD,
+      * ACCRUE THIS PERIOD'S ENTITLEMENT FROM WORKINGDAYS, SUBTRACT
+      * WHATEVER LTAKEN IS ALREADY POSTED FOR THIS PERIOD, AND WRITE
+      * THE RESULT BACK TO LEAVE.
+      ******************************************************************
+       2400-ACCRUE-LEAVE.
+
+                MOVE ZERO  TO WS-PRIOR-LBALANCE
+                              WS-LTAKEN.
+                MOVE SPACES TO WS-ROW-EXISTS-SWITCH.
+
+                PERFORM 2410-GET-PRIOR-BALANCE
+                THRU    2410-EXIT.
+
+                PERFORM 2420-GET-CURRENT-ROW
+                THRU    2420-EXIT.
+
+                COMPUTE WS-ACCRUED-DAYS ROUNDED =
+                        WS-WORKINGDAYS * WS-ACCRUAL-RATE.
+
+                COMPUTE WS-LAVAILABLE =
+                        WS-PRIOR-LBALANCE + WS-ACCRUED-DAYS.
+
+                COMPUTE WS-LBALANCE = WS-LAVAILABLE - WS-LTAKEN.
+
+                IF WS-ROW-EXISTS
+                   PERFORM 2500-UPDATE-LEAVE
+                   THRU    2500-EXIT
+                ELSE
+                   PERFORM 2600-INSERT-LEAVE
+                   THRU    2600-EXIT
+                END-IF.
+
+       2400-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2410-GET-PRIOR-BALANCE - MOST RECENT LBALANCE BEFORE THIS
+      * PERIOD BECOMES THE STARTING POINT FOR THIS PERIOD'S ACCRUAL.
+      ******************************************************************
+       2410-GET-PRIOR-BALANCE.
+
+                MOVE ZERO TO WS-PRIOR-LBALANCE.
+
+                EXEC SQL
+                    SELECT LBALANCE
+                      INTO :WS-PRIOR-LBALANCE
+                      FROM LEAVE
+                     WHERE EMPNO = :WS-EMPNO
+                       AND LYEARMONTH = (SELECT MAX(LYEARMONTH)
+                                           FROM LEAVE
+                                          WHERE EMPNO = :WS-EMPNO
+                                            AND LYEARMONTH < :WS-LYEARMONTH)
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE ZERO TO WS-PRIOR-LBALANCE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2410-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2420-GET-CURRENT-ROW - IF THIS PERIOD ALREADY HAS A ROW (LTAKEN
+      * WAS KEYED IN FOR THE MONTH), PICK UP ITS LTAKEN AND UPDATE IT;
+      * OTHERWISE THIS IS THE FIRST TOUCH FOR THE PERIOD AND A NEW ROW
+      * IS INSERTED WITH LTAKEN OF ZERO.
+      ******************************************************************
+       2420-GET-CURRENT-ROW.
+
+                EXEC SQL
+                    SELECT LTAKEN
+                      INTO :WS-LTAKEN
+                      FROM LEAVE
+                     WHERE EMPNO = :WS-EMPNO
+                       AND LYEARMONTH = :WS-LYEARMONTH
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         MOVE 'Y' TO WS-ROW-EXISTS-SWITCH
+                    WHEN +100
+                         MOVE ZERO  TO WS-LTAKEN
+                         MOVE SPACES TO WS-ROW-EXISTS-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2420-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2500-UPDATE-LEAVE
+      ******************************************************************
+       2500-UPDATE-LEAVE.
+
+                EXEC SQL
+                    UPDATE LEAVE
+                       SET LAVAILABLE  = :WS-LAVAILABLE,
+                           WORKINGDAYS = :WS-WORKINGDAYS,
+                           LBALANCE    = :WS-LBALANCE
+                     WHERE EMPNO = :WS-EMPNO
+                       AND LYEARMONTH = :WS-LYEARMONTH
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         ADD 1 TO WS-LEAVE-COUNT
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2500-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2600-INSERT-LEAVE - FIRST LEAVE ROW FOR THIS EMPLOYEE/PERIOD.
+      ******************************************************************
+       2600-INSERT-LEAVE.
+
+                EXEC SQL
+                    INSERT INTO LEAVE
+                         (EMPNO, LYEARMONTH, LAVAILABLE, LTAKEN,
+                          LBALANCE, WORKINGDAYS)
+                    VALUES
+                         (:WS-EMPNO, :WS-LYEARMONTH, :WS-LAVAILABLE,
+                          :WS-LTAKEN, :WS-LBALANCE, :WS-WORKINGDAYS)
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         ADD 1 TO WS-LEAVE-COUNT
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2600-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
