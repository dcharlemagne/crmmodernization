@@ -0,0 +1,286 @@
+      *-----------------------------------------------------------------
+      *     COBRPT36 - THIS PROGRAM COMPARES EACH PACTIVITY ROW'S
+      *                PLANNED ACT_STAFF AGAINST THE SUM OF ACTUAL
+      *                EMPTIME LOGGED FOR THAT PROJ_NO/ACT_NO IN
+      *                EMP_PROJ_ACT, AND PRINTS THE VARIANCE, SO
+      *                PROJECT LEADS CAN SEE OVERRUNS OR
+      *                UNDER-UTILIZATION WITHOUT CROSS-REFERENCING
+      *                BOTH TABLES BY HAND.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBRPT36.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(46).
+           10 WS-TEXT             PIC X(40)
+                VALUE 'TIMESHEET VARIANCE REPORT'.
+           10 FILLER              PIC X(46).
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(6).
+           10 WS-COL1             PIC X(8)   VALUE 'PROJ NO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(6)   VALUE 'ACT NO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(10)  VALUE 'PLANNED'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(10)  VALUE 'ACTUAL'.
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(10)  VALUE 'VARIANCE'.
+           10 FILLER              PIC X(20).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(6).
+           10 WS-RPT-PROJ-NO      PIC X(6).
+           10 FILLER              PIC X(4).
+           10 WS-RPT-ACT-NO       PIC ZZZ9.
+           10 FILLER              PIC X(4).
+           10 WS-RPT-PLANNED      PIC ZZZ.99.
+           10 FILLER              PIC X(4).
+           10 WS-RPT-ACTUAL       PIC ZZZ.99.
+           10 FILLER              PIC X(4).
+           10 WS-RPT-VARIANCE     PIC -ZZZ.99.
+           10 FILLER              PIC X(14).
+
+       01  WS-PROJ-NO             PIC X(6).
+       01  WS-ACT-NO              PIC S9(4) USAGE COMP.
+       01  WS-PLANNED-STAFF       PIC S9(3)V9(2) USAGE COMP-3.
+       01  WS-ACTUAL-TIME         PIC S9(3)V9(2) USAGE COMP-3.
+       01  WS-VARIANCE            PIC S9(3)V9(2) USAGE COMP-3.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBRPT36'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE PACTIVITY
+                END-EXEC.
+
+                EXEC SQL INCLUDE EMPRJACT
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      P.PROJ_NO,
+                      P.ACT_NO,
+                      P.ACT_STAFF,
+                      COALESCE(
+                        (SELECT SUM(E.EMPTIME)
+                           FROM EMP_PROJ_ACT E
+                           WHERE E.PROJ_NO = P.PROJ_NO
+                             AND E.ACT_NO  = P.ACT_NO), 0)
+                    FROM PACTIVITY P
+                    ORDER BY P.PROJ_NO, P.ACT_NO
+                END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                PRINT WS-RPT-HEADER.
+
+                PRINT WS-RPT-COLUMNS.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-PROJ-NO,
+                          :WS-ACT-NO,
+                          :WS-PLANNED-STAFF,
+                          :WS-ACTUAL-TIME
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2250-FORMAT-DETAIL
+                         THRU    2250-EXIT
+                         PRINT WS-RPT-DETAIL
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2250-FORMAT-DETAIL - COMPUTES ACTUAL MINUS PLANNED SO A
+      * POSITIVE VARIANCE IS AN OVERRUN AND A NEGATIVE VARIANCE IS
+      * UNDER-UTILIZATION.
+      ******************************************************************
+       2250-FORMAT-DETAIL.
+
+                COMPUTE WS-VARIANCE = WS-ACTUAL-TIME - WS-PLANNED-STAFF.
+
+                MOVE WS-PROJ-NO        TO WS-RPT-PROJ-NO.
+                MOVE WS-ACT-NO         TO WS-RPT-ACT-NO.
+                MOVE WS-PLANNED-STAFF  TO WS-RPT-PLANNED.
+                MOVE WS-ACTUAL-TIME    TO WS-RPT-ACTUAL.
+                MOVE WS-VARIANCE       TO WS-RPT-VARIANCE.
+
+       2250-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
