@@ -0,0 +1,336 @@
+      *-----------------------------------------------------------------
+      *     COBRPT38 - THIS PROGRAM LAYS OUT EVERY EMP_PROJ_ACT ROW FOR
+      *                A GIVEN EMPNO IN ESTARTDATE ORDER AND FLAGS EACH
+      *                ASSIGNMENT AS OVERLAP, GAP OR OK AGAINST THE
+      *                PRIOR ASSIGNMENT'S END DATE, SO A DOUBLE-BOOKED
+      *                EMPLOYEE - ASSIGNED TO TWO PROJECTS OR ACTIVITIES
+      *                AT THE SAME TIME - SHOWS UP BEFORE IT BECOMES A
+      *                STAFFING FIRE DRILL, THE SAME WAY COBRPT35 FLAGS
+      *                OVERLAPPING ACTIVITIES WITHIN A SINGLE PROJECT.
+      *                A BLANK RPT38-EMPNO MATCHES EVERY EMPLOYEE, THE
+      *                SAME SPACES-IS-WILDCARD CONVENTION USED BY
+      *                COBASV11/COBACTVT/COBASV38, SO THE NIGHTLY RUN
+      *                CAN SCAN THE WHOLE POPULATION INSTEAD OF JUST
+      *                ONE HARDCODED EMPNO. ROWS ARE ORDERED BY EMPNO
+      *                THEN ESTARTDATE SO EACH EMPLOYEE'S ASSIGNMENTS
+      *                ARE COMPARED AGAINST EACH OTHER, NOT AGAINST THE
+      *                PRECEDING EMPLOYEE'S.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBRPT38.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-ENDDATE-IND         PIC S9(4) USAGE COMP.
+       01  WS-PREV-ENDDATE        PIC X(10)      VALUE SPACES.
+       01  WS-PREV-EMPNO          PIC X(6)       VALUE SPACES.
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(46).
+           10 WS-TEXT             PIC X(40)
+                VALUE 'EMPLOYEE DOUBLE-BOOKING REPORT'.
+           10 FILLER              PIC X(46).
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(4).
+           10 WS-COL0             PIC X(6)   VALUE 'EMPNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL1             PIC X(6)   VALUE 'PROJNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(6)   VALUE 'ACT NO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(10)  VALUE 'START'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(10)  VALUE 'END'.
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(10)  VALUE 'TIMELINE'.
+           10 FILLER              PIC X(20).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(4).
+           10 WS-RPT-EMPNO        PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-PROJNO       PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-ACT-NO       PIC ZZZ9.
+           10 FILLER              PIC X(4).
+           10 WS-ACT-STARTDATE    PIC X(10).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-ENDDATE      PIC X(10).
+           10 FILLER              PIC X(2).
+           10 WS-TIMELINE-FLAG    PIC X(10).
+           10 FILLER              PIC X(20).
+
+       01  WS-EMPNO               PIC X(6).
+       01  WS-PROJNO              PIC X(6).
+       01  WS-ACT-NO              PIC S9(4) USAGE COMP.
+       01  WS-ACT-ENDDATE         PIC X(10).
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBRPT38'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE EMPRJACT
+                END-EXEC.
+
+      /
+       LINKAGE SECTION.
+       01  RPT38-EMPNO            PIC X(6).
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      EMPNO,
+                      PROJ_NO,
+                      ACT_NO,
+                      ESTARTDATE,
+                      EENDDATE
+                    FROM EMP_PROJ_ACT
+                    WHERE (:RPT38-EMPNO = SPACES OR
+                           EMPNO = :RPT38-EMPNO)
+                    ORDER BY EMPNO, ESTARTDATE
+                END-EXEC.
+
+      /
+       PROCEDURE DIVISION USING RPT38-EMPNO.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                PRINT WS-RPT-HEADER.
+
+                PRINT WS-RPT-COLUMNS.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-EMPNO,
+                          :WS-PROJNO,
+                          :WS-ACT-NO,
+                          :WS-ACT-STARTDATE,
+                          :WS-ACT-ENDDATE   :WS-ENDDATE-IND
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2250-FORMAT-DETAIL
+                         THRU    2250-EXIT
+                         PRINT WS-RPT-DETAIL
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2250-FORMAT-DETAIL - FLAGS THE CURRENT ASSIGNMENT AS OVERLAP,
+      * GAP OR OK AGAINST THE PRIOR ASSIGNMENT'S END DATE, THEN CARRIES
+      * THIS ASSIGNMENT'S OWN END DATE FORWARD AS THE NEW COMPARISON
+      * POINT. AN OVERLAP AGAINST A DIFFERENT PROJ_NO/ACT_NO THAN THE
+      * PRIOR ROW IS THE DOUBLE-BOOKING CASE THIS REPORT EXISTS TO
+      * CATCH - THE SAME EMPLOYEE CANNOT BE STAFFED TO TWO ASSIGNMENTS
+      * AT ONCE. AN OPEN-ENDED ASSIGNMENT (NULL EENDDATE) IS FLAGGED
+      * ONGOING AND ISN'T USED TO JUDGE THE NEXT ASSIGNMENT, SINCE ITS
+      * TRUE END ISN'T KNOWN YET. A BLANK RPT38-EMPNO PULLS EVERY
+      * EMPLOYEE BACK THROUGH THIS SAME CURSOR IN EMPNO ORDER, SO
+      * WS-PREV-ENDDATE IS RESET AT EVERY EMPNO BOUNDARY - OTHERWISE
+      * THE FIRST ASSIGNMENT OF ONE EMPLOYEE WOULD BE COMPARED AGAINST
+      * THE LAST END DATE OF THE EMPLOYEE BEFORE THEM.
+      ******************************************************************
+       2250-FORMAT-DETAIL.
+
+                IF WS-EMPNO NOT = WS-PREV-EMPNO
+                   MOVE SPACES         TO WS-PREV-ENDDATE
+                   MOVE WS-EMPNO       TO WS-PREV-EMPNO
+                END-IF.
+
+                MOVE WS-EMPNO          TO WS-RPT-EMPNO.
+                MOVE WS-PROJNO         TO WS-RPT-PROJNO.
+                MOVE WS-ACT-NO         TO WS-RPT-ACT-NO.
+
+                IF WS-ENDDATE-IND LESS THAN ZERO
+                   MOVE SPACES         TO WS-RPT-ENDDATE
+                   MOVE 'ONGOING'      TO WS-TIMELINE-FLAG
+                ELSE
+                   MOVE WS-ACT-ENDDATE TO WS-RPT-ENDDATE
+                   IF WS-PREV-ENDDATE NOT = SPACES
+                      IF WS-ACT-STARTDATE < WS-PREV-ENDDATE
+                         MOVE 'OVERLAP' TO WS-TIMELINE-FLAG
+                      ELSE
+                         IF WS-ACT-STARTDATE > WS-PREV-ENDDATE
+                            MOVE 'GAP'  TO WS-TIMELINE-FLAG
+                         ELSE
+                            MOVE 'OK'   TO WS-TIMELINE-FLAG
+                         END-IF
+                      END-IF
+                   ELSE
+                      MOVE 'OK'         TO WS-TIMELINE-FLAG
+                   END-IF
+                   IF WS-ACT-ENDDATE > WS-PREV-ENDDATE
+                      MOVE WS-ACT-ENDDATE  TO WS-PREV-ENDDATE
+                   END-IF
+                END-IF.
+
+       2250-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
