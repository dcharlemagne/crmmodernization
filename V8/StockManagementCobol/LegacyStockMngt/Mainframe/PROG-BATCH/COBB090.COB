@@ -0,0 +1,54 @@
+      *-----------------------------------------------------------------
+      *     COBB090 - NIGHTLY BATCH DRIVER FOR COBPAYRN. READS THE
+      *               PAYROLL YEAR-MONTH OFF SYSIN AND CALLS COBPAYRN
+      *               WITH IT SO STEP090 OF HRNIGHT CAN INVOKE
+      *               COBPAYRN AS AN EXEC PGM STEP.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBB090.
+       AUTHOR.        CAST SOFTWARE.
+       DATE-WRITTEN.  AUG  2026.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       01  WS-PYEARMONTH       PIC X(6).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                ACCEPT WS-PYEARMONTH.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+      *         CALL COBPAYRN WITH THE PARAMETER READ FROM SYSIN
+                CALL "COBPAYRN" USING WS-PYEARMONTH.
+
+       2000-EXIT.
+                EXIT.
