@@ -0,0 +1,314 @@
+      *-----------------------------------------------------------------
+      *     COBRPT32 - SKILLS-BASED STAFFING REPORT. LISTS DEVELOPERS
+      *                BY SKILL_LEVEL ALONGSIDE THEIR CURRENT PACTIVITY
+      *                COMMITMENTS SO A PROJECT LEAD CAN SEE WHO IS
+      *                ACTUALLY FREE BEFORE ASSIGNING SOMEONE. DEVELOPER
+      *                COMMITMENTS ARE FOUND VIA EMP_PROJ_ACT, WHICH IS
+      *                THE ONLY BRIDGE BETWEEN AN EMPNO/DEVELOPER_ID AND
+      *                A PROJ_NO/ACT_NO - DEVELOPERS WITH NO CURRENT
+      *                COMMITMENT STILL PRINT ONE LINE SO THEY SHOW UP
+      *                AS AVAILABLE.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBRPT32.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-ACT-STAFF-IND       PIC S9(4) USAGE COMP.
+       01  WS-STARTDATE-IND       PIC S9(4) USAGE COMP.
+       01  WS-ENDDATE-IND         PIC S9(4) USAGE COMP.
+       01  WS-PROJNO-IND          PIC S9(4) USAGE COMP.
+       01  WS-ACTNO-IND           PIC S9(4) USAGE COMP.
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(46).
+           10 WS-TEXT             PIC X(40)
+                VALUE 'DEVELOPER SKILLS/STAFFING REPORT'.
+           10 FILLER              PIC X(46).
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(6).
+           10 WS-COL1             PIC X(10)  VALUE 'DEVELOPER'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(6)   VALUE 'SKILL'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(6)   VALUE 'EXPER'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(6)   VALUE 'PROJ'.
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(4)   VALUE 'ACT'.
+           10 FILLER              PIC X(2).
+           10 WS-COL6             PIC X(6)   VALUE 'STAFF'.
+           10 FILLER              PIC X(2).
+           10 WS-COL7             PIC X(10)  VALUE 'STARTDATE'.
+           10 FILLER              PIC X(2).
+           10 WS-COL8             PIC X(10)  VALUE 'ENDDATE'.
+           10 FILLER              PIC X(6).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(6).
+           10 WS-DEVELOPER-ID     PIC X(6).
+           10 FILLER              PIC X(6).
+           10 WS-SKILL-LEVEL      PIC Z,ZZ9.
+           10 FILLER              PIC X(4).
+           10 WS-EXPERIENCE       PIC Z,ZZ9.
+           10 FILLER              PIC X(4).
+           10 WS-PROJ-NO          PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-ACT-NO           PIC ZZZ9.
+           10 FILLER              PIC X(2).
+           10 WS-ACT-STAFF        PIC ZZ9.99.
+           10 FILLER              PIC X(2).
+           10 WS-ACT-STARTDATE    PIC X(10).
+           10 FILLER              PIC X(2).
+           10 WS-ACT-ENDDATE      PIC X(10).
+           10 FILLER              PIC X(2).
+
+       01  WS-NONE-TEXT           PIC X(10)  VALUE 'AVAILABLE'.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBRPT32'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE DEVELOPER
+                END-EXEC.
+
+                EXEC SQL INCLUDE EMPRJACT
+                END-EXEC.
+
+                EXEC SQL INCLUDE PACTIVITY
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      D.DEVELOPER_ID,
+                      D.SKILL_LEVEL,
+                      D.EXPERIENCE,
+                      E.PROJ_NO,
+                      E.ACT_NO,
+                      PA.ACT_STAFF,
+                      PA.ACT_STARTDATE,
+                      PA.ACT_ENDDATE
+                    FROM DEVELOPER D
+                    LEFT OUTER JOIN EMP_PROJ_ACT E
+                      ON D.DEVELOPER_ID = E.EMPNO
+                    LEFT OUTER JOIN PACTIVITY PA
+                      ON E.PROJ_NO = PA.PROJ_NO
+                     AND E.ACT_NO  = PA.ACT_NO
+                    ORDER BY D.SKILL_LEVEL DESC, D.DEVELOPER_ID
+                END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                PRINT WS-RPT-HEADER.
+
+                PRINT WS-RPT-COLUMNS.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR - THE OUTER-JOINED COLUMNS COME BACK NULL FOR
+      * A DEVELOPER WITH NO CURRENT COMMITMENT, SIGNALLED BY A NEGATIVE
+      * NULL INDICATOR ON EACH ONE.
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-DEVELOPER-ID,
+                          :WS-SKILL-LEVEL,
+                          :WS-EXPERIENCE,
+                          :WS-PROJ-NO      :WS-PROJNO-IND,
+                          :WS-ACT-NO       :WS-ACTNO-IND,
+                          :WS-ACT-STAFF    :WS-ACT-STAFF-IND,
+                          :WS-ACT-STARTDATE :WS-STARTDATE-IND,
+                          :WS-ACT-ENDDATE   :WS-ENDDATE-IND
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2250-FORMAT-DETAIL
+                         THRU    2250-EXIT
+                         PRINT WS-RPT-DETAIL
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2250-FORMAT-DETAIL - BLANK OUT ANY COLUMN THAT CAME BACK NULL
+      * SO A FREE DEVELOPER SHOWS "AVAILABLE" RATHER THAN GARBAGE.
+      ******************************************************************
+       2250-FORMAT-DETAIL.
+
+                IF WS-PROJNO-IND LESS THAN ZERO
+                   MOVE WS-NONE-TEXT TO WS-PROJ-NO
+                   MOVE ZERO         TO WS-ACT-NO
+                   MOVE ZERO         TO WS-ACT-STAFF
+                   MOVE SPACES       TO WS-ACT-STARTDATE
+                   MOVE SPACES       TO WS-ACT-ENDDATE
+                END-IF.
+
+       2250-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
