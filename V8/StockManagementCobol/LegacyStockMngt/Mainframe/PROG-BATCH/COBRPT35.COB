@@ -0,0 +1,310 @@
+      *-----------------------------------------------------------------
+      *     COBRPT35 - THIS PROGRAM LAYS OUT EVERY PACTIVITY ROW FOR A
+      *                GIVEN PROJ_NO IN ACT_STARTDATE ORDER AND FLAGS
+      *                EACH ACTIVITY AS OVERLAP, GAP OR OK AGAINST THE
+      *                PRIOR ACTIVITY'S END DATE, SO SCHEDULING
+      *                CONFLICTS SHOW UP BEFORE THEY BECOME STAFFING
+      *                FIRE DRILLS.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBRPT35.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-ENDDATE-IND         PIC S9(4) USAGE COMP.
+       01  WS-PREV-ENDDATE        PIC X(10)      VALUE SPACES.
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(46).
+           10 WS-TEXT             PIC X(40)
+                VALUE 'PROJECT ACTIVITY TIMELINE REPORT'.
+           10 FILLER              PIC X(46).
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(6).
+           10 WS-COL1             PIC X(6)   VALUE 'ACT NO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(8)   VALUE 'STAFF'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(10)  VALUE 'START'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(10)  VALUE 'END'.
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(10)  VALUE 'TIMELINE'.
+           10 FILLER              PIC X(20).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(6).
+           10 WS-RPT-ACT-NO       PIC ZZZ9.
+           10 FILLER              PIC X(4).
+           10 WS-RPT-ACT-STAFF    PIC ZZZ.99.
+           10 FILLER              PIC X(3).
+           10 WS-ACT-STARTDATE    PIC X(10).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-ENDDATE      PIC X(10).
+           10 FILLER              PIC X(2).
+           10 WS-TIMELINE-FLAG    PIC X(10).
+           10 FILLER              PIC X(20).
+
+       01  WS-ACT-NO              PIC S9(4) USAGE COMP.
+       01  WS-ACT-STAFF           PIC S9(3)V9(2) USAGE COMP-3.
+       01  WS-ACT-ENDDATE         PIC X(10).
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBRPT35'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE PACTIVITY
+                END-EXEC.
+
+      /
+       LINKAGE SECTION.
+       01  RPT35-PROJ-NO          PIC X(6).
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      ACT_NO,
+                      ACT_STAFF,
+                      ACT_STARTDATE,
+                      ACT_ENDDATE
+                    FROM PACTIVITY
+                    WHERE PROJ_NO = :RPT35-PROJ-NO
+                    ORDER BY ACT_STARTDATE
+                END-EXEC.
+
+      /
+       PROCEDURE DIVISION USING RPT35-PROJ-NO.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                PRINT WS-RPT-HEADER.
+
+                PRINT WS-RPT-COLUMNS.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-ACT-NO,
+                          :WS-ACT-STAFF,
+                          :WS-ACT-STARTDATE,
+                          :WS-ACT-ENDDATE   :WS-ENDDATE-IND
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2250-FORMAT-DETAIL
+                         THRU    2250-EXIT
+                         PRINT WS-RPT-DETAIL
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2250-FORMAT-DETAIL - FLAGS THE CURRENT ACTIVITY AS OVERLAP,
+      * GAP OR OK AGAINST THE PRIOR ACTIVITY'S END DATE, THEN CARRIES
+      * THIS ACTIVITY'S OWN END DATE FORWARD AS THE NEW COMPARISON
+      * POINT - BUT ONLY WHEN IT IS LATER THAN WHAT'S ALREADY THERE.
+      * CURSOR C1 ORDERS ROWS BY ACT_STARTDATE ONLY, SO A LATER-
+      * STARTING ACTIVITY CAN STILL END EARLIER THAN ONE THAT'S
+      * NESTED INSIDE AN EARLIER, STILL-OPEN ACTIVITY'S WINDOW; AN
+      * UNCONDITIONAL MOVE WOULD REGRESS WS-PREV-ENDDATE BACKWARD AND
+      * LET A TRUE OVERLAP SLIP THROUGH AS GAP/OK. AN OPEN-ENDED
+      * ACTIVITY (NULL ACT_ENDDATE) IS FLAGGED ONGOING AND ISN'T USED
+      * TO JUDGE THE NEXT ACTIVITY, SINCE ITS TRUE END ISN'T KNOWN
+      * YET.
+      ******************************************************************
+       2250-FORMAT-DETAIL.
+
+                MOVE WS-ACT-NO         TO WS-RPT-ACT-NO.
+                MOVE WS-ACT-STAFF      TO WS-RPT-ACT-STAFF.
+
+                IF WS-ENDDATE-IND LESS THAN ZERO
+                   MOVE SPACES         TO WS-RPT-ENDDATE
+                   MOVE 'ONGOING'      TO WS-TIMELINE-FLAG
+                ELSE
+                   MOVE WS-ACT-ENDDATE TO WS-RPT-ENDDATE
+                   IF WS-PREV-ENDDATE NOT = SPACES
+                      IF WS-ACT-STARTDATE < WS-PREV-ENDDATE
+                         MOVE 'OVERLAP' TO WS-TIMELINE-FLAG
+                      ELSE
+                         IF WS-ACT-STARTDATE > WS-PREV-ENDDATE
+                            MOVE 'GAP'  TO WS-TIMELINE-FLAG
+                         ELSE
+                            MOVE 'OK'   TO WS-TIMELINE-FLAG
+                         END-IF
+                      END-IF
+                   ELSE
+                      MOVE 'OK'         TO WS-TIMELINE-FLAG
+                   END-IF
+                   IF WS-ACT-ENDDATE > WS-PREV-ENDDATE
+                      MOVE WS-ACT-ENDDATE  TO WS-PREV-ENDDATE
+                   END-IF
+                END-IF.
+
+       2250-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
