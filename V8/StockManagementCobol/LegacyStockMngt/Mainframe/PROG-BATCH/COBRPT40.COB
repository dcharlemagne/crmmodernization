@@ -0,0 +1,359 @@
+      *-----------------------------------------------------------------
+      *     COBRPT40 - COMBINED EMPLOYEE/PROJECT/ACTIVITY DETAIL REPORT
+      *                FOR ONE WORKDEPT. JOINS EMP TO EMP_PROJ_ACT TO
+      *                PROJECT TO PACTIVITY SO EVERY EMPLOYEE IN THE
+      *                DEPARTMENT, THE PROJECTS AND ACTIVITIES THEY ARE
+      *                STAFFED TO AND THE HOURS LOGGED AGAINST EACH COME
+      *                BACK IN ONE RUN INSTEAD OF SEPARATE PULLS AGAINST
+      *                COBEMPRJ, COBACTVT AND EMP_PROJ_ACT STITCHED
+      *                TOGETHER BY HAND.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBRPT40.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-WORKDEPT            PIC X(3).
+
+       01  WS-PROJNO-IND          PIC S9(4) USAGE COMP.
+       01  WS-PROJNAME-IND        PIC S9(4) USAGE COMP.
+       01  WS-ACTNO-IND           PIC S9(4) USAGE COMP.
+       01  WS-ACTSTAFF-IND        PIC S9(4) USAGE COMP.
+       01  WS-EMPTIME-IND         PIC S9(4) USAGE COMP.
+
+       01  WS-EMPNO               PIC X(6).
+       01  WS-FIRSTNME            PIC X(12).
+       01  WS-LASTNAME            PIC X(15).
+       01  WS-PROJNO              PIC X(6).
+       01  WS-PROJNAME            PIC X(24).
+       01  WS-ACT-NO              PIC S9(4) USAGE COMP.
+       01  WS-ACT-STAFF           PIC S9(3)V9(2) USAGE COMP-3.
+       01  WS-EMPTIME             PIC S9(3)V9(2) USAGE COMP-3.
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(24).
+           10 WS-TEXT             PIC X(38)
+                VALUE 'DEPARTMENT EMP/PROJECT/ACTIVITY DETAIL'.
+           10 FILLER              PIC X(6)   VALUE 'DEPT: '.
+           10 WS-HDR-WORKDEPT     PIC X(3).
+           10 FILLER              PIC X(51).
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(4).
+           10 WS-COL1             PIC X(6)   VALUE 'EMPNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(15)  VALUE 'EMPLOYEE NAME'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(6)   VALUE 'PROJNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(24)  VALUE 'PROJECT NAME'.
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(6)   VALUE 'ACT NO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL6             PIC X(9)   VALUE 'PLN STAFF'.
+           10 FILLER              PIC X(2).
+           10 WS-COL7             PIC X(6)   VALUE 'HOURS'.
+           10 FILLER              PIC X(8).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(4).
+           10 WS-RPT-EMPNO        PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-EMPNAME      PIC X(15).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-PROJNO       PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-PROJNAME     PIC X(24).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-ACT-NO       PIC ZZZ9.
+           10 FILLER              PIC X(4).
+           10 WS-RPT-ACT-STAFF    PIC ZZ9.99.
+           10 FILLER              PIC X(4).
+           10 WS-RPT-EMPTIME      PIC ZZ9.99.
+           10 FILLER              PIC X(8).
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBRPT40'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE EMP
+                END-EXEC.
+
+                EXEC SQL INCLUDE PROJECT
+                END-EXEC.
+
+                EXEC SQL INCLUDE PACTIVITY
+                END-EXEC.
+
+                EXEC SQL INCLUDE EMPRJACT
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS - EMP_PROJ_ACT, PROJECT AND
+      * PACTIVITY ARE ALL OUTER-JOINED SO AN EMPLOYEE WITH NO PROJECT
+      * ASSIGNMENTS STILL PRINTS ONE ROW.
+      ******************************************************************
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      E.EMPNO,
+                      E.FIRSTNME,
+                      E.LASTNAME,
+                      P.PROJ_NO,
+                      P.PROJ_NAME,
+                      PA.ACT_NO,
+                      PA.ACT_STAFF,
+                      EPA.EMPTIME
+                    FROM EMP E
+                    LEFT OUTER JOIN EMP_PROJ_ACT EPA
+                      ON EPA.EMPNO = E.EMPNO
+                    LEFT OUTER JOIN PROJECT P
+                      ON P.PROJ_NO = EPA.PROJ_NO
+                    LEFT OUTER JOIN PACTIVITY PA
+                      ON PA.PROJ_NO = EPA.PROJ_NO
+                     AND PA.ACT_NO  = EPA.ACT_NO
+                    WHERE E.WORKDEPT = :WS-WORKDEPT
+                    ORDER BY E.EMPNO, P.PROJ_NO, PA.ACT_NO
+                END-EXEC.
+
+      /
+       LINKAGE SECTION.
+       01  WORKDEPT               PIC X(3).
+
+       PROCEDURE DIVISION USING WORKDEPT.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                MOVE WORKDEPT    TO WS-WORKDEPT.
+                MOVE WORKDEPT    TO WS-HDR-WORKDEPT.
+
+                PRINT WS-RPT-HEADER.
+
+                PRINT WS-RPT-COLUMNS.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-EMPNO,
+                          :WS-FIRSTNME,
+                          :WS-LASTNAME,
+                          :WS-PROJNO     :WS-PROJNO-IND,
+                          :WS-PROJNAME   :WS-PROJNAME-IND,
+                          :WS-ACT-NO     :WS-ACTNO-IND,
+                          :WS-ACT-STAFF  :WS-ACTSTAFF-IND,
+                          :WS-EMPTIME    :WS-EMPTIME-IND
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2250-FORMAT-DETAIL
+                         THRU    2250-EXIT
+                         PRINT WS-RPT-DETAIL
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2250-FORMAT-DETAIL - PROJECT/ACTIVITY/HOURS COLUMNS ARE BLANKED
+      * OUT WHEN THEIR OUTER-JOINED INDICATOR COMES BACK NULL, SO AN
+      * EMPLOYEE WITH NO ASSIGNMENTS PRINTS WITH THOSE FIELDS EMPTY
+      * INSTEAD OF ZEROS.
+      ******************************************************************
+       2250-FORMAT-DETAIL.
+
+                MOVE WS-EMPNO             TO WS-RPT-EMPNO.
+                MOVE WS-LASTNAME          TO WS-RPT-EMPNAME.
+
+                IF WS-PROJNO-IND LESS THAN ZERO
+                   MOVE SPACES            TO WS-RPT-PROJNO
+                ELSE
+                   MOVE WS-PROJNO         TO WS-RPT-PROJNO
+                END-IF.
+
+                IF WS-PROJNAME-IND LESS THAN ZERO
+                   MOVE SPACES            TO WS-RPT-PROJNAME
+                ELSE
+                   MOVE WS-PROJNAME       TO WS-RPT-PROJNAME
+                END-IF.
+
+                IF WS-ACTNO-IND LESS THAN ZERO
+                   MOVE ZEROES            TO WS-RPT-ACT-NO
+                ELSE
+                   MOVE WS-ACT-NO         TO WS-RPT-ACT-NO
+                END-IF.
+
+                IF WS-ACTSTAFF-IND LESS THAN ZERO
+                   MOVE ZEROES            TO WS-RPT-ACT-STAFF
+                ELSE
+                   MOVE WS-ACT-STAFF      TO WS-RPT-ACT-STAFF
+                END-IF.
+
+                IF WS-EMPTIME-IND LESS THAN ZERO
+                   MOVE ZEROES            TO WS-RPT-EMPTIME
+                ELSE
+                   MOVE WS-EMPTIME        TO WS-RPT-EMPTIME
+                END-IF.
+
+       2250-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
