@@ -0,0 +1,66 @@
+      *-----------------------------------------------------------------
+      *     COBB100 - NIGHTLY BATCH DRIVER FOR COBLVACR. READS THE
+      *               PAYROLL YEAR-MONTH, WORKING DAYS, AND ACCRUAL
+      *               RATE OFF SYSIN AND CALLS COBLVACR WITH THEM SO
+      *               STEP100 OF HRNIGHT CAN INVOKE COBLVACR AS AN
+      *               EXEC PGM STEP.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBB100.
+       AUTHOR.        CAST SOFTWARE.
+       DATE-WRITTEN.  AUG  2026.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       01  WS-PYEARMONTH       PIC X(6).
+       01  WS-WORKINGDAYS-ED   PIC 9(4).
+       01  WS-ACCRUALRATE-ED   PIC 9(3)V9(2).
+       01  WS-WORKINGDAYS      PIC S9(4) USAGE COMP.
+       01  WS-ACCRUALRATE      PIC S9(3)V9(2) COMP-3.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                ACCEPT WS-PYEARMONTH.
+                ACCEPT WS-WORKINGDAYS-ED.
+                ACCEPT WS-ACCRUALRATE-ED.
+
+                MOVE WS-WORKINGDAYS-ED TO WS-WORKINGDAYS.
+                MOVE WS-ACCRUALRATE-ED TO WS-ACCRUALRATE.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+      *         CALL COBLVACR WITH THE PARAMETERS READ FROM SYSIN
+                CALL "COBLVACR" USING WS-PYEARMONTH
+                                      WS-WORKINGDAYS
+                                      WS-ACCRUALRATE.
+
+       2000-EXIT.
+                EXIT.
