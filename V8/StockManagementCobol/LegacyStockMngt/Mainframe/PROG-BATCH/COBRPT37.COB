@@ -0,0 +1,334 @@
+      *-----------------------------------------------------------------
+      *     COBRPT37 - THIS PROGRAM PRINTS THE FULL DEPARTMENT TREE
+      *                FROM THE TOP DOWN, USING DEPT'S ADMRDEPT COLUMN
+      *                TO WALK EACH DEPARTMENT BACK TO ITS ROOT AND
+      *                INDENT IT UNDER ITS ADMINISTERING DEPARTMENT, SO
+      *                THE CURRENT ORG CHART CAN BE HANDED TO MANAGEMENT
+      *                WITHOUT BUILDING IT BY HAND IN A SPREADSHEET.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBRPT37.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(46).
+           10 WS-TEXT             PIC X(40)
+                VALUE 'DEPARTMENT ORGANIZATION CHART'.
+           10 FILLER              PIC X(46).
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(6).
+           10 WS-COL1             PIC X(20)  VALUE 'DEPARTMENT'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(36)  VALUE 'DEPTNAME'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(6)   VALUE 'MGRNO'.
+           10 FILLER              PIC X(20).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(6).
+           10 WS-RPT-INDENT       PIC X(20).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-DEPTNAME     PIC X(36).
+           10 FILLER              PIC X(2).
+           10 WS-RPT-MGRNO        PIC X(6).
+           10 FILLER              PIC X(20).
+
+       01  WS-DEPTNO              PIC X(3).
+       01  WS-ADMRDEPT            PIC X(3).
+       01  WS-MGRNO               PIC X(6).
+
+      *-----------------------------------------------------------------
+      * WORKAREAS FOR WALKING THE ADMRDEPT CHAIN BACK TO THE ROOT.
+      * A DEPARTMENT THAT ADMINISTERS ITSELF (DEPTNO = ADMRDEPT) IS THE
+      * TOP OF ITS TREE. THE WALK IS CAPPED AT WS-DEPTH-MAX HOPS AS A
+      * SAFETY VALVE AGAINST A CIRCULAR ADMRDEPT CHAIN IN BAD DATA.
+      *-----------------------------------------------------------------
+       01  WS-CHAIN-DEPT          PIC X(3).
+       01  WS-CHAIN-PARENT        PIC X(3).
+       01  WS-DEPTH               PIC 9(2)   VALUE ZERO.
+       01  WS-DEPTH-MAX           PIC 9(2)   VALUE 10.
+       01  WS-INDENT-SUB          PIC 9(2)   USAGE COMP.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBRPT37'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE DEPT
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+                EXEC SQL DECLARE C1 CURSOR
+                  SELECT
+                      DEPTNO,
+                      DEPTNAME,
+                      MGRNO,
+                      ADMRDEPT
+                    FROM DEPT
+                    ORDER BY ADMRDEPT, DEPTNO
+                END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                PRINT WS-RPT-HEADER.
+
+                PRINT WS-RPT-COLUMNS.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-CURSOR
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-CURSOR
+                THRU    2200-EXIT
+                UNTIL END-OF-C1-SWITCH.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-CURSOR
+      ******************************************************************
+       2100-OPEN-CURSOR.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON OPEN = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-CURSOR
+      ******************************************************************
+       2200-FETCH-CURSOR.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-DEPTNO,
+                          :WS-RPT-DEPTNAME,
+                          :WS-MGRNO,
+                          :WS-ADMRDEPT
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE AFTER FETCH = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         PERFORM 2260-COMPUTE-DEPTH
+                         THRU    2260-EXIT
+                         PERFORM 2250-FORMAT-DETAIL
+                         THRU    2250-EXIT
+                         PRINT WS-RPT-DETAIL
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2260-COMPUTE-DEPTH - WALKS ADMRDEPT BACK TO A DEPARTMENT THAT
+      * ADMINISTERS ITSELF, COUNTING HOPS ALONG THE WAY, SO THE DETAIL
+      * LINE CAN BE INDENTED UNDER ITS PARENT.
+      ******************************************************************
+       2260-COMPUTE-DEPTH.
+
+                MOVE ZERO       TO WS-DEPTH.
+                MOVE WS-DEPTNO  TO WS-CHAIN-DEPT.
+                MOVE WS-ADMRDEPT TO WS-CHAIN-PARENT.
+
+                PERFORM 2265-WALK-ONE-HOP
+                THRU    2265-EXIT
+                UNTIL WS-CHAIN-DEPT = WS-CHAIN-PARENT
+                   OR WS-DEPTH > WS-DEPTH-MAX.
+
+       2260-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2265-WALK-ONE-HOP - MOVES ONE LEVEL UP THE ADMRDEPT CHAIN AND
+      * LOOKS UP THAT LEVEL'S OWN ADMINISTERING DEPARTMENT.
+      ******************************************************************
+       2265-WALK-ONE-HOP.
+
+                ADD 1 TO WS-DEPTH.
+                MOVE WS-CHAIN-PARENT TO WS-CHAIN-DEPT.
+
+                EXEC SQL
+                    SELECT ADMRDEPT
+                      INTO :WS-CHAIN-PARENT
+                      FROM DEPT
+                      WHERE DEPTNO = :WS-CHAIN-DEPT
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE WS-CHAIN-DEPT TO WS-CHAIN-PARENT
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2265-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2250-FORMAT-DETAIL - INDENTS THE DEPARTMENT NUMBER TWO SPACES
+      * PER LEVEL OF DEPTH BELOW THE ROOT.
+      ******************************************************************
+       2250-FORMAT-DETAIL.
+
+                MOVE SPACES  TO WS-RPT-INDENT.
+                MOVE ZERO    TO WS-INDENT-SUB.
+                COMPUTE WS-INDENT-SUB = (WS-DEPTH * 2) + 1.
+
+                IF WS-INDENT-SUB > 18
+                   MOVE 18 TO WS-INDENT-SUB
+                END-IF.
+
+                MOVE WS-DEPTNO TO WS-RPT-INDENT (WS-INDENT-SUB:3).
+                MOVE WS-MGRNO  TO WS-RPT-MGRNO.
+
+       2250-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-CURSOR
+      ******************************************************************
+       2300-CLOSE-CURSOR.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+                DISPLAY 'WS-SQLCODE ON CLOSE = ' WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
