@@ -0,0 +1,54 @@
+      *-----------------------------------------------------------------
+      *     COBB160 - NIGHTLY BATCH DRIVER FOR COBRPT40. READS THE
+      *               WORK DEPARTMENT OFF SYSIN AND CALLS COBRPT40
+      *               WITH IT SO HRNIGHT CAN INVOKE COBRPT40 AS AN
+      *               EXEC PGM STEP.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBB160.
+       AUTHOR.        CAST SOFTWARE.
+       DATE-WRITTEN.  AUG  2026.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       01  WS-WORKDEPT         PIC X(3).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                ACCEPT WS-WORKDEPT.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+      *         CALL COBRPT40 WITH THE PARAMETER READ FROM SYSIN
+                CALL "COBRPT40" USING WS-WORKDEPT.
+
+       2000-EXIT.
+                EXIT.
