@@ -0,0 +1,54 @@
+      *-----------------------------------------------------------------
+      *     COBB130 - NIGHTLY BATCH DRIVER FOR COBRPT33. READS THE
+      *               SUBSIDIARY ID OFF SYSIN AND CALLS COBRPT33 WITH
+      *               IT SO HRNIGHT CAN INVOKE COBRPT33 AS AN EXEC PGM
+      *               STEP.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBB130.
+       AUTHOR.        CAST SOFTWARE.
+       DATE-WRITTEN.  AUG  2026.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       01  WS-SUBID            PIC X(4).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                ACCEPT WS-SUBID.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+      *         CALL COBRPT33 WITH THE PARAMETER READ FROM SYSIN
+                CALL "COBRPT33" USING WS-SUBID.
+
+       2000-EXIT.
+                EXIT.
