@@ -0,0 +1,54 @@
+      *-----------------------------------------------------------------
+      *     COBB140 - NIGHTLY BATCH DRIVER FOR COBRPT35. READS THE
+      *               PROJECT NUMBER OFF SYSIN AND CALLS COBRPT35 WITH
+      *               IT SO HRNIGHT CAN INVOKE COBRPT35 AS AN EXEC PGM
+      *               STEP.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBB140.
+       AUTHOR.        CAST SOFTWARE.
+       DATE-WRITTEN.  AUG  2026.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       01  WS-RPT35-PROJ-NO    PIC X(6).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+                ACCEPT WS-RPT35-PROJ-NO.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT.
+
+                STOP RUN.
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+      *         CALL COBRPT35 WITH THE PARAMETER READ FROM SYSIN
+                CALL "COBRPT35" USING WS-RPT35-PROJ-NO.
+
+       2000-EXIT.
+                EXIT.
