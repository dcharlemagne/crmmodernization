@@ -35,7 +35,7 @@
           05 EMPDATA-HIREDDATE.
              10 EMPDATA-HIREDDATE-YR    PIC X(04).
              10 FILLER			PIC X(01).
-             10 EMPDATA-HIREDDATE-MO	PIC X(02).
+             10 EMPDATA-HIREDDATE-MO	PIC 99.
              10 FILLER			PIC X(01).
              10 EMPDATA-HIREDDATE-DD	PIC X(02).
           05 EMPDATA-OTHDETAILS		PIC X(63).
@@ -51,19 +51,37 @@
              03 FILLER         PIC X(18) VALUE "NOVEMBER DECEMBER".
           02 FILLERH REDEFINES TABLEVALUES.
              03 MONTH OCCURS 12 TIMES PIC X(9).
-       
-       01 MONTHCOUNT OCCURS 12 TIMES PIC 999 VALUE ZEROS.
-       
+
+       01 ENDOFEMPFILE-SWITCH  PIC X VALUE 'N'.
+          88 ENDOFEMPFILE            VALUE 'Y'.
+
+      * YEAR-AND-MONTH HIRE COUNTS - ONE TABLE ENTRY PER DISTINCT
+      * HIRE YEAR FOUND ON THE FILE, EACH CARRYING ITS OWN 12
+      * MONTH BUCKETS, SO MULTI-YEAR TRENDS DON'T COLLAPSE INTO A
+      * SINGLE 12-MONTH TOTAL.
+       01 YEARTABLE.
+          02 YEARENTRY OCCURS 50 TIMES INDEXED BY YEARIDX.
+             03 YEARVALUE      PIC X(4) VALUE SPACES.
+             03 YEARMONTHCOUNT OCCURS 12 TIMES PIC 999 VALUE ZEROS.
+       01 YEARCOUNT             PIC 99 VALUE ZERO.
+       01 YEARFOUND-SWITCH      PIC X VALUE 'N'.
+          88 YEARFOUND               VALUE 'Y'.
+       01 WS-MATCHED-IDX        PIC 99 VALUE ZERO.
+
        01 MONTHIDX             PIC 999.
-       
+
        01 HEADINGLINE          PIC X(19) VALUE " MONTH    EMPCOUNT".
-       
+
+       01 YEARHEADINGLINE.
+          02 FILLER            PIC X(6) VALUE "YEAR  ".
+          02 YH-YEAR           PIC X(4).
+
        01 DISPLAYLINE.
           02 PRNMONTH          PIC X(9).
           02 FILLER            PIC X(4) VALUE SPACES.
           02 PRNEMPCOUNT       PIC ZZ9.
-        
-       
+
+
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.                                                
       *-----------------------------------------------------------------
@@ -78,18 +96,45 @@
              AT END SET ENDOFEMPFILE TO TRUE
           END-READ
           PERFORM UNTIL ENDOFEMPFILE
-             ADD 1 TO MONTHCOUNT(EMPDATA-HIREDDATE-MO)
+             PERFORM 150-FIND-OR-ADD-YEAR
+             ADD 1 TO YEARMONTHCOUNT(YEARIDX EMPDATA-HIREDDATE-MO)
              READ EMPDATA
                 AT END SET ENDOFEMPFILE TO TRUE
              END-READ
           END-PERFORM
-       
-          DISPLAY HEADINGLINE
-          PERFORM VARYING MONTHIDX FROM 1 BY 1 UNTIL MONTHIDX > 12
-             MOVE MONTH(MONTHIDX) TO PRNMONTH
-             MOVE MONTHCOUNT(MONTHIDX) TO PRNEMPCOUNT
-             DISPLAY DISPLAYLINE
+
+          PERFORM VARYING YEARIDX FROM 1 BY 1 UNTIL YEARIDX > YEARCOUNT
+             MOVE YEARVALUE(YEARIDX) TO YH-YEAR
+             DISPLAY YEARHEADINGLINE
+             DISPLAY HEADINGLINE
+             PERFORM VARYING MONTHIDX FROM 1 BY 1 UNTIL MONTHIDX > 12
+                MOVE MONTH(MONTHIDX) TO PRNMONTH
+                MOVE YEARMONTHCOUNT(YEARIDX MONTHIDX) TO PRNEMPCOUNT
+                DISPLAY DISPLAYLINE
+             END-PERFORM
           END-PERFORM.
-       
+
           CLOSE EMPDATA
-   	  STOP RUN.
\ No newline at end of file
+   	  STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 150-FIND-OR-ADD-YEAR - LOCATE EMPDATA-HIREDDATE-YR IN
+      * YEARTABLE, ADDING A NEW ENTRY THE FIRST TIME A YEAR IS SEEN.
+      * LEAVES YEARIDX POINTING AT THE MATCHING (OR NEW) ENTRY.
+      *-----------------------------------------------------------------
+       150-FIND-OR-ADD-YEAR.
+          MOVE 'N' TO YEARFOUND-SWITCH
+          PERFORM VARYING YEARIDX FROM 1 BY 1
+                  UNTIL YEARIDX > YEARCOUNT OR YEARFOUND
+             IF EMPDATA-HIREDDATE-YR = YEARVALUE(YEARIDX)
+                SET YEARFOUND TO TRUE
+                SET WS-MATCHED-IDX TO YEARIDX
+             END-IF
+          END-PERFORM
+          IF YEARFOUND
+             SET YEARIDX TO WS-MATCHED-IDX
+          ELSE
+             ADD 1 TO YEARCOUNT
+             SET YEARIDX TO YEARCOUNT
+             MOVE EMPDATA-HIREDDATE-YR TO YEARVALUE(YEARIDX)
+          END-IF.
\ No newline at end of file
