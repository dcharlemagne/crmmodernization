@@ -0,0 +1,266 @@
+//HRNIGHT  JOB (ACCTNO),'HR NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* HRNIGHT - NIGHTLY BATCH WINDOW FOR THE HR APPLICATION.
+//*
+//* CHAINS THE IMS EXTRACT, THE IMS-TO-DB2 BRIDGE, THE NIGHTLY
+//* DB2 MERGE STEPS, AND THE STANDARD BATCH REPORTS IN THE ORDER
+//* THEY DEPEND ON ONE ANOTHER. EACH STEP CHECKS THE CONDITION
+//* CODE OF THE STEPS IT DEPENDS ON SO A FAILURE PARTWAY THROUGH
+//* STOPS THE STEPS DOWNSTREAM OF IT WITHOUT ABENDING THE STEPS
+//* THAT DON'T DEPEND ON IT.
+//*
+//* RESTART - TO RESTART AFTER A FAILURE INSTEAD OF RERUNNING THE
+//* WHOLE NIGHT, RESUBMIT THIS JOB WITH RESTART=stepname ON THE JOB
+//* CARD (E.G. RESTART=STEP040) TO PICK BACK UP AT THE FAILED STEP.
+//* STEP010 AND STEP020 MUST NOT BE RESTARTED PAST WITHOUT RERUNNING
+//* THEM, SINCE STEP030 (COBIMSX1) DEPENDS ON THE IMS EXTRACT THEY
+//* PRODUCE HAVING ACTUALLY COMPLETED THIS RUN.
+//*-----------------------------------------------------------------
+//*
+//*-----------------------------------------------------------------
+//* STEP010 - COBB010 READS THE EMPLOYEE/DEPARTMENT/HIRE-DATE WINDOW
+//* OFF SYSIN AND CALLS COBASV20, WHICH PASSES THE STARTING EMPLOYEE
+//* NUMBER TO COBASV11, WHICH PRINTS THE LONG-SERVICE-EMPLOYEE REPORT
+//* TO BONUSRPT. THIS IS THE FIRST STEP OF THE NIGHT AND HAS NOTHING
+//* TO CHECK A CONDITION CODE AGAINST.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=COBB010
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+EMP0001
+EMP9999
+
+1900-01-01
+2026-12-31
+/*
+//BONUSRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//CEEDUMP  DD   SYSOUT=*
+//*-----------------------------------------------------------------
+//* STEP020 - COBIMSB1, RUN AS AN IMS BATCH (DBB) STEP AGAINST THE
+//* HISAM COMPANY DATABASE, WALKS EVERY DEPARTMENT SEGMENT IN
+//* DBDCOMP1. THIS IS THE JOBIMSB# STEP REFERENCED IN COBIMSB1'S OWN
+//* PROGRAM COMMENTS.
+//*-----------------------------------------------------------------
+//STEP020  EXEC PGM=DFSRRC00,
+//             PARM='BMP,COBIMSB1,COMPPSB1'
+//         COND=(4,GT,STEP010)
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//         DD   DSN=IMS.RESLIB,DISP=SHR
+//IMS      DD   DSN=IMS.PSBLIB,DISP=SHR
+//DBDCMP1  DD   DSN=HRDB.IMS.DBDCOMP1,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*-----------------------------------------------------------------
+//* STEP030 - COBIMSX1 BRIDGES THE DEPARTMENT SEGMENTS STEP020 JUST
+//* WALKED, PLUS THE JOBDET SEGMENTS ALREADY POSTED TO DBDJOBDT
+//* DURING THE ONLINE DAY, INTO THE DB2 STAGING TABLES SO THE
+//* REPORT STEPS LATER IN THIS JOB CAN SEE THEM. SKIPPED IF THE IMS
+//* EXTRACT DID NOT COMPLETE CLEANLY.
+//*-----------------------------------------------------------------
+//STEP030  EXEC PGM=DFSRRC00,
+//             PARM='BMP,COBIMSX1,IMSXPSB1'
+//         COND=((4,GT,STEP010),(4,GT,STEP020))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//         DD   DSN=IMS.RESLIB,DISP=SHR
+//IMS      DD   DSN=IMS.PSBLIB,DISP=SHR
+//DBDCMP1  DD   DSN=HRDB.IMS.DBDCOMP1,DISP=SHR
+//DBDJOBDT DD   DSN=HRDB.IMS.DBDJOBDT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*-----------------------------------------------------------------
+//* STEP040 - COBB040 READS ONE EMPNO/OLD-SALARY/NEW-SALARY CHANGE
+//* OFF SYSIN AND CALLS COBSPATS, WHICH WRITES THE SALARY_AUDIT
+//* TRAIL ROW FOR IT. COBSPATS ITSELF IS NORMALLY DRIVEN BY THE
+//* SALARY-CHANGE TRIGGER DURING THE ONLINE DAY - THIS STEP EXISTS
+//* SO OPERATIONS CAN BACKFILL A CHANGE THE TRIGGER MISSED. THIS
+//* MUST RUN BEFORE STEP050'S ACTIVITY MERGE SINCE COBACTVT'S
+//* NIGHTLY RECONCILIATION ASSUMES THE DAY'S SALARY CHANGES ARE
+//* ALREADY POSTED.
+//*-----------------------------------------------------------------
+//STEP040  EXEC PGM=COBB040,
+//             COND=(4,GT,STEP010)
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+000000
+000000000
+000000000
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*-----------------------------------------------------------------
+//* STEP050 - COBACTVT RECONCILES ACTIVITY DESCRIPTIONS AGAINST
+//* PACTIVITY FOR THE DAY'S POSTINGS. SYSIN SUPPLIES THE PROJECT
+//* NUMBER TO RECONCILE AND THE REPORT MODE (D=DETAIL, S=SUMMARY)
+//* THAT COBACTVT ACCEPTS.
+//*-----------------------------------------------------------------
+//STEP050  EXEC PGM=COBACTVT,
+//             COND=(4,GT,STEP040)
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+
+S
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*-----------------------------------------------------------------
+//* STEP060 THROUGH STEP110 - THE STANDARD BATCH REPORTS. EACH IS
+//* INDEPENDENT OF THE OTHERS SO A SINGLE REPORT FAILING DOESN'T
+//* STOP THE REST, BUT ALL OF THEM DEPEND ON THE NIGHTLY MERGE
+//* STEPS ABOVE HAVING COMPLETED.
+//*-----------------------------------------------------------------
+//STEP060  EXEC PGM=COBRPT06,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//RPT06OUT DD   SYSOUT=*
+//* STEP070 - COBB070 READS THE PROJECT NUMBER AND ADD/UPDATE FLAG
+//* OFF SYSIN AND CALLS COBPRJDP, WHICH IS NORMALLY CALLED BY A
+//* CICS TRANSACTION DURING THE ONLINE DAY.
+//STEP070  EXEC PGM=COBB070,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+000000
+N
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//* STEP080 - COBB080 READS THE EMPLOYEE FIRST/LAST NAME TO SEARCH
+//* FOR OFF SYSIN AND CALLS COBASV38.
+//STEP080  EXEC PGM=COBB080,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+
+
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//ASV38OUT DD   SYSOUT=*
+//* STEP090 - COBB090 READS THE PAYROLL YEAR-MONTH, WORKING DAYS,
+//* AND ACCRUAL RATE OFF SYSIN AND CALLS COBLVACR. THIS MUST RUN
+//* BEFORE PAYROLL BELOW, SINCE PAYROLL'S LOSS-OF-PAY CALCULATION
+//* READS THE CURRENT PERIOD'S LEAVE.LBALANCE ROW THAT THIS STEP IS
+//* WHAT ACTUALLY INSERTS/UPDATES.
+//STEP090  EXEC PGM=COBB100,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+202608
+0021
+00005
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//* STEP100 - COBB090 READS THE PAYROLL YEAR-MONTH OFF SYSIN AND
+//* CALLS COBPAYRN. RUNS AFTER STEP090 SO THE CURRENT PERIOD'S
+//* LEAVE ACCRUAL IS ALREADY POSTED BEFORE LOSS-OF-PAY IS COMPUTED.
+//STEP100  EXEC PGM=COBB090,
+//             COND=((4,GT,STEP040),(4,GT,STEP050),(4,GT,STEP090))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+202608
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//STEP110  EXEC PGM=COBRPT37,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*-----------------------------------------------------------------
+//* STEP120 THROUGH STEP210 - THE NEWER BATCH REPORTS. LIKE STEP060
+//* THROUGH STEP110 ABOVE, EACH IS INDEPENDENT OF THE OTHERS SO A
+//* SINGLE REPORT FAILING DOESN'T STOP THE REST, BUT ALL OF THEM
+//* DEPEND ON THE NIGHTLY MERGE STEPS ABOVE HAVING COMPLETED.
+//* COBRPT31, COBRPT32, COBRPT34, COBRPT36 AND COBRPT39 TAKE NO
+//* PARAMETERS AND ARE INVOKED DIRECTLY. COBRPT30, COBRPT33,
+//* COBRPT35, COBRPT38 AND COBRPT40 EACH NEED ONE SELECTION
+//* PARAMETER THAT THEY NORMALLY GET FROM A CALLER'S LINKAGE SECTION,
+//* SO EACH IS DRIVEN BY A SMALL COBBxxx PROGRAM - COBB120 THROUGH
+//* COBB160 - THAT READS THE PARAMETER OFF SYSIN AND CALLS THE REPORT
+//* PROGRAM WITH IT, THE SAME WAY COBB070/COBB080/COBB100 DRIVE
+//* COBPRJDP/COBASV38/COBLVACR ABOVE.
+//*-----------------------------------------------------------------
+//STEP120  EXEC PGM=COBRPT31,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//STEP130  EXEC PGM=COBRPT32,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//STEP140  EXEC PGM=COBRPT34,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//STEP150  EXEC PGM=COBRPT36,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//STEP160  EXEC PGM=COBRPT39,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//* STEP170 - COBB120 READS THE BONUS THRESHOLD OFF SYSIN AND CALLS
+//* COBRPT30.
+//STEP170  EXEC PGM=COBB120,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+000050000
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//* STEP180 - COBB130 READS THE SUBSIDIARY ID OFF SYSIN AND CALLS
+//* COBRPT33.
+//STEP180  EXEC PGM=COBB130,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+0001
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//* STEP190 - COBB140 READS THE PROJECT NUMBER OFF SYSIN AND CALLS
+//* COBRPT35.
+//STEP190  EXEC PGM=COBB140,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+MA2100
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//* STEP200 - COBB150 READS THE EMPLOYEE NUMBER OFF SYSIN AND CALLS
+//* COBRPT38. A BLANK CARD MATCHES EVERY EMPLOYEE, THE SAME
+//* SPACES-IS-WILDCARD CONVENTION USED BY STEP050/STEP080 ABOVE, SO
+//* THE NIGHTLY RUN SCANS THE WHOLE POPULATION FOR DOUBLE-BOOKINGS
+//* INSTEAD OF JUST ONE HARDCODED EMPNO.
+//STEP200  EXEC PGM=COBB150,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//* STEP210 - COBB160 READS THE WORK DEPARTMENT OFF SYSIN AND CALLS
+//* COBRPT40.
+//STEP210  EXEC PGM=COBB160,
+//             COND=((4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//SYSIN    DD   *
+A00
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
