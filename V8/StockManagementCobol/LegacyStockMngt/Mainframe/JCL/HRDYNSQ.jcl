@@ -0,0 +1,41 @@
+//HRDYNSQ  JOB (ACCTNO),'DYNAMIC SQL EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* HRDYNSQ - RUNS COBDYNSQ'S AD HOC EXTRACT AGAINST WHATEVER
+//* SQL STATEMENT AND WHERE CLAUSE OPERATIONS SUPPLIES ON PARMIN,
+//* CATALOGING THE OUTPUT AS THE NEXT GENERATION OF THE
+//* HRDB.DYNSQ.EXTRACT GDG.
+//*
+//* THE GDG BASE ITSELF IS DEFINED ONCE, BEFORE THIS JOB IS EVER RUN
+//* THE FIRST TIME, WITH:
+//*     DEFINE GDG (NAME(HRDB.DYNSQ.EXTRACT) LIMIT(14) SCRATCH -
+//*                 NOEMPTY)
+//* LIMIT(14) SCRATCH KEEPS THE LAST 14 GENERATIONS AND HAS THE
+//* CATALOG ITSELF UNCATALOG-AND-SCRATCH THE OLDEST GENERATION
+//* AUTOMATICALLY EVERY TIME A 15TH IS CATALOGED, SO NOBODY HAS TO
+//* REMEMBER TO CLEAN THE GDG UP BY HAND. STEP020 BELOW RE-ASSERTS
+//* THAT LIMIT/SCRATCH SETTING ON EVERY RUN SO A ONE-OFF MANUAL
+//* ALTER CAN'T QUIETLY DISABLE THE HOUSEKEEPING.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=COBDYNSQ
+//STEPLIB  DD   DSN=HRDB.LOAD.LIBRARY,DISP=SHR
+//PARMIN   DD   DSN=HRDB.DYNSQ.CONTROL.CARD,DISP=SHR
+//GDGFIL   DD   DSN=HRDB.DYNSQ.EXTRACT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTDD  DD   DSN=HRDB.DYNSQ.CHECKPOINT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*-----------------------------------------------------------------
+//* STEP020 - RE-ASSERT THE RETENTION LIMIT ON THE GDG BASE. ALTER
+//* IS SAFE TO REPEAT EVERY RUN - IT JUST RESETS LIMIT/SCRATCH TO
+//* THE SAME VALUES IF THEY'RE ALREADY CORRECT.
+//*-----------------------------------------------------------------
+//STEP020  EXEC PGM=IDCAMS,COND=(4,GT,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  ALTER HRDB.DYNSQ.EXTRACT -
+        LIMIT(14) -
+        SCRATCH
+/*
