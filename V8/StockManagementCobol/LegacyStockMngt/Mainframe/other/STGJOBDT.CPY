@@ -0,0 +1,36 @@
+      ******************************************************************
+      * DCLGEN TABLE(HR_DB.STG_IMS_JOBDET)                             *
+      *        LIBRARY(HR_DB.TEST.SOURCE(STGJOBDT))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE HR_DB.STG_IMS_JOBDET TABLE
+           ( JOBID          CHAR(20)       NOT NULL,
+             SUBSIDIARY     CHAR(20)       NOT NULL,
+             DEPTNO         CHAR(3)        NOT NULL,
+             RUNDATE        CHAR(10)       NOT NULL,
+             RUNTIME        CHAR(5)        NOT NULL,
+             EXTRACT_TS     TIMESTAMP      NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE HR_DB.STG_IMS_JOBDET                *
+      ******************************************************************
+       01  DCLSTGJOBDT.
+           10 JOBID                 PIC X(20).
+           10 SUBSIDIARY            PIC X(20).
+           10 DEPTNO                PIC X(3).
+           10 RUNDATE               PIC X(10).
+           10 RUNTIME               PIC X(5).
+           10 EXTRACT-TS            PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6        *
+      ******************************************************************
+      ******************************************************************
+      * STG_IMS_JOBDET HOLDS A NIGHTLY DB2 COPY OF EVERY JOBDET SEGMENT *
+      * WALKED OUT OF THE DBDJOBDT DATABASE, SO JOB-RUN HISTORY CAN BE  *
+      * JOINED INTO NORMAL DB2-BASED REPORTING ALONGSIDE EMP/DEPT/      *
+      * PROJECT INSTEAD OF ONLY BEING VISIBLE TO PROGRAMS THAT CAN WALK *
+      * THE IMS DATABASE DIRECTLY.                                     *
+      ******************************************************************
