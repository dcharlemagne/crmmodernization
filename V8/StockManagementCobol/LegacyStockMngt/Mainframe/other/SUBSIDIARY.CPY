@@ -7,9 +7,10 @@
       * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
       ******************************************************************
            EXEC SQL DECLARE HR_DB.SUBSIDIARY TABLE
-           ( SUBID        CHAR(4)  NOT NULL, 
-             SUBNAME 	  CHAR(10) NOT NULL, 
-             SUBPASSWORD  CHAR(16) NOT NULL
+           ( SUBID        CHAR(4)  NOT NULL,
+             SUBNAME 	  CHAR(10) NOT NULL,
+             SUBPASSWORD  CHAR(32) NOT NULL,
+             SUBSALT      CHAR(8)  NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE HR_DB.SUBSIDIARY                   *
@@ -17,7 +18,15 @@
        01  DCLSUBSIDIARY.
            10 SUBID                PIC X(4).
            10 SUBNAME              PIC X(10).
-           10 SUBPASSWORD          PIC X(16).
+           10 SUBPASSWORD          PIC X(32).
+           10 SUBSALT              PIC X(8).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
+      ******************************************************************
+      * SUBPASSWORD HOLDS A SALTED ONE-WAY HASH, NOT THE CLEAR-TEXT
+      * PASSWORD - SUBSALT IS THE PER-ROW SALT MIXED INTO THAT HASH.
+      * COBSUBMN IS THE ONLY PROGRAM THAT SHOULD EVER WRITE OR COMPARE
+      * THESE COLUMNS, AND IT ALWAYS RUNS THE VALUE THROUGH COBHASHP
+      * FIRST. NO PROGRAM SHOULD MOVE A CLEAR-TEXT VALUE HERE DIRECTLY.
       ******************************************************************
