@@ -0,0 +1,384 @@
+      *-----------------------------------------------------------------
+      *    COBSUBMN - SAMPLE COBOL PROGRAM TO DEMONSTRATE CICS CALLS
+      *
+      *    FUNCTIONALITY - MAINTAINS SUBSIDIARY DATA. ADD-SUB-FLAG = 'Y'
+      *                    READS A SUBSIDIARY ROW BACK TO THE CICS
+      *                    CALLING PROGRAM (NEVER RETURNING THE STORED
+      *                    PASSWORD HASH TO THE SCREEN), ADD-SUB-FLAG
+      *                    = 'V' VALIDATES A SUBID/PASSWORD PAIR
+      *                    WITHOUT EVER COMPARING IN THE CLEAR, AND
+      *                    ANY OTHER VALUE ADDS OR UPDATES A SUBSIDIARY
+      *                    ROW. SUBPASSWORDI IS ALWAYS RUN THROUGH
+      *                    COBHASHP BEFORE IT TOUCHES THE DATABASE, SO
+      *                    SUBPASSWORD IS NEVER STORED OR COMPARED IN
+      *                    PLAIN TEXT.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF HR_DB APPLICATION----------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBSUBMN.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUG  2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+      *-----------------------------------------------------------------
+      * WORKING STORAGE SECTION
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       01 PSUBID               PIC X(4).
+       01 PSUBNAME              PIC X(10).
+       01 PSQLCODE              PIC S9(9) COMP.
+       01 PSQLSTATE             PIC X(5).
+       01 PSQLERRMC.
+           49  PSQLERRMC-LEN    PIC S9(4) COMP.
+           49  PSQLERRMC-TEXT   PIC X(250).
+
+      *-----------------------------------------------------------------
+      * WORKAREAS
+      *-----------------------------------------------------------------
+       01  WS-PARMAREA.
+               02  WS-SUBID                PIC X(04).
+       01  WS-HASHED-PASSWORD       PIC X(32).
+       01  WS-STORED-PASSWORD       PIC X(32).
+       01  WS-SALT                  PIC X(8).
+       01  WS-STORED-SALT           PIC X(8).
+       01  WS-NEW-SALT-FLAG         PIC X(1).
+           88  WS-GENERATE-NEW-SALT      VALUE 'Y'.
+       01  WS-REJECT-ADD-FLAG       PIC X(1).
+           88  WS-REJECT-ADD             VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * VARIABLES FOR ERROR-HANDLING
+      *-----------------------------------------------------------------
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBSUBMN'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80)  OCCURS 12 TIMES
+                                          INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      *-----------------------------------------------------------------
+      * SQLCA AND DCLGENS FOR TABLES
+      *-----------------------------------------------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE SUBSIDIARY
+           END-EXEC.
+
+      /
+       LINKAGE SECTION.
+
+       01  SUBIDI            PIC X(4).
+       01  SUBNAMEO          PIC X(10).
+       01  SUBPASSWORDI      PIC X(16).
+       01  ADD-SUB-FLAG      PIC X(1).
+       01  VALID-SUB-FLAG    PIC X(1).
+
+           EJECT
+
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING SUBIDI, SUBNAMEO, SUBPASSWORDI,
+                                ADD-SUB-FLAG, VALID-SUB-FLAG.
+
+            MOVE SPACES TO VALID-SUB-FLAG.
+
+            EVALUATE ADD-SUB-FLAG
+                WHEN "Y"
+                     PERFORM 4000-READ-SUBSIDIARY-DETAILS THRU
+                             4000-EXIT
+                WHEN "V"
+                     PERFORM 7000-VALIDATE-SUBSIDIARY-PASSWORD THRU
+                             7000-EXIT
+                WHEN OTHER
+                     PERFORM 5000-UPDATE-SUBSIDIARY-DETAILS THRU
+                             5000-EXIT
+            END-EVALUATE.
+
+            GOBACK.
+
+      *-----------------------------------------------------------------
+      * READ SUBSIDIARY RECORD BY MAKING A CALL TO DB2 TABLE. THE
+      * PASSWORD HASH ITSELF NEVER GOES BACK TO THE SCREEN.
+      *-----------------------------------------------------------------
+       4000-READ-SUBSIDIARY-DETAILS.
+
+                MOVE SPACES       TO ADD-SUB-FLAG.
+                MOVE SUBIDI       TO PSUBID.
+                MOVE PSUBID       TO WS-SUBID.
+
+                DISPLAY 'WS-SUBID = ' WS-SUBID.
+
+                EXEC SQL
+                  SELECT
+                      SUBID
+                    , SUBNAME
+                  INTO
+                      :SUBID
+                    , :SUBNAME
+                  FROM SUBSIDIARY
+                  WHERE SUBID  = :WS-SUBID
+                END-EXEC.
+
+                DISPLAY '++ SQLCODE AFTER SELECT = ' SQLCODE.
+
+                MOVE SQLCODE  TO PSQLCODE.
+                MOVE SQLSTATE TO PSQLSTATE.
+                MOVE SQLERRMC TO PSQLERRMC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         MOVE SPACES     TO SUBID
+                                            SUBNAME
+                         PERFORM 9000-DBERROR THRU 9000-EXIT
+                END-EVALUATE.
+
+		MOVE SUBID               TO SUBIDI.
+		MOVE SUBNAME             TO SUBNAMEO.
+                MOVE SPACES              TO SUBPASSWORDI.
+
+       4000-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * ADD OR UPDATE A SUBSIDIARY RECORD. SUBPASSWORDI IS HASHED BY
+      * COBHASHP BEFORE IT EVER TOUCHES THE DATABASE, SO SUBPASSWORD
+      * IS ALWAYS A HASH AT REST, NEVER PLAIN TEXT.
+      *-----------------------------------------------------------------
+       5000-UPDATE-SUBSIDIARY-DETAILS.
+
+           MOVE "N"       TO WS-REJECT-ADD-FLAG.
+           MOVE SUBIDI    TO PSUBID.
+           MOVE PSUBID    TO WS-SUBID.
+
+           DISPLAY 'WS-SUBID = ' WS-SUBID.
+
+           EXEC SQL
+             SELECT
+                 SUBID
+             INTO
+                :SUBID
+             FROM
+                 SUBSIDIARY
+             WHERE
+                  SUBID = :WS-SUBID
+           END-EXEC.
+
+           DISPLAY '++ SQLCODE AFTER SELECT = ' SQLCODE.
+
+           MOVE SQLCODE  TO PSQLCODE.
+           MOVE SQLSTATE TO PSQLSTATE.
+           MOVE SQLERRMC TO PSQLERRMC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN +100
+                    MOVE "Y"        TO ADD-SUB-FLAG
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+      * A NEW SUBSIDIARY MUST BE GIVEN A PASSWORD TO HASH - WITHOUT ONE
+      * SUBPASSWORD/SUBSALT WOULD BE INSERTED HOLDING WHATEVER BYTES
+      * WERE LEFT IN WORKING-STORAGE BY A PRIOR CALL. REJECT THE ADD
+      * INSTEAD OF FALLING THROUGH WITH NOTHING SET.
+      *-----------------------------------------------------------------
+           IF  ADD-SUB-FLAG = "Y" AND SUBPASSWORDI = SPACES
+               MOVE "N" TO VALID-SUB-FLAG
+               MOVE "Y" TO WS-REJECT-ADD-FLAG
+           END-IF.
+
+           IF  NOT WS-REJECT-ADD
+
+      *-----------------------------------------------------------------
+      * A CALLER WHO DIDN'T RE-TYPE A PASSWORD IS NOT CHANGING IT - ON
+      * UPDATE, RE-READ THE STORED HASH/SALT SO THE SET BELOW WRITES
+      * BACK WHAT IS ALREADY ON FILE INSTEAD OF A HASH OF SPACES.
+      *-----------------------------------------------------------------
+               IF  SUBPASSWORDI NOT = SPACES
+                   MOVE 'Y' TO WS-NEW-SALT-FLAG
+                   CALL 'COBHASHP' USING SUBPASSWORDI, WS-SALT,
+                        WS-NEW-SALT-FLAG, WS-HASHED-PASSWORD
+                   MOVE WS-HASHED-PASSWORD   TO SUBPASSWORD
+                   MOVE WS-SALT              TO SUBSALT
+               ELSE
+                   IF  ADD-SUB-FLAG NOT = "Y"
+                       EXEC SQL
+                         SELECT
+                             SUBPASSWORD
+                           , SUBSALT
+                         INTO
+                            :SUBPASSWORD
+                          , :SUBSALT
+                         FROM
+                             SUBSIDIARY
+                         WHERE
+                              SUBID = :WS-SUBID
+                       END-EXEC
+                       MOVE SQLCODE  TO PSQLCODE
+                       MOVE SQLSTATE TO PSQLSTATE
+                       MOVE SQLERRMC TO PSQLERRMC
+
+                       EVALUATE SQLCODE
+                           WHEN 0
+                                CONTINUE
+                           WHEN OTHER
+                                PERFORM 9000-DBERROR THRU 9000-EXIT
+                       END-EVALUATE
+                   END-IF
+               END-IF
+
+               MOVE SUBIDI               TO SUBID
+               MOVE SUBNAMEO             TO SUBNAME
+
+               IF  ADD-SUB-FLAG = "Y"  THEN
+                   EXEC SQL
+                           INSERT INTO
+                              SUBSIDIARY
+                              (
+                                SUBID
+                              , SUBNAME
+                              , SUBPASSWORD
+                              , SUBSALT
+                              )
+                               VALUES
+                              (
+                                :SUBID
+                              , :SUBNAME
+                              , :SUBPASSWORD
+                              , :SUBSALT
+                              )
+                   END-EXEC
+                   MOVE SQLCODE  TO PSQLCODE
+                   MOVE SQLSTATE TO PSQLSTATE
+                   MOVE SQLERRMC TO PSQLERRMC
+
+                   EVALUATE SQLCODE
+                       WHEN 0
+                            CONTINUE
+                            MOVE SPACES TO ADD-SUB-FLAG
+                       WHEN OTHER
+                            PERFORM 9000-DBERROR THRU 9000-EXIT
+                   END-EVALUATE
+
+               ELSE
+
+                   EXEC SQL
+                           UPDATE
+                               SUBSIDIARY
+                           SET  SUBNAME       = :SUBNAME
+                              , SUBPASSWORD   = :SUBPASSWORD
+                              , SUBSALT       = :SUBSALT
+                           WHERE
+                              (
+                                ( SUBSIDIARY.SUBID   = :SUBID )
+                              )
+                   END-EXEC
+
+                   EVALUATE SQLCODE
+                       WHEN 0
+                            CONTINUE
+                       WHEN OTHER
+                            PERFORM 9000-DBERROR THRU 9000-EXIT
+                   END-EVALUATE
+
+               END-IF
+
+           END-IF.
+
+       5000-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDATE A SUBID/PASSWORD PAIR - THE PASSWORD KEYED IN IS
+      * HASHED THE SAME WAY BEFORE IT IS EVER COMPARED, SO THE
+      * CLEAR-TEXT VALUE NEVER LINES UP AGAINST THE STORED HASH.
+      *-----------------------------------------------------------------
+       7000-VALIDATE-SUBSIDIARY-PASSWORD.
+
+           MOVE SUBIDI    TO PSUBID.
+           MOVE PSUBID    TO WS-SUBID.
+           MOVE "N"       TO VALID-SUB-FLAG.
+
+           EXEC SQL
+             SELECT
+                 SUBPASSWORD
+               , SUBSALT
+             INTO
+                :WS-STORED-PASSWORD
+               , :WS-STORED-SALT
+             FROM
+                 SUBSIDIARY
+             WHERE
+                  SUBID = :WS-SUBID
+           END-EXEC.
+
+           DISPLAY '++ SQLCODE AFTER SELECT = ' SQLCODE.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE WS-STORED-SALT TO WS-SALT
+                    MOVE SPACES         TO WS-NEW-SALT-FLAG
+                    CALL 'COBHASHP' USING SUBPASSWORDI, WS-SALT,
+                         WS-NEW-SALT-FLAG, WS-HASHED-PASSWORD
+                    IF WS-HASHED-PASSWORD = WS-STORED-PASSWORD
+                       MOVE "Y" TO VALID-SUB-FLAG
+                    END-IF
+               WHEN +100
+                    CONTINUE
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
+
+       7000-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-DBERROR - GET ERROR MESSAGE
+      *-----------------------------------------------------------------
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+       9000-EXIT.
+                EXIT.
+      *-----------------------------------------------------------------
+      * 9999-ERROR-DISPLAY
+      *-----------------------------------------------------------------
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
