@@ -0,0 +1,103 @@
+      *-----------------------------------------------------------------
+      *    COBERRLG - SHARED BATCH ERROR-AUDIT LOGGING UTILITY
+      *
+      *    FUNCTIONALITY - GIVEN THE CALLING PROGRAM'S NAME, THE
+      *                    PARAGRAPH IT FAILED IN, AND THE SQLCODE AND
+      *                    SQLSTATE OFF ITS SQLCA, INSERTS ONE ROW INTO
+      *                    BATCH_ERROR_LOG WITH THE CURRENT TIMESTAMP,
+      *                    SO OPERATIONS CAN TREND RECURRING DB2
+      *                    FAILURES ACROSS RUNS INSTEAD OF GREPPING OLD
+      *                    JOB LOGS ONE AT A TIME. CALLED FROM EVERY
+      *                    PROGRAM'S OWN 9000-DBERROR PARAGRAPH
+      *                    ALONGSIDE THE EXISTING DSNTIAR DISPLAY - IT
+      *                    NEVER REPLACES THAT DISPLAY, ONLY ADDS TO
+      *                    IT. A FAILURE TO LOG THE AUDIT ROW ITSELF IS
+      *                    DISPLAYED AND OTHERWISE IGNORED, SO A
+      *                    PROBLEM WITH THE AUDIT TRAIL CAN NEVER BLOCK
+      *                    THE CALLER'S OWN ERROR HANDLING.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF HR_DB APPLICATION----------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBERRLG.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUG  2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+      *-----------------------------------------------------------------
+      * WORKING STORAGE SECTION
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       01  WS-PROGRAM-NAME          PIC X(8).
+       01  WS-PARAGRAPH-NAME        PIC X(30).
+       01  WS-ERR-SQLCODE           PIC S9(9) COMP.
+       01  WS-ERR-SQLSTATE          PIC X(5).
+
+      *-----------------------------------------------------------------
+      * SQLCA AND DCLGENS FOR TABLES
+      *-----------------------------------------------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE BATCHERR
+           END-EXEC.
+
+      /
+       LINKAGE SECTION.
+
+       01  ERRLG-PROGRAM-NAME       PIC X(8).
+       01  ERRLG-PARAGRAPH-NAME     PIC X(30).
+       01  ERRLG-SQLCODE            PIC S9(9) COMP.
+       01  ERRLG-SQLSTATE           PIC X(5).
+
+           EJECT
+
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING ERRLG-PROGRAM-NAME,
+                                ERRLG-PARAGRAPH-NAME,
+                                ERRLG-SQLCODE,
+                                ERRLG-SQLSTATE.
+
+       MAINLINE.
+
+                MOVE ERRLG-PROGRAM-NAME   TO WS-PROGRAM-NAME.
+                MOVE ERRLG-PARAGRAPH-NAME TO WS-PARAGRAPH-NAME.
+                MOVE ERRLG-SQLCODE        TO WS-ERR-SQLCODE.
+                MOVE ERRLG-SQLSTATE       TO WS-ERR-SQLSTATE.
+
+                EXEC SQL
+                    INSERT INTO
+                       BATCH_ERROR_LOG
+                       (
+                         PROGRAM_NAME
+                       , PARAGRAPH_NAME
+                       , ERR_SQLCODE
+                       , ERR_SQLSTATE
+                       , LOGGED_TS
+                       )
+                        VALUES
+                       (
+                         :WS-PROGRAM-NAME
+                       , :WS-PARAGRAPH-NAME
+                       , :WS-ERR-SQLCODE
+                       , :WS-ERR-SQLSTATE
+                       , CURRENT TIMESTAMP
+                       )
+                END-EXEC.
+
+                IF SQLCODE NOT = 0
+                   DISPLAY 'COBERRLG - UNABLE TO WRITE AUDIT ROW - '
+                           'SQLCODE = ' SQLCODE
+                END-IF.
+
+                GOBACK.
