@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(HR_DB.BATCH_ERROR_LOG)                            *
+      *        LIBRARY(HR_DB.TEST.SOURCE(BATCHERR))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE HR_DB.BATCH_ERROR_LOG TABLE
+           ( PROGRAM_NAME   CHAR(8)        NOT NULL,
+             PARAGRAPH_NAME CHAR(30)       NOT NULL,
+             ERR_SQLCODE    INTEGER        NOT NULL,
+             ERR_SQLSTATE   CHAR(5)        NOT NULL,
+             LOGGED_TS      TIMESTAMP      NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE HR_DB.BATCH_ERROR_LOG              *
+      ******************************************************************
+       01  DCLBATCHERR.
+           10 PROGRAM-NAME           PIC X(8).
+           10 PARAGRAPH-NAME         PIC X(30).
+           10 ERR-SQLCODE            PIC S9(9) USAGE COMP.
+           10 ERR-SQLSTATE           PIC X(5).
+           10 LOGGED-TS              PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5        *
+      ******************************************************************
+      ******************************************************************
+      * BATCH_ERROR_LOG GIVES EVERY 9000-DBERROR PATH A PERSISTENT      *
+      * TRAIL (PROGRAM, PARAGRAPH, SQLCODE, SQLSTATE, TIMESTAMP)        *
+      * INSTEAD OF ONLY THE DSNTIAR DISPLAY THAT SCROLLS AWAY WITH THE  *
+      * JOB LOG, SO OPERATIONS CAN TREND RECURRING DB2 FAILURES ACROSS  *
+      * RUNS - LOGGED VIA THE SHARED COBERRLG UTILITY.                  *
+      ******************************************************************
