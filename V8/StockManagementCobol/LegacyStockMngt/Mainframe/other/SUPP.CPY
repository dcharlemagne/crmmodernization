@@ -0,0 +1,21 @@
+      ******************************************************************
+      * DCLGEN TABLE(HR_DB.SUPPLY)                                     *
+      *        LIBRARY(HR_DB.TEST.SOURCE(SUPP))                        *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE HR_DB.SUPPLY TABLE
+           ( SUPNO                          CHAR(6)  NOT NULL,
+             SUPNAME                        CHAR(30) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE HR_DB.SUPPLY                       *
+      ******************************************************************
+       01  DCL-CUSTOMER.
+           05 W-CUST-NO             PIC X(6).
+           05 W-CUST-NAME           PIC X(30).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
