@@ -0,0 +1,286 @@
+      *-----------------------------------------------------------------
+      *    COBRESMN - SAMPLE COBOL PROGRAM TO DEMONSTRATE CICS CALLS
+      *
+      *    FUNCTIONALITY - BACKS THE RESUMEM SCREEN MAP (RESUMEM.CPY).
+      *                    RESUMEMCHKI DRIVES THE ACTION - 'R' PULLS
+      *                    THE EMPLOYEE'S CURRENT RESUME BACK TO THE
+      *                    SCREEN, 'U' REPLACES IT WITH THE TEXT KEYED
+      *                    IN, AND 'D' CLEARS IT. RESUMEMIDI IS THE
+      *                    EMPNO THE HR CLERK KEYED INTO THE SCREEN.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF HR_DB APPLICATION----------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBRESMN.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUG  2026.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+      *-----------------------------------------------------------------
+      * WORKING STORAGE SECTION
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       01 PEMPNO                PIC X(6).
+       01 PSQLCODE              PIC S9(9) COMP.
+       01 PSQLSTATE             PIC X(5).
+       01 PSQLERRMC.
+           49  PSQLERRMC-LEN    PIC S9(4) COMP.
+           49  PSQLERRMC-TEXT   PIC X(250).
+
+      *-----------------------------------------------------------------
+      * WORKAREAS
+      *-----------------------------------------------------------------
+       01  WS-PARMAREA.
+               02  WS-EMPNO                PIC X(06).
+       01  WS-FORMAT-TEXT           PIC X(10)  VALUE 'TEXT'.
+       01  WS-ROW-EXISTS-SWITCH     PIC X      VALUE 'N'.
+               88  ROW-EXISTS                  VALUE 'Y'.
+       01  WS-ROW-COUNT             PIC S9(9)  USAGE COMP.
+
+      *-----------------------------------------------------------------
+      * VARIABLES FOR ERROR-HANDLING
+      *-----------------------------------------------------------------
+       01  WS-ERRLG-PGM         PIC X(8)  VALUE 'COBRESMN'.
+       01  WS-ERRLG-PARA        PIC X(30) VALUE '9000-DBERROR'.
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80)  OCCURS 12 TIMES
+                                          INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+
+      /
+      *-----------------------------------------------------------------
+      * SQLCA AND DCLGENS FOR TABLES
+      *-----------------------------------------------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE EMPRESUM
+           END-EXEC.
+
+      /
+       LINKAGE SECTION.
+
+       01  RESUMEMIDI        PIC X(6).
+       01  RESUMEMCHKI       PIC X(1).
+       01  RESUME-TEXT       USAGE IS SQL TYPE IS CLOB(4000).
+       01  RESUMEMMSGO       PIC X(57).
+
+           EJECT
+
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING RESUMEMIDI, RESUMEMCHKI, RESUME-TEXT,
+                                RESUMEMMSGO.
+
+            MOVE SPACES TO RESUMEMMSGO.
+
+            EVALUATE RESUMEMCHKI
+                WHEN "R"
+                     PERFORM 4000-READ-RESUME THRU 4000-EXIT
+                WHEN "D"
+                     PERFORM 6000-CLEAR-RESUME THRU 6000-EXIT
+                WHEN "U"
+                     PERFORM 5000-UPLOAD-RESUME THRU 5000-EXIT
+                WHEN OTHER
+                     MOVE 'INVALID ACTION - USE R, U OR D'
+                       TO RESUMEMMSGO
+            END-EVALUATE.
+
+            GOBACK.
+
+      *-----------------------------------------------------------------
+      * 4000-READ-RESUME - PULLS THE EMPLOYEE'S CURRENT RESUME BACK TO
+      * THE SCREEN. NO ROW ON FILE MEANS THE EMPLOYEE HAS NEVER HAD ONE
+      * UPLOADED YET, NOT AN ERROR.
+      *-----------------------------------------------------------------
+       4000-READ-RESUME.
+
+                MOVE RESUMEMIDI   TO PEMPNO.
+                MOVE PEMPNO       TO WS-EMPNO.
+                MOVE SPACES       TO RESUME-TEXT.
+
+                DISPLAY 'WS-EMPNO = ' WS-EMPNO.
+
+                EXEC SQL
+                  SELECT
+                      RESUME
+                  INTO
+                      :RESUME-TEXT
+                  FROM EMP_RESUME
+                  WHERE EMPNO  = :WS-EMPNO
+                END-EXEC.
+
+                DISPLAY '++ SQLCODE AFTER SELECT = ' SQLCODE.
+
+                MOVE SQLCODE  TO PSQLCODE.
+                MOVE SQLSTATE TO PSQLSTATE.
+                MOVE SQLERRMC TO PSQLERRMC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         MOVE 'RESUME RETRIEVED' TO RESUMEMMSGO
+                    WHEN +100
+                         MOVE SPACES TO RESUME-TEXT
+                         MOVE 'NO RESUME ON FILE FOR THIS EMPLOYEE'
+                           TO RESUMEMMSGO
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR THRU 9000-EXIT
+                END-EVALUATE.
+
+       4000-EXIT.
+                EXIT.
+
+      *-----------------------------------------------------------------
+      * 5000-UPLOAD-RESUME - REPLACES OR CREATES THE EMPLOYEE'S RESUME
+      * WITH THE TEXT KEYED IN, INSERTING THE ROW THE FIRST TIME AND
+      * UPDATING IT ON EVERY SUBSEQUENT SAVE.
+      *-----------------------------------------------------------------
+       5000-UPLOAD-RESUME.
+
+           MOVE RESUMEMIDI  TO PEMPNO.
+           MOVE PEMPNO      TO WS-EMPNO.
+
+           DISPLAY 'WS-EMPNO = ' WS-EMPNO.
+
+           PERFORM 4500-CHECK-ROW-EXISTS THRU 4500-EXIT.
+
+           IF ROW-EXISTS
+              EXEC SQL
+                      UPDATE
+                          EMP_RESUME
+                      SET  RESUME        = :RESUME-TEXT
+                         , RESUME_FORMAT = :WS-FORMAT-TEXT
+                      WHERE
+                          EMPNO = :WS-EMPNO
+              END-EXEC
+           ELSE
+              EXEC SQL
+                      INSERT INTO
+                         EMP_RESUME
+                         (
+                           EMPNO
+                         , RESUME_FORMAT
+                         , RESUME
+                         )
+                          VALUES
+                         (
+                           :WS-EMPNO
+                         , :WS-FORMAT-TEXT
+                         , :RESUME-TEXT
+                         )
+              END-EXEC
+           END-IF.
+
+           MOVE SQLCODE  TO PSQLCODE.
+           MOVE SQLSTATE TO PSQLSTATE.
+           MOVE SQLERRMC TO PSQLERRMC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE 'RESUME SAVED' TO RESUMEMMSGO
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
+
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 4500-CHECK-ROW-EXISTS
+      *-----------------------------------------------------------------
+       4500-CHECK-ROW-EXISTS.
+
+           MOVE 'N' TO WS-ROW-EXISTS-SWITCH.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-ROW-COUNT
+                 FROM EMP_RESUME
+                WHERE EMPNO = :WS-EMPNO
+           END-EXEC.
+
+           IF WS-ROW-COUNT GREATER THAN ZERO
+              SET ROW-EXISTS TO TRUE
+           END-IF.
+
+       4500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 6000-CLEAR-RESUME - REMOVES THE EMPLOYEE'S RESUME ROW ENTIRELY
+      * RATHER THAN LEAVING AN EMPTY CLOB BEHIND ON FILE.
+      *-----------------------------------------------------------------
+       6000-CLEAR-RESUME.
+
+           MOVE RESUMEMIDI   TO PEMPNO.
+           MOVE PEMPNO       TO WS-EMPNO.
+
+           DISPLAY 'WS-EMPNO = ' WS-EMPNO.
+
+           EXEC SQL
+               DELETE FROM
+                   EMP_RESUME
+               WHERE
+                   EMPNO = :WS-EMPNO
+           END-EXEC.
+
+           DISPLAY '++ SQLCODE AFTER DELETE = ' SQLCODE.
+
+           MOVE SQLCODE  TO PSQLCODE.
+           MOVE SQLSTATE TO PSQLSTATE.
+           MOVE SQLERRMC TO PSQLERRMC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE SPACES         TO RESUME-TEXT
+                    MOVE 'RESUME CLEARED' TO RESUMEMMSGO
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
+
+       6000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-DBERROR - GET ERROR MESSAGE
+      *-----------------------------------------------------------------
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                CALL 'COBERRLG' USING WS-ERRLG-PGM, WS-ERRLG-PARA,
+                     SQLCODE, SQLSTATE.
+                EVALUATE SQLCODE
+                    WHEN -811
+                         DISPLAY 'MORE THAN ONE ROW WAS RETURNED '
+                                 'WHERE ONLY ONE ROW WAS EXPECTED.'
+                    WHEN -305
+                         DISPLAY 'A NULL VALUE WAS FETCHED INTO A '
+                                 'HOST VARIABLE THAT CANNOT HOLD '
+                                 'NULLS.'
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+       9000-EXIT.
+                EXIT.
+      *-----------------------------------------------------------------
+      * 9999-ERROR-DISPLAY
+      *-----------------------------------------------------------------
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
