@@ -0,0 +1,116 @@
+      *-----------------------------------------------------------------
+      *    COBHASHP - SHARED ONE-WAY HASH UTILITY
+      *
+      *    FUNCTIONALITY - GIVEN A CLEAR-TEXT VALUE AND A PER-ROW SALT,
+      *                    RETURNS THE ICSF ONE-WAY HASH OF THE TWO
+      *                    CONCATENATED TOGETHER, SO CALLERS NEVER HAVE
+      *                    TO STORE OR COMPARE A PASSWORD IN THE CLEAR
+      *                    AND TWO SUBSIDIARIES SHARING A PASSWORD NEVER
+      *                    END UP WITH THE SAME STORED HASH. WHEN
+      *                    HASHP-NEW-SALT-FLAG IS 'Y' A FRESH SALT IS
+      *                    GENERATED AND HANDED BACK IN HASHP-SALT FOR
+      *                    THE CALLER TO STORE ALONGSIDE THE HASH;
+      *                    OTHERWISE THE SALT PASSED IN HASHP-SALT (THE
+      *                    ONE ALREADY ON FILE) IS USED AS-IS. CALLED BY
+      *                    COBSUBMN BEFORE ANY SUBPASSWORD IS WRITTEN TO
+      *                    OR COMPARED AGAINST SUBSIDIARY.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF HR_DB APPLICATION----------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBHASHP.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUG  2026.
+
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * AUG 2026  CAST SOFTWARE  ADD PER-ROW SALT AND MOVE FROM
+      *                          UNSALTED SHA-1 TO SALTED SHA-256.
+      *-----------------------------------------------------------------
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+      *-----------------------------------------------------------------
+      * WORKING STORAGE SECTION
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * ICSF CSNBRNG (RANDOM NUMBER GENERATE) PARAMETER LIST
+      *-----------------------------------------------------------------
+       01  WS-RETURN-CODE          PIC S9(9)   COMP.
+       01  WS-REASON-CODE          PIC S9(9)   COMP.
+       01  WS-EXIT-DATA-LENGTH     PIC S9(9)   COMP  VALUE ZERO.
+       01  WS-EXIT-DATA            PIC X(1).
+       01  WS-RNG-FORM             PIC X(8)          VALUE 'RANDOM'.
+       01  WS-RANDOM-NUMBER        PIC X(8)          VALUE LOW-VALUES.
+
+      *-----------------------------------------------------------------
+      * ICSF CSNBOWH (ONE-WAY HASH GENERATE) PARAMETER LIST
+      *-----------------------------------------------------------------
+       01  WS-RULE-ARRAY-COUNT     PIC S9(9)   COMP  VALUE 1.
+       01  WS-RULE-ARRAY           PIC X(8)          VALUE 'SHA-256'.
+       01  WS-TEXT-LENGTH          PIC S9(9)   COMP  VALUE 24.
+       01  WS-CHAINING-VECTOR      PIC X(128)        VALUE LOW-VALUES.
+       01  WS-HASH-INPUT           PIC X(24)         VALUE LOW-VALUES.
+       01  WS-HASH-32              PIC X(32)         VALUE LOW-VALUES.
+
+       LINKAGE SECTION.
+
+       01  HASHP-CLEARTEXT         PIC X(16).
+       01  HASHP-SALT              PIC X(8).
+       01  HASHP-NEW-SALT-FLAG     PIC X(1).
+           88  HASHP-GENERATE-NEW-SALT      VALUE 'Y'.
+       01  HASHP-HASHVALUE         PIC X(32).
+
+           EJECT
+
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING HASHP-CLEARTEXT, HASHP-SALT,
+                                HASHP-NEW-SALT-FLAG, HASHP-HASHVALUE.
+
+       MAINLINE.
+
+                IF  HASHP-GENERATE-NEW-SALT
+                    CALL 'CSNBRNG' USING
+                         WS-RETURN-CODE,
+                         WS-REASON-CODE,
+                         WS-EXIT-DATA-LENGTH,
+                         WS-EXIT-DATA,
+                         WS-RNG-FORM,
+                         WS-RANDOM-NUMBER
+                    MOVE WS-RANDOM-NUMBER TO HASHP-SALT
+                END-IF.
+
+                STRING HASHP-CLEARTEXT DELIMITED BY SIZE
+                       HASHP-SALT      DELIMITED BY SIZE
+                  INTO WS-HASH-INPUT.
+
+                MOVE LOW-VALUES TO WS-CHAINING-VECTOR.
+
+                CALL 'CSNBOWH' USING
+                     WS-RETURN-CODE,
+                     WS-REASON-CODE,
+                     WS-EXIT-DATA-LENGTH,
+                     WS-EXIT-DATA,
+                     WS-RULE-ARRAY-COUNT,
+                     WS-RULE-ARRAY,
+                     WS-TEXT-LENGTH,
+                     WS-HASH-INPUT,
+                     WS-CHAINING-VECTOR,
+                     WS-HASH-32.
+
+      *          THE SALT MAKES TWO SUBSIDIARIES WITH THE SAME
+      *          PASSWORD END UP WITH DIFFERENT STORED HASHES AND
+      *          DEFEATS PRECOMPUTED/RAINBOW-TABLE ATTACKS AGAINST THE
+      *          HASH AT REST. THE FULL SHA-256 DIGEST IS KEPT RATHER
+      *          THAN TRUNCATED, SO SUBPASSWORD IS SIZED TO MATCH.
+                MOVE WS-HASH-32 TO HASHP-HASHVALUE.
+
+                GOBACK.
