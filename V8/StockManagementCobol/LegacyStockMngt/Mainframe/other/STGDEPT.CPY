@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(HR_DB.STG_IMS_DEPT)                               *
+      *        LIBRARY(HR_DB.TEST.SOURCE(STGDEPT))                     *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE HR_DB.STG_IMS_DEPT TABLE
+           ( DEPTNO         CHAR(3)        NOT NULL,
+             DEPTNAME       CHAR(36)       NOT NULL,
+             MGRNO          CHAR(6),
+             ADMRDEPT       CHAR(3)        NOT NULL,
+             EXTRACT_TS     TIMESTAMP      NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE HR_DB.STG_IMS_DEPT                 *
+      ******************************************************************
+       01  DCLSTGDEPT.
+           10 DEPTNO                PIC X(3).
+           10 DEPTNAME              PIC X(36).
+           10 MGRNO                 PIC X(6).
+           10 ADMRDEPT              PIC X(3).
+           10 EXTRACT-TS            PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5        *
+      ******************************************************************
+      ******************************************************************
+      * STG_IMS_DEPT HOLDS A NIGHTLY DB2 COPY OF EVERY DEPARTMENT       *
+      * SEGMENT WALKED OUT OF THE HISAM DBDCOMP1 DATABASE, SO THE IMS   *
+      * DEPARTMENT DATA CAN BE JOINED INTO NORMAL DB2-BASED REPORTING   *
+      * ALONGSIDE EMP/DEPT/PROJECT INSTEAD OF ONLY BEING VISIBLE TO     *
+      * PROGRAMS THAT CAN WALK THE IMS DATABASE DIRECTLY.               *
+      ******************************************************************
